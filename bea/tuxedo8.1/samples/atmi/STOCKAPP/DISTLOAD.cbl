@@ -0,0 +1,380 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/DISTLOAD.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/DISTLOAD.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * DISTLOAD is a standalone batch job, run outside the
+      * Tuxedo application the same way RECONCIL is -- there is
+      * no service for posting a dividend or capital gains
+      * distribution, so this job updates CUST.IT, CUSTLOT.IT and
+      * BLOTTER.IT directly instead of going through BUYSR.
+      * BUYSR's cash debit, commission and minimum-investment
+      * edits do not apply to a reinvested distribution -- no
+      * cash changes hands -- so this job reimplements just the
+      * share-addition half of BUYSR's logic.
+      *
+      * One feed record names a fund, its per-share distribution
+      * amount and the price shares are reinvested at.  CUST.IT
+      * is keyed by account then fund, with no secondary index
+      * on fund alone, so for each feed record this job scans
+      * every CUST.IT record in key order and reinvests against
+      * every account whose fund matches.  For each account
+      * found it adds the reinvested shares to FILE-CUST-AMOUNT,
+      * the same way BUYSR does for a cash purchase, posts a lot
+      * for the shares at the reinvestment price and writes a
+      * distribution entry on the blotter.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. DISTLOAD.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT DIST-FILE ASSIGN "DIST.IT"
+		ORGANIZATION SEQUENTIAL
+		ACCESS SEQUENTIAL
+		STATUS FILE-STATUS.
+	SELECT CUST-FILE ASSIGN "CUST.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CUST-KEY
+		STATUS CUST-FILE-STATUS.
+	SELECT LOT-FILE ASSIGN "CUSTLOT.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-LOT-KEY
+		STATUS LOT-FILE-STATUS.
+	SELECT BLOTTER-FILE ASSIGN "BLOTTER.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-BLOTTER-KEY
+		STATUS BLOTTER-FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+      ******************************************************
+      * One feed record per fund being posted this run.
+      * DIST-PER-SHARE is the cash distribution per share on
+      * record as of today; DIST-REINVEST-PRICE is the NAV
+      * those distributions are being reinvested at.
+      ******************************************************
+	FD  DIST-FILE; RECORD 34.
+	01  DIST-ITEM.
+		02  DIST-FUND		PIC X(10).
+		02  DIST-PER-SHARE	PIC 9(5)V99.
+		02  DIST-REINVEST-PRICE PIC 9(7)V99.
+		02  DIST-OPERATOR	PIC X(08).
+	FD  CUST-FILE; RECORD 30.
+	01  CUST-ITEM.
+	     03 FILE-CUST-KEY.
+		05  FILE-CUST-ACCOUNT 		PIC X(10).
+		05  FILE-CUST-FUND 		PIC X(10).
+	     03  FILE-CUST-AMOUNT 		PIC 9(7)V999.
+	FD  LOT-FILE; RECORD 47.
+	01  LOT-ITEM.
+	     03  FILE-LOT-KEY.
+		05  FILE-LOT-ACCOUNT		PIC X(10).
+		05  FILE-LOT-FUND		PIC X(10).
+		05  FILE-LOT-TRADE-DATE		PIC 9(8).
+	     03  FILE-LOT-AMOUNT		PIC 9(7)V999.
+	     03  FILE-LOT-PRICE		PIC 9(7)V99.
+	FD  BLOTTER-FILE; RECORD 76.
+	01  BLOTTER-ITEM.
+	     03  FILE-BLOTTER-KEY.
+		05  FILE-BLOTTER-ACCOUNT	PIC X(10).
+		05  FILE-BLOTTER-FUND		PIC X(10).
+		05  FILE-BLOTTER-DATE		PIC 9(8).
+		05  FILE-BLOTTER-TIME		PIC 9(8).
+		05  FILE-BLOTTER-ACTION	PIC X(01).
+		    88  FILE-BLOTTER-IS-BUY	VALUE "B".
+		    88  FILE-BLOTTER-IS-SELL	VALUE "S".
+		    88  FILE-BLOTTER-IS-DIST	VALUE "D".
+	     03  FILE-BLOTTER-AMOUNT		PIC 9(7)V999.
+	     03  FILE-BLOTTER-PRICE		PIC 9(7)V99.
+	     03  FILE-BLOTTER-ORDER-REF		PIC X(20).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions -- USERLOG is the same logging
+      * routine the ATMI servers use, so this batch job's
+      * messages land in the same place theirs do
+      ******************************************************
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(12) VALUE
+			"DISTLOAD  =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(15) VALUE
+			"DISTLOAD ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: FILE-STATUS=".
+		05  LOG-ERR-STATUS PIC X(2).
+	01  LOGREC.
+		05  FILLER	PIC X(9) VALUE
+			"POSTED =>".
+		05  REC-ACCOUNT	PIC X(10).
+		05  FILLER	PIC X(8) VALUE
+			" FUND=>".
+		05  REC-FUND	PIC X(10).
+		05  FILLER	PIC X(9) VALUE
+			" SHARES=>".
+		05  REC-SHARES	PIC ZZZZZZ9.999.
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+	01  LOGREC-LEN		PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+ 	01  CUST-FILE-STATUS.
+           	05  CUST-STATUS-1	PIC X.
+           	05  CUST-STATUS-2	PIC X.
+ 	01  LOT-FILE-STATUS.
+           	05  LOT-STATUS-1	PIC X.
+           	05  LOT-STATUS-2	PIC X.
+ 	01  BLOTTER-FILE-STATUS.
+           	05  BLOTTER-STATUS-1	PIC X.
+           	05  BLOTTER-STATUS-2	PIC X.
+      ******************************************************
+      * End-of-file and first-record control
+      ******************************************************
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  CUST-EOF-SWITCH	PIC X VALUE "N".
+		88  DONE-READING-CUST	VALUE "Y".
+	01  START-SWITCH	PIC X VALUE "N".
+		88  START-FAILED	VALUE "Y".
+      ******************************************************
+      * Working fields for one account's reinvestment
+      ******************************************************
+	01  TODAYS-DATE	PIC 9(8).
+	01  TODAYS-TIME	PIC 9(8).
+	01  DIST-CASH		PIC 9(9)V99.
+	01  REINVEST-SHARES	PIC 9(7)V999.
+      ******************************************************
+      * Counts for the end-of-run summary
+      ******************************************************
+	01  FUND-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  POSTED-COUNT	PIC 9(5) COMP-5 VALUE ZERO.
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(16) VALUE "FUNDS POSTED =>".
+		05  RPT-FUND-COUNT	PIC ZZZZ9.
+		05  FILLER	PIC X(20) VALUE "  ACCOUNTS POSTED =>".
+		05  RPT-POSTED-COUNT	PIC ZZZZ9.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+       START-DISTLOAD.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	MOVE LENGTH OF LOGREC TO LOGREC-LEN.
+	ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+      *
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	OPEN INPUT DIST-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN DIST" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+	OPEN I-O CUST-FILE.
+	IF CUST-STATUS-1 NOT = "0"
+		MOVE "OPEN CUST" TO LOG-ERR-ROUTINE
+		MOVE CUST-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE DIST-FILE
+		PERFORM A-999-EXIT.
+	OPEN I-O LOT-FILE.
+	IF LOT-STATUS-1 NOT = "0"
+		MOVE "OPEN LOT" TO LOG-ERR-ROUTINE
+		MOVE LOT-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE DIST-FILE
+		CLOSE CUST-FILE
+		PERFORM A-999-EXIT.
+	OPEN I-O BLOTTER-FILE.
+	IF BLOTTER-STATUS-1 NOT = "0"
+		MOVE "OPEN BLOTTER" TO LOG-ERR-ROUTINE
+		MOVE BLOTTER-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE DIST-FILE
+		CLOSE CUST-FILE
+		CLOSE LOT-FILE
+		PERFORM A-999-EXIT.
+      *****************************************************
+      * Post each fund's distribution against every account
+      * holding it
+      *****************************************************
+	PERFORM LOAD-LOOP UNTIL DONE-READING.
+	CLOSE DIST-FILE.
+	CLOSE CUST-FILE.
+	CLOSE LOT-FILE.
+	CLOSE BLOTTER-FILE.
+	MOVE FUND-COUNT TO RPT-FUND-COUNT.
+	MOVE POSTED-COUNT TO RPT-POSTED-COUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without posting
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Posting" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read one feed record and post it, stopping at end of
+      *  file
+      ******************************************************
+       LOAD-LOOP.
+	READ DIST-FILE
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		ADD 1 TO FUND-COUNT
+		PERFORM POST-DISTRIBUTION.
+      ******************************************************
+      *  Scan CUST.IT in key order for every account holding
+      *  DIST-FUND and reinvest this fund's distribution
+      *  against each one
+      ******************************************************
+       POST-DISTRIBUTION.
+	MOVE LOW-VALUES TO FILE-CUST-KEY.
+	MOVE "N" TO CUST-EOF-SWITCH.
+	MOVE "N" TO START-SWITCH.
+	START CUST-FILE KEY IS NOT LESS THAN FILE-CUST-KEY
+		INVALID KEY SET START-FAILED TO TRUE.
+	IF NOT START-FAILED
+		PERFORM CUST-READ-LOOP UNTIL DONE-READING-CUST
+	END-IF.
+      ******************************************************
+      *  Read the next CUST.IT record, reinvesting against it
+      *  when its fund matches the one being posted
+      ******************************************************
+       CUST-READ-LOOP.
+	READ CUST-FILE NEXT RECORD
+		AT END SET DONE-READING-CUST TO TRUE.
+	IF DONE-READING-CUST
+		GO TO CUST-READ-LOOP-EXIT.
+	IF FILE-CUST-FUND = DIST-FUND
+		PERFORM POST-REINVESTMENT
+	END-IF.
+       CUST-READ-LOOP-EXIT.
+	EXIT.
+      ******************************************************
+      *  Reinvest this account's share of DIST-FUND's
+      *  distribution -- the cash value of the distribution on
+      *  its current holding, converted to shares at the
+      *  reinvestment price, added to the position the same
+      *  way BUYSR adds a cash purchase
+      ******************************************************
+       POST-REINVESTMENT.
+	COMPUTE DIST-CASH ROUNDED =
+	    FILE-CUST-AMOUNT * DIST-PER-SHARE.
+	COMPUTE REINVEST-SHARES ROUNDED =
+	    DIST-CASH / DIST-REINVEST-PRICE.
+	ADD REINVEST-SHARES TO FILE-CUST-AMOUNT.
+	REWRITE CUST-ITEM.
+	IF CUST-STATUS-1 NOT = "0"
+		MOVE "REWRITE CUST" TO LOG-ERR-ROUTINE
+		MOVE CUST-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+	ELSE
+		PERFORM POST-LOT
+		PERFORM POST-BLOTTER
+		ADD 1 TO POSTED-COUNT
+		MOVE FILE-CUST-ACCOUNT TO REC-ACCOUNT
+		MOVE FILE-CUST-FUND TO REC-FUND
+		MOVE REINVEST-SHARES TO REC-SHARES
+		CALL "USERLOG" USING LOGREC
+				LOGREC-LEN
+				TPSTATUS-REC
+	END-IF.
+      ******************************************************
+      *  Add to or create today's lot for the shares just
+      *  reinvested.  A second distribution posted for the
+      *  same account/fund on the same day is blended into the
+      *  existing lot at a weighted average price, the same
+      *  way BUYSR's POST-LOT blends same-day buys.
+      ******************************************************
+       POST-LOT.
+	MOVE FILE-CUST-ACCOUNT TO FILE-LOT-ACCOUNT.
+	MOVE FILE-CUST-FUND TO FILE-LOT-FUND.
+	MOVE TODAYS-DATE TO FILE-LOT-TRADE-DATE.
+	READ LOT-FILE.
+	IF LOT-STATUS-1 = "0"
+		COMPUTE FILE-LOT-PRICE ROUNDED =
+		    ((FILE-LOT-AMOUNT * FILE-LOT-PRICE) +
+		     (REINVEST-SHARES * DIST-REINVEST-PRICE)) /
+		    (FILE-LOT-AMOUNT + REINVEST-SHARES)
+		ADD REINVEST-SHARES TO FILE-LOT-AMOUNT
+		REWRITE LOT-ITEM
+		IF LOT-STATUS-1 NOT = "0"
+			MOVE "REWRITE LOT" TO LOG-ERR-ROUTINE
+			MOVE LOT-STATUS-1 TO LOG-ERR-STATUS
+			PERFORM DO-USERLOG-ERR
+		END-IF
+	ELSE
+		MOVE REINVEST-SHARES TO FILE-LOT-AMOUNT
+		MOVE DIST-REINVEST-PRICE TO FILE-LOT-PRICE
+		WRITE LOT-ITEM
+		IF LOT-STATUS-1 NOT = "0"
+			MOVE "WRITE LOT" TO LOG-ERR-ROUTINE
+			MOVE LOT-STATUS-1 TO LOG-ERR-STATUS
+			PERFORM DO-USERLOG-ERR
+		END-IF
+	END-IF.
+      ******************************************************
+      *  Write the blotter entry for this reinvestment
+      ******************************************************
+       POST-BLOTTER.
+	MOVE FILE-CUST-ACCOUNT TO FILE-BLOTTER-ACCOUNT.
+	MOVE FILE-CUST-FUND TO FILE-BLOTTER-FUND.
+	MOVE TODAYS-DATE TO FILE-BLOTTER-DATE.
+	ACCEPT TODAYS-TIME FROM TIME.
+	MOVE TODAYS-TIME TO FILE-BLOTTER-TIME.
+	SET FILE-BLOTTER-IS-DIST TO TRUE.
+	MOVE REINVEST-SHARES TO FILE-BLOTTER-AMOUNT.
+	MOVE DIST-REINVEST-PRICE TO FILE-BLOTTER-PRICE.
+	MOVE SPACES TO FILE-BLOTTER-ORDER-REF.
+	WRITE BLOTTER-ITEM.
+	IF BLOTTER-STATUS-1 NOT = "0"
+		MOVE "WRITE BLOTTER" TO LOG-ERR-ROUTINE
+		MOVE BLOTTER-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+	END-IF.
+      ******************************************************
+      * Log messages to the userlog
+      ******************************************************
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
