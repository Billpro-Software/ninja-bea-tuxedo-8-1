@@ -0,0 +1,31 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/CUSTMAS.cpy	$Revision: 1.1 $"
+      *
+      *****************************************************
+      * CUSTMAS - VIEW buffer exchanged with CUSTSR for a
+      * customer master record.  CUSTSR adds a new account
+      * when none is on file for CUSTMAS-ACCOUNT, or updates
+      * name/address/status otherwise.  CUSTMAS-STATUS is
+      * checked by BUYSR/SELLSR before a trade is allowed to
+      * post against the account; a blank status on a new
+      * account defaults to active the same way a blank
+      * QUOTE-OPERATOR defaults to "SYSTEM".
+      *****************************************************
+           05  CUSTMAS-ACCOUNT		PIC X(10).
+           05  CUSTMAS-NAME		PIC X(30).
+           05  CUSTMAS-ADDRESS		PIC X(30).
+           05  CUSTMAS-STATUS		PIC X(01).
+               88  CUSTMAS-IS-ACTIVE	VALUE "A".
+               88  CUSTMAS-IS-CLOSED	VALUE "C".
+               88  CUSTMAS-IS-FROZEN	VALUE "F".
+           05  CUSTMAS-OPEN-DATE		PIC 9(8).
