@@ -20,7 +20,67 @@
       *
 	SPECIAL-NAMES. CONSOLE IS CRT.
       *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+      ******************************************************
+      * OPERATOR.IT holds the real operator IDs and passwords
+      * a teller signs on with -- checked here, before the
+      * client ever registers with TPINITIALIZE, rather than
+      * leaving USRNAME/PASSWD blank.
+      ******************************************************
+	SELECT OPERATOR-FILE ASSIGN "OPERATOR.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-OPERATOR-ID
+		STATUS OPERATOR-FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  OPERATOR-FILE; RECORD 52.
+	01  OPERATOR-ITEM.
+	     03  FILE-OPERATOR-ID		PIC X(10).
+	     03  FILE-OPERATOR-PASSWORD	PIC X(10).
+	     03  FILE-OPERATOR-NAME		PIC X(30).
+	     03  FILE-OPERATOR-STATUS		PIC X(01).
+		 88  FILE-OPERATOR-IS-ACTIVE	VALUE "A".
+	     03  FILE-OPERATOR-ROLE		PIC X(01).
+		 88  FILE-OPERATOR-IS-PRICING	VALUE "P".
+		 88  FILE-OPERATOR-IS-TRADER	VALUE "T".
+		 88  FILE-OPERATOR-IS-INQUIRY	VALUE "I" " ".
 	WORKING-STORAGE SECTION.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  OPERATOR-FILE-STATUS.
+           	05  OPERATOR-STATUS-1	PIC X.
+           	05  OPERATOR-STATUS-2	PIC X.
+      ******************************************************
+      * Sign-on screen and the operator ID carried forward
+      * as this session's identity
+      ******************************************************
+	01  SIGNON-HEAD.
+		05  FILLER	PIC X(20).
+		05  FILLER	PIC X(18) VALUE
+			"STOCKAPP SIGN-ON".
+		05  FILLER	PIC X(80).
+		05  ASK-OPID	PIC X(22) VALUE
+				"OPERATOR ID [        ]".
+		05  FILLER	PIC X(58).
+		05  ASK-OPPASS	PIC X(22) VALUE
+				"PASSWORD    [        ]".
+		05  FILLER	PIC X(58).
+	01  SIGNON-ENTER REDEFINES SIGNON-HEAD.
+		05  FILLER	PIC X(118).
+		05  FILLER	PIC X(13).
+		05  CRT-OPID	PIC X(10).
+		05  FILLER	PIC X(58).
+		05  FILLER	PIC X(13).
+		05  CRT-OPPASS	PIC X(10).
+		05  FILLER	PIC X(58).
+	01  OPERATOR-SWITCH	PIC X VALUE "N".
+		88  SIGNON-FAILED	VALUE "Y".
+	01  SESSION-OPERATOR	PIC X(10).
+	01  SESSION-ROLE	PIC X(01).
+		88  SESSION-IS-TRADER	VALUE "T".
       *****************************************************
       * Tuxedo definitions
       *****************************************************
@@ -60,6 +120,12 @@
 	77 REC-FOUND 		PIC S9(9) VALUE 1.
 	77 REC-NOT-FOUND 	PIC S9(9) VALUE 2.
       *****************************************************
+      * Buffer TPCALLed to NORMSR to upper-case and
+      * left-justify an account or fund code before it is sent
+      * on to SELLSR
+      *****************************************************
+	01 NORM-REC		PIC X(10).
+      *****************************************************
       * Screen definitions
       *****************************************************
 	01 CUST-HEAD.
@@ -75,9 +141,9 @@
 				"FUND/STOCK [          ]".
 		05  FILLER PIC	X(57).
       *
-		05  ASK-AMOUNT 	PIC X(19) VALUE 
-				"AMOUNT  [         ]".
-		05  FILLER 	PIC X(61).
+		05  ASK-AMOUNT 	PIC X(21) VALUE
+				"AMOUNT  [           ]".
+		05  FILLER 	PIC X(59).
       *
 		05  ASK-PRICE 	PIC X(19) VALUE 
 				"PRICE   [         ]".
@@ -92,8 +158,8 @@
 		05  CRT-FUND	PIC X(10).
 		05  FILLER	PIC X(58).
 		05  FILLER	PIC X(9).
-		05  CRT-AMOUNT	PIC ZZZZZZZZ9.
-		05  FILLER 	PIC X(62).
+		05  CRT-AMOUNT	PIC ZZZZZZ9.999.
+		05  FILLER 	PIC X(60).
 		05  FILLER 	PIC X(9).
 		05  CRT-PRICE 	PIC $$,$$9.99.
 		05  FILLER 	PIC X(62).
@@ -107,18 +173,30 @@
 	MOVE "Started" TO LOGMSG-TEXT.
 	PERFORM DO-USERLOG.
       *****************************************************
-      * Now register the client with the system.
+      * An operator must sign on with a real ID/password on
+      * file in OPERATOR.IT before this client will register
+      * with the system at all.
+      *****************************************************
+	PERFORM SIGN-ON.
+	IF SIGNON-FAILED
+		MOVE "Sign-On Failed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		PERFORM EXIT-PROGRAM.
+      *****************************************************
+      * Now register the client with the system, carrying the
+      * signed-on operator's ID and password through to
+      * TPINITIALIZE instead of leaving them blank.
       *****************************************************
-	MOVE SPACES TO USRNAME.
+	MOVE SESSION-OPERATOR TO USRNAME.
 	MOVE SPACES TO CLTNAME.
-	MOVE SPACES TO PASSWD.
+	MOVE CRT-OPPASS TO PASSWD.
 	MOVE SPACES TO GRPNAME.
 	MOVE ZERO TO DATALEN.
 	SET TPU-DIP TO TRUE.
       *
-        CALL "TPINITIALIZE" USING TPINFDEF-REC 
-		USER-DATA-REC 
-		TPSTATUS-REC.      
+        CALL "TPINITIALIZE" USING TPINFDEF-REC
+		USER-DATA-REC
+		TPSTATUS-REC.
 
 	IF NOT TPOK
 		MOVE "TPINITIALI" TO LOG-ERR-ROUTINE
@@ -126,7 +204,7 @@
 		PERFORM DO-USERLOG-ERR
 		PERFORM EXIT-PROGRAM.
       *****************************************************
-      * Display CUST PRICE SCREEN 
+      * Display CUST PRICE SCREEN
       *****************************************************
 	DISPLAY SPACE.
 	DISPLAY CUST-HEAD.
@@ -138,6 +216,14 @@
       * Get the results from the screen
       *****************************************************
 	ACCEPT ENTER-IT.
+      *****************************************************
+      * "*" in the account field is a cancel/clear key --
+      * wipe whatever was mistyped and redisplay a blank
+      * form without tearing down this TPINITIALIZE session.
+      *****************************************************
+	IF CRT-ACCOUNT = "*"
+		MOVE SPACE TO ENTER-IT
+		GO TO ADD-ANOTHER.
 	IF CRT-ACCOUNT = SPACES
 		PERFORM DO-TPTERM
 		PERFORM EXIT-PROGRAM.
@@ -146,6 +232,17 @@
                 PERFORM DO-USERLOG-ERR
 		PERFORM DO-TPTERM
 		PERFORM EXIT-PROGRAM.
+	IF NOT SESSION-IS-TRADER
+		MOVE "Not Authorized To Trade" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE SPACE TO ENTER-IT
+		GO TO ADD-ANOTHER.
+	MOVE CRT-ACCOUNT TO NORM-REC.
+	PERFORM NORMALIZE-CODE.
+	MOVE NORM-REC TO CRT-ACCOUNT.
+	MOVE CRT-FUND TO NORM-REC.
+	PERFORM NORMALIZE-CODE.
+	MOVE NORM-REC TO CRT-FUND.
 	MOVE CRT-ACCOUNT TO CUST-ACCOUNT.
 	MOVE CRT-FUND TO CUST-FUND.
 	MOVE CRT-AMOUNT TO CUST-AMOUNT.
@@ -205,13 +302,78 @@
 		PERFORM DO-TPTERM
 		PERFORM EXIT-PROGRAM.
       *****************************************************
-      *Leave 
+      *  Prompt for an operator ID and password and check them
+      *  against OPERATOR-FILE.  An unknown ID, a wrong
+      *  password or an account that is not active all fail
+      *  sign-on the same way
+      *****************************************************
+       SIGN-ON.
+	OPEN INPUT OPERATOR-FILE.
+	IF OPERATOR-STATUS-1 NOT = "0"
+		MOVE "OPEN OPERATOR" TO LOG-ERR-ROUTINE
+		MOVE OPERATOR-STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		SET SIGNON-FAILED TO TRUE
+		GO TO SIGN-ON-EXIT.
+	DISPLAY SPACE.
+	DISPLAY SIGNON-HEAD.
+	MOVE SPACE TO SIGNON-ENTER.
+	DISPLAY SIGNON-ENTER.
+	ACCEPT SIGNON-ENTER.
+	MOVE CRT-OPID TO FILE-OPERATOR-ID.
+	READ OPERATOR-FILE.
+	IF OPERATOR-STATUS-1 NOT = "0"
+		MOVE "Unknown Operator ID" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		SET SIGNON-FAILED TO TRUE
+	ELSE IF CRT-OPPASS NOT = FILE-OPERATOR-PASSWORD
+		MOVE "Incorrect Password" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		SET SIGNON-FAILED TO TRUE
+	ELSE IF NOT FILE-OPERATOR-IS-ACTIVE
+		MOVE "Operator Not Active" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		SET SIGNON-FAILED TO TRUE
+	ELSE
+		MOVE CRT-OPID TO SESSION-OPERATOR
+		MOVE FILE-OPERATOR-ROLE TO SESSION-ROLE.
+	CLOSE OPERATOR-FILE.
+       SIGN-ON-EXIT.
+	EXIT.
+      *****************************************************
+      *Leave
       *****************************************************
        EXIT-PROGRAM.
 	DISPLAY SPACE.
         STOP RUN.
       *****************************************************
-      * Clean up 
+      * TPCALL NORMSR to upper-case and left-justify NORM-REC
+      * in place before the caller moves it on into CUST-
+      * ACCOUNT/CUST-FUND -- a TPCALL failure just leaves
+      * NORM-REC as the operator typed it rather than aborting
+      * the trade over a normalization glitch
+      *****************************************************
+       NORMALIZE-CODE.
+	MOVE LENGTH OF NORM-REC TO LEN.
+	MOVE "STRING" TO REC-TYPE.
+	MOVE "NORMSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			NORM-REC
+			TPTYPE-REC
+			NORM-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR.
+      *****************************************************
+      * Clean up
       *****************************************************
        DO-TPTERM.
 	CALL "TPTERM" USING TPSTATUS-REC.      
