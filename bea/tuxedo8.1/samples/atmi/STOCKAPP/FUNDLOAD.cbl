@@ -0,0 +1,252 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/FUNDLOAD.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/FUNDLOAD.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * FUNDLOAD is a batch price-feed loader -- it reads a
+      * sequential feed file of fund/price records and drives
+      * FUNDUPSR with one TPCALL per record, the same way an
+      * interactive client like FUNDPR would, so every feed
+      * price goes through FUNDUPSR's tolerance edit and audit
+      * trail instead of writing QUOTE.IT directly.  A record
+      * rejected for tolerance or failing outright does not stop
+      * the run -- it is counted and logged, and the loader
+      * moves on to the next record.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. FUNDLOAD.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT FEED-FILE ASSIGN "PRICEFEED.IT"
+		ORGANIZATION SEQUENTIAL
+		ACCESS SEQUENTIAL
+		STATUS FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+      ******************************************************
+      * One feed record per fund.  FEED-OPERATOR identifies the
+      * feed in FUNDUPSR's audit trail; FEED-OVERRIDE lets a
+      * feed record bypass the tolerance edit the same way an
+      * interactive supervisor override would.
+      ******************************************************
+	FD  FEED-FILE; RECORD 37.
+	01  FEED-ITEM.
+		02  FEED-FUND		PIC X(10).
+		02  FEED-SELL-PRICE 	PIC 9(7)V99.
+		02  FEED-BUY-PRICE 	PIC 9(7)V99.
+		02  FEED-OPERATOR	PIC X(08).
+		02  FEED-OVERRIDE	PIC X(01).
+	WORKING-STORAGE SECTION.
+      *****************************************************
+      * Tuxedo definitions
+      *****************************************************
+	01  TPTYPE-REC.
+	COPY TPTYPE.
+      *
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      *
+	01  TPSVCDEF-REC.
+	COPY TPSVCDEF.
+      *
+	01  TPINFDEF-REC VALUE LOW-VALUES.
+	COPY TPINFDEF.
+      *****************************************************
+      * Log messages definitions
+      *****************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(12) VALUE
+			"FUNDLOAD  =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(15) VALUE
+			"FUNDLOAD ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: TP-STATUS = ".
+		05  LOG-ERR-TP-STATUS PIC S9(9).
+	01  LOGREC.
+		05  FILLER	PIC X(7) VALUE
+			"LOAD =>".
+		05  REC-FUND	PIC X(10).
+		05  FILLER	PIC X(9) VALUE
+			" RESULT=>".
+		05  REC-RESULT	PIC X(20).
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+	01  LOGREC-LEN		PIC S9(9)  COMP-5.
+      *
+	01  USER-DATA-REC 	PIC X(75).
+      *****************************************************
+      * This record will be sent to and from the server
+      * This is a VIEW record refer to quote file
+      *****************************************************
+	01 QUOTE-REC.
+	COPY QUOTE.
+      *
+	77 REC-TOLERANCE-EXCEEDED	PIC S9(9) COMP-5 VALUE 2.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+      ******************************************************
+      * Counts and end-of-file control
+      ******************************************************
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  LOAD-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  REJECT-COUNT	PIC 9(5) COMP-5 VALUE ZERO.
+	01  FAIL-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(18) VALUE "PRICES LOADED   =>".
+		05  RPT-LOAD-COUNT	PIC ZZZZ9.
+		05  FILLER	PIC X(18) VALUE "  REJECTED      =>".
+		05  RPT-REJECT-COUNT	PIC ZZZZ9.
+		05  FILLER	PIC X(18) VALUE "  FAILED        =>".
+		05  RPT-FAIL-COUNT	PIC ZZZZ9.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+       START-FUNDLOAD.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	MOVE LENGTH OF LOGREC TO LOGREC-LEN.
+      *
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	OPEN INPUT FEED-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN FEED" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+      *****************************************************
+      * Now register as an ATMI client, the same way any of
+      * this application's interactive clients do.
+      *****************************************************
+	MOVE SPACES TO USRNAME.
+	MOVE SPACES TO CLTNAME.
+	MOVE SPACES TO PASSWD.
+	MOVE SPACES TO GRPNAME.
+	MOVE ZERO TO DATALEN.
+	SET TPU-DIP TO TRUE.
+      *
+        CALL "TPINITIALIZE" USING TPINFDEF-REC
+		USER-DATA-REC
+		TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPINITIALI" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE FEED-FILE
+		PERFORM A-999-EXIT.
+      *****************************************************
+      * Drive one TPCALL to FUNDUPSR per feed record
+      *****************************************************
+	PERFORM LOAD-LOOP UNTIL DONE-READING.
+	CLOSE FEED-FILE.
+	CALL "TPTERM" USING TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPTERM " TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR.
+	MOVE LOAD-COUNT TO RPT-LOAD-COUNT.
+	MOVE REJECT-COUNT TO RPT-REJECT-COUNT.
+	MOVE FAIL-COUNT TO RPT-FAIL-COUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without loading
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Load" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read one feed record and post it to FUNDUPSR,
+      *  stopping at end of file
+      ******************************************************
+       LOAD-LOOP.
+	READ FEED-FILE
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		PERFORM POST-QUOTE.
+      ******************************************************
+      *  Issue a TPCALL to FUNDUPSR for one feed record
+      ******************************************************
+       POST-QUOTE.
+	MOVE FEED-FUND TO QUOTE-FUND.
+	MOVE FEED-SELL-PRICE TO DEC-DGTS OF QUOTE-SELL-PRICE.
+	MOVE FEED-BUY-PRICE TO DEC-DGTS OF QUOTE-BUY-PRICE.
+	MOVE FEED-OVERRIDE TO QUOTE-OVERRIDE.
+	MOVE FEED-OPERATOR TO QUOTE-OPERATOR.
+      *
+	MOVE LENGTH OF QUOTE-REC TO LEN.
+	MOVE "VIEW" TO REC-TYPE.
+	MOVE "quote" TO SUB-TYPE.
+	MOVE "FUNDUPSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+      *
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			QUOTE-REC
+			TPTYPE-REC
+			QUOTE-REC
+			TPSTATUS-REC.
+	MOVE FEED-FUND TO REC-FUND.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		MOVE "TPCALL FAILED" TO REC-RESULT
+		ADD 1 TO FAIL-COUNT
+	ELSE IF APPL-RETURN-CODE = REC-TOLERANCE-EXCEEDED
+		MOVE "TOLERANCE REJECTED" TO REC-RESULT
+		ADD 1 TO REJECT-COUNT
+	ELSE IF APPL-RETURN-CODE = ZERO
+		MOVE "LOADED" TO REC-RESULT
+		ADD 1 TO LOAD-COUNT
+	ELSE
+		MOVE "REJECTED" TO REC-RESULT
+		ADD 1 TO FAIL-COUNT.
+	CALL "USERLOG" USING LOGREC
+			LOGREC-LEN
+			TPSTATUS-REC.
+      ******************************************************
+      * Log messages to the userlog
+      ******************************************************
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
