@@ -0,0 +1,213 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/POSSR.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/POSSR.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * POSSR browses every position held by one account.  It
+      * STARTs CUST-FILE on the account part of FILE-CUST-KEY
+      * and walks forward with READ NEXT as long as the
+      * account part of the key keeps matching, so it never
+      * has to know the list of funds in advance.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. POSSR.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT CUST-FILE ASSIGN "CUST.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CUST-KEY
+		STATUS FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CUST-FILE; RECORD 30.
+	01  CUST-ITEM.
+	     03 FILE-CUST-KEY.
+		05  FILE-CUST-ACCOUNT 		PIC X(10).
+		05  FILE-CUST-FUND 		PIC X(10).
+	     03  FILE-CUST-AMOUNT 		PIC 9(7)V999.
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions
+      ******************************************************
+	01  TPSVCRET-REC.
+	COPY TPSVCRET.
+      *
+       	01  TPTYPE-REC.
+       	COPY TPTYPE.
+      *
+       	01 TPSTATUS-REC.
+       	COPY TPSTATUS.
+      *
+       	01  TPSVCDEF-REC.
+       	COPY TPSVCDEF.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGREC.
+		05  FILLER	PIC X(18) VALUE
+			"BROWSE ACCOUNT =>".
+		05  REC-ACCOUNT	PIC X(10).
+		05  FILLER	PIC X(9) VALUE
+			" ROWS =>".
+		05  REC-COUNT	PIC ZZZ9.
+      *
+	01  LOGMSG.
+		05  FILLER	PIC X(8) VALUE
+			"POSSR =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(13) VALUE
+			"POSSR ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: TP-STATUS = ".
+		05  LOG-ERR-TP-STATUS PIC S9(9).
+      *
+	01  LOGREC-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+      ******************************************************
+      * Browse control -- set when the scan has reached the
+      * end of this account's positions, either because the
+      * file ran out, the account part of the key no longer
+      * matches, or the reply buffer is full
+      ******************************************************
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  START-SWITCH	PIC X VALUE "N".
+		88  START-FAILED	VALUE "Y".
+      ******************************************************
+      * User defined data records
+      ******************************************************
+       	01 POSLIST-REC.
+	COPY POSLIST.
+	77 REC-FOUND		PIC S9(9) COMP-5 VALUE 1.
+	77 REC-NOT-FOUND	PIC S9(9) COMP-5 VALUE 2.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-POSSR.
+	MOVE LENGTH OF LOGREC TO LOGREC-LEN.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	OPEN INPUT CUST-FILE.
+      ******************************************************
+      * Get the data that was sent by the client
+      ******************************************************
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	MOVE LENGTH OF POSLIST-REC TO LEN.
+	CALL "TPSVCSTART" USING TPSVCDEF-REC
+			TPTYPE-REC
+			POSLIST-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPSVCSTART" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+	    	PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+      ******************************************************
+      *  Position CUST-FILE at the first record for this
+      *  account using a partial key on FILE-CUST-ACCOUNT
+      ******************************************************
+	MOVE ZERO TO POSLIST-COUNT.
+	MOVE POSLIST-ACCOUNT TO FILE-CUST-ACCOUNT.
+	MOVE LOW-VALUES TO FILE-CUST-FUND.
+	START CUST-FILE KEY IS EQUAL TO FILE-CUST-ACCOUNT
+		INVALID KEY SET START-FAILED TO TRUE.
+	IF START-FAILED
+		MOVE "No Positions for Account" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE REC-NOT-FOUND TO APPL-CODE
+		SET TPSUCCESS TO TRUE
+	ELSE
+		PERFORM READ-LOOP UNTIL DONE-READING
+		IF POSLIST-COUNT = ZERO
+			MOVE REC-NOT-FOUND TO APPL-CODE
+		ELSE
+			MOVE REC-FOUND TO APPL-CODE
+		END-IF
+		SET TPSUCCESS TO TRUE.
+      ******************************************************
+      * LOG the result and leave
+      ******************************************************
+	MOVE POSLIST-ACCOUNT TO REC-ACCOUNT.
+	MOVE POSLIST-COUNT TO REC-COUNT.
+	CALL "USERLOG" USING LOGREC
+			LOGREC-LEN
+			TPSTATUS-REC.
+	CLOSE CUST-FILE.
+	PERFORM DO-TPRETURN.
+      ******************************************************
+      * Leave
+      ******************************************************
+       A-999-EXIT.
+	CLOSE CUST-FILE.
+	MOVE "Exiting without Browse" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	PERFORM DO-TPRETURN.
+      ******************************************************
+      *  Read the next position for this account and add it
+      *  to the reply, stopping at end of file, a change of
+      *  account, or a full reply buffer
+      ******************************************************
+       READ-LOOP.
+	READ CUST-FILE NEXT RECORD
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		IF FILE-CUST-ACCOUNT NOT = POSLIST-ACCOUNT
+			SET DONE-READING TO TRUE
+		ELSE IF POSLIST-COUNT < 50
+			ADD 1 TO POSLIST-COUNT
+			MOVE FILE-CUST-FUND TO
+				POSLIST-FUND(POSLIST-COUNT)
+			MOVE FILE-CUST-AMOUNT TO
+				POSLIST-AMOUNT(POSLIST-COUNT)
+		ELSE
+			MOVE "Reply buffer full -- truncated" TO
+				LOGMSG-TEXT
+			PERFORM DO-USERLOG
+			SET DONE-READING TO TRUE
+		END-IF.
+      ******************************************************
+      * set up TPRETURN
+      ******************************************************
+       DO-TPRETURN.
+	COPY TPRETURN REPLACING
+			DATA-REC BY POSLIST-REC.
+      ******************************************************
+      * Write out a log err messages
+      ******************************************************
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
