@@ -0,0 +1,86 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/QUOTE.cpy	$Revision: 1.1 $"
+      *
+      *****************************************************
+      * QUOTE - VIEW buffer exchanged with FUNDPRSR/FUNDUPSR
+      * for a fund's buy/sell price.  The prices are portable
+      * decimals (exponent + digits) so they travel the same
+      * way regardless of the caller's native numeric format.
+      * QUOTE-OVERRIDE is an optional supervisor override --
+      * FUNDUPSR rejects a new price that moves too far from the
+      * prior one unless this is set to "Y".  Callers that don't
+      * need it just leave it blank.  QUOTE-OPERATOR is the
+      * caller-supplied ID of the operator or feed process
+      * submitting the price -- FUNDUPSR records it, and the
+      * date/time of the update, on QUOTE.IT.  A blank
+      * QUOTE-OPERATOR is logged as "SYSTEM".
+      *
+      * QUOTE-FUND is the tradable code -- the same code kept
+      * on CUST.IT/CUSTLOT.IT/BLOTTER.IT -- and is unique per
+      * share class, not per fund; a fund with more than one
+      * share class (e.g. a retail "A" class and an
+      * institutional "I" class) gets one QUOTE.IT record, and
+      * one QUOTE-FUND code, per class, since each class prices
+      * its own NAV.  QUOTE-BASE-FUND ties those classes back
+      * together for reporting -- it is the code shared by every
+      * class of the same underlying fund.  QUOTE-CLASS is the
+      * class code itself.  A fund with only one share class
+      * simply carries its own QUOTE-FUND code in QUOTE-BASE-FUND
+      * and leaves QUOTE-CLASS blank.  Both are master data, set
+      * when a fund/class is first loaded onto QUOTE.IT and left
+      * alone by later price-only updates that leave them blank.
+      *
+      * QUOTE-AS-OF-DATE is only meaningful on a SUB-TYPE
+      * "history" request -- it asks FUNDPRSR for the price a
+      * fund carried on that date, looked up against the
+      * QUOTEHST.IT snapshots FUNDUPSR archives on every price
+      * change.  Left zero on an ordinary SUB-TYPE "quote"
+      * request, which always answers with today's price.
+      *****************************************************
+           05  QUOTE-FUND		PIC X(10).
+           05  QUOTE-SELL-PRICE.
+               10  DEC-EXP		PIC S9(4) COMP-5.
+               10  DEC-DGTS		PIC 9(7)V99.
+           05  QUOTE-BUY-PRICE.
+               10  DEC-EXP		PIC S9(4) COMP-5.
+               10  DEC-DGTS		PIC 9(7)V99.
+           05  QUOTE-OVERRIDE		PIC X(01).
+               88  QUOTE-IS-OVERRIDE	VALUE "Y".
+           05  QUOTE-OPERATOR		PIC X(08).
+           05  QUOTE-BASE-FUND		PIC X(10).
+           05  QUOTE-CLASS		PIC X(02).
+           05  QUOTE-AS-OF-DATE		PIC 9(8).
+      *****************************************************
+      * QUOTE-MULTI-* -- SUB-TYPE "multi" batches up to 20
+      * fund codes into QUOTE-MULTI-ITEM and gets back each
+      * one's current buy/sell price in the same call,
+      * instead of one TPCALL per fund.  The caller sets
+      * QUOTE-MULTI-COUNT and QUOTE-MULTI-FUND in that many
+      * rows before the call; FUNDPRSR fills in the price
+      * fields and QUOTE-MULTI-FOUND for each row and leaves
+      * QUOTE-MULTI-COUNT unchanged.  Rows beyond
+      * QUOTE-MULTI-COUNT are ignored.  Left zero/blank by an
+      * ordinary SUB-TYPE "quote" or "history" request.
+      *****************************************************
+           05  QUOTE-MULTI-COUNT		PIC 9(4) COMP-5.
+           05  QUOTE-MULTI-ITEM OCCURS 20 TIMES
+               INDEXED BY MQX.
+               10  QUOTE-MULTI-FUND		PIC X(10).
+               10  QUOTE-MULTI-SELL-PRICE.
+                   15  DEC-EXP		PIC S9(4) COMP-5.
+                   15  DEC-DGTS		PIC 9(7)V99.
+               10  QUOTE-MULTI-BUY-PRICE.
+                   15  DEC-EXP		PIC S9(4) COMP-5.
+                   15  DEC-DGTS		PIC 9(7)V99.
+               10  QUOTE-MULTI-FOUND		PIC X(01).
+                   88  QUOTE-MULTI-IS-FOUND	VALUE "Y".
