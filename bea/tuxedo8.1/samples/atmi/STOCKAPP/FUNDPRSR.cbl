@@ -25,13 +25,46 @@
 		ACCESS DYNAMIC
 		RECORD KEY FILE-QUOTE-FUND
 		STATUS FILE-STATUS.
+	SELECT QUOTEHST-FILE ASSIGN "QUOTEHST.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-HIST-KEY
+		STATUS HIST-FILE-STATUS.
 	DATA DIVISION.
 	FILE SECTION.
-	FD  QUOTE-FILE; RECORD 28.
+      ******************************************************
+      * EXTERNAL -- QUOTE-FILE and QUOTEHST-FILE are opened
+      * once by this server's TPSVRINIT (FUNDPRSRINIT.cbl) and
+      * shared via the external file connector for the life of
+      * the server process; this program no longer opens or
+      * closes them.
+      ******************************************************
+	FD  QUOTE-FILE IS EXTERNAL; RECORD 64.
 	01  QUOTE-ITEM.
 		02  FILE-QUOTE-FUND 		PIC X(10).
 		02  FILE-QUOTE-SELL-PRICE 	PIC 9(7)V99.
 		02  FILE-QUOTE-BUY-PRICE 	PIC 9(7)V99.
+		02  FILE-QUOTE-LAST-OPERATOR	PIC X(08).
+		02  FILE-QUOTE-LAST-DATE	PIC 9(8).
+		02  FILE-QUOTE-LAST-TIME	PIC 9(8).
+		02  FILE-QUOTE-BASE-FUND	PIC X(10).
+		02  FILE-QUOTE-CLASS		PIC X(02).
+      ******************************************************
+      * QUOTEHST-FILE keeps a snapshot of the price a fund
+      * carried just before FUNDUPSR replaced it, keyed by fund
+      * plus the date/time of the snapshot.  A SUB-TYPE
+      * "history" request is answered off this file instead of
+      * the current QUOTE-FILE record -- see HISTORY-LOOKUP.
+      ******************************************************
+	FD  QUOTEHST-FILE IS EXTERNAL; RECORD 52.
+	01  HIST-ITEM.
+		02  FILE-HIST-KEY.
+			03  FILE-HIST-FUND	PIC X(10).
+			03  FILE-HIST-DATE	PIC 9(8).
+			03  FILE-HIST-TIME	PIC 9(8).
+		02  FILE-HIST-SELL-PRICE 	PIC 9(7)V99.
+		02  FILE-HIST-BUY-PRICE 	PIC 9(7)V99.
+		02  FILE-HIST-OPERATOR		PIC X(08).
 	WORKING-STORAGE SECTION.
       ******************************************************
       * Tuxedo definitions 
@@ -89,8 +122,25 @@
  	01  FILE-STATUS.
            	05  STATUS-1	PIC X.
            	05  STATUS-2	PIC X.
+ 	01  HIST-FILE-STATUS.
+           	05  HIST-STATUS-1	PIC X.
+           	05  HIST-STATUS-2	PIC X.
+      ******************************************************
+      * A SUB-TYPE "history" lookup may fall through to the
+      * current price (no snapshot exists on or after the
+      * requested date), so the price FUNDPRSR is about to
+      * answer with is staged here regardless of which file it
+      * came from
+      ******************************************************
+	01  RESP-SELL-PRICE		PIC 9(7)V99.
+	01  RESP-BUY-PRICE		PIC 9(7)V99.
       ******************************************************
-      * User defined data records 
+      * HISTORY-LOOKUP's START against QUOTEHST-FILE
+      ******************************************************
+	01  HIST-START-SWITCH		PIC X VALUE "N".
+		88  HIST-START-FAILED	VALUE "Y".
+      ******************************************************
+      * User defined data records
       ******************************************************
        	01 QUOTE-REC.
 	COPY QUOTE.
@@ -106,8 +156,7 @@
 	MOVE LENGTH OF LOGREC TO LOGREC-LEN. 
 	MOVE LENGTH OF LOGREC-REQ TO LOGREQ-LEN. 
 	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN. 
-	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN. 
-	OPEN I-O QUOTE-FILE.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
       ******************************************************
       * Get the data that was sent by the client
       ******************************************************
@@ -125,11 +174,19 @@
 		MOVE "Exiting without Attempting to Find" TO 
 			LOGMSG-TEXT
 		PERFORM DO-USERLOG
-		CLOSE QUOTE-FILE
 		SET TPFAIL TO TRUE
 		PERFORM DO-TPRETURN.
       ******************************************************
-      *  Move data from receive record to I/O record 
+      * SUB-TYPE "multi" batches several funds into one call
+      * instead of the single-fund lookup below -- answer it
+      * and leave without touching FILE-QUOTE-FUND at all
+      ******************************************************
+	IF SUB-TYPE IN TPTYPE-REC = "multi"
+		PERFORM MULTI-QUOTE
+		PERFORM DO-TPRETURN
+	END-IF.
+      ******************************************************
+      *  Move data from receive record to I/O record
       ******************************************************
 	MOVE QUOTE-FUND TO FILE-QUOTE-FUND.
       ******************************************************
@@ -158,26 +215,37 @@
 		MOVE "READ" TO LOG-ERR-ROUTINE
 		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
 		PERFORM DO-USERLOG-ERR
-		CLOSE QUOTE-FILE
 		SET TPFAIL TO TRUE
        		PERFORM DO-TPRETURN.
       ******************************************************
-      * Log Response 
+      * SUB-TYPE "history" asks for the price in effect on
+      * QUOTE-AS-OF-DATE instead of today's -- stage the
+      * current price here first, then let HISTORY-LOOKUP
+      * replace it with an archived snapshot if one applies.
+      * An ordinary SUB-TYPE "quote" request leaves it alone.
+      ******************************************************
+	MOVE FILE-QUOTE-SELL-PRICE TO RESP-SELL-PRICE.
+	MOVE FILE-QUOTE-BUY-PRICE TO RESP-BUY-PRICE.
+	IF SUB-TYPE IN TPTYPE-REC = "history"
+		PERFORM HISTORY-LOOKUP.
+      ******************************************************
+      * Log Response
       ******************************************************
 	MOVE FILE-QUOTE-FUND TO REC-FUND.
-	MOVE FILE-QUOTE-SELL-PRICE TO REC-SELL-PRICE.
-	MOVE FILE-QUOTE-BUY-PRICE TO REC-BUY-PRICE.
+	MOVE RESP-SELL-PRICE TO REC-SELL-PRICE.
+	MOVE RESP-BUY-PRICE TO REC-BUY-PRICE.
 	PERFORM DO-USERLOG-REC.
       ******************************************************
-      * Prepare Response 
+      * Prepare Response
       ******************************************************
 	MOVE FILE-QUOTE-FUND TO QUOTE-FUND.
-	MOVE FILE-QUOTE-SELL-PRICE TO DEC-DGTS OF QUOTE-SELL-PRICE.
-	MOVE FILE-QUOTE-BUY-PRICE TO DEC-DGTS OF QUOTE-BUY-PRICE.
+	MOVE RESP-SELL-PRICE TO DEC-DGTS OF QUOTE-SELL-PRICE.
+	MOVE RESP-BUY-PRICE TO DEC-DGTS OF QUOTE-BUY-PRICE.
+	MOVE FILE-QUOTE-BASE-FUND TO QUOTE-BASE-FUND.
+	MOVE FILE-QUOTE-CLASS TO QUOTE-CLASS.
       ******************************************************
       *  Read  OK  Leave
       ******************************************************
-	CLOSE QUOTE-FILE.
 	MOVE "Exiting" TO LOGMSG-TEXT.
 	PERFORM DO-USERLOG.
 	PERFORM DO-TPRETURN.
@@ -185,9 +253,76 @@
       * set up TPRETURN 
       ******************************************************
        DO-TPRETURN.
-	COPY TPRETURN REPLACING 
+	COPY TPRETURN REPLACING
 			DATA-REC BY QUOTE-REC.
       ******************************************************
+      * Find the snapshot on QUOTEHST-FILE that was taken on or
+      * after QUOTE-AS-OF-DATE -- since a snapshot is archived
+      * at the moment its price is replaced, the first one found
+      * on or after the requested date is the price that was
+      * still in effect through that date.  If none is found the
+      * fund has not been repriced since the requested date, so
+      * the current price staged in RESP-SELL-PRICE/RESP-BUY-
+      * PRICE already from QUOTE-FILE is correct as-is.
+      ******************************************************
+       HISTORY-LOOKUP.
+	MOVE QUOTE-FUND TO FILE-HIST-FUND.
+	MOVE QUOTE-AS-OF-DATE TO FILE-HIST-DATE.
+	MOVE ZEROS TO FILE-HIST-TIME.
+	MOVE "N" TO HIST-START-SWITCH.
+	START QUOTEHST-FILE KEY IS NOT LESS THAN FILE-HIST-KEY
+		INVALID KEY SET HIST-START-FAILED TO TRUE.
+	IF NOT HIST-START-FAILED
+		READ QUOTEHST-FILE NEXT RECORD
+			AT END SET HIST-START-FAILED TO TRUE.
+	IF HIST-START-FAILED OR FILE-HIST-FUND NOT = QUOTE-FUND
+		MOVE "No Snapshot Found -- Using Current Price" TO
+			LOGMSG-TEXT
+		PERFORM DO-USERLOG
+	ELSE
+		MOVE FILE-HIST-SELL-PRICE TO RESP-SELL-PRICE
+		MOVE FILE-HIST-BUY-PRICE TO RESP-BUY-PRICE
+		MOVE "History Snapshot Found" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG.
+      ******************************************************
+      * Answer every fund in QUOTE-MULTI-ITEM, up to
+      * QUOTE-MULTI-COUNT rows, in a single call
+      ******************************************************
+       MULTI-QUOTE.
+	IF QUOTE-MULTI-COUNT > 20
+		MOVE 20 TO QUOTE-MULTI-COUNT.
+	PERFORM MULTI-QUOTE-ONE
+		VARYING MQX FROM 1 BY 1
+		UNTIL MQX > QUOTE-MULTI-COUNT.
+	MOVE "Multi-fund Quote Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	MOVE REC-FOUND TO APPL-CODE.
+	SET TPSUCCESS TO TRUE.
+      ******************************************************
+      * Look up one row of QUOTE-MULTI-ITEM by fund code
+      ******************************************************
+       MULTI-QUOTE-ONE.
+	MOVE QUOTE-MULTI-FUND (MQX) TO FILE-QUOTE-FUND.
+	READ QUOTE-FILE.
+	IF STATUS-1 = "0"
+		MOVE "Y" TO QUOTE-MULTI-FOUND (MQX)
+		MOVE FILE-QUOTE-SELL-PRICE TO
+			DEC-DGTS OF QUOTE-MULTI-SELL-PRICE (MQX)
+		MOVE FILE-QUOTE-BUY-PRICE TO
+			DEC-DGTS OF QUOTE-MULTI-BUY-PRICE (MQX)
+	ELSE IF STATUS-1 = "2"
+		MOVE "N" TO QUOTE-MULTI-FOUND (MQX)
+		MOVE ZERO TO DEC-DGTS OF QUOTE-MULTI-SELL-PRICE (MQX)
+		MOVE ZERO TO DEC-DGTS OF QUOTE-MULTI-BUY-PRICE (MQX)
+	ELSE
+		MOVE "READ" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		MOVE "N" TO QUOTE-MULTI-FOUND (MQX)
+		MOVE ZERO TO DEC-DGTS OF QUOTE-MULTI-SELL-PRICE (MQX)
+		MOVE ZERO TO DEC-DGTS OF QUOTE-MULTI-BUY-PRICE (MQX)
+	END-IF.
+      ******************************************************
       * Write out a log err messages
       ******************************************************
        DO-USERLOG-ERR.
