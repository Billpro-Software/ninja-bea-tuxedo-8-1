@@ -0,0 +1,274 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/RECONCIL.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/RECONCIL.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * RECONCIL is a standalone end-of-day batch job, run
+      * outside the Tuxedo application the same way FUNDRPT
+      * and BLOTRPT are.  It walks BLOTTER.IT in key order --
+      * which groups every account's trades by fund, then by
+      * date and time -- replaying buys and sells into a
+      * running net-shares total for each account/fund.  When
+      * the account/fund changes it looks up CUST.IT for that
+      * same account/fund and makes sure the position on file
+      * agrees with what the blotter says it should be,
+      * printing an exception for every account/fund that
+      * doesn't tie out.
+      *
+      * A position opened before BLOTTER.IT existed has no
+      * blotter history to replay and will show as an
+      * exception until the next time it trades; this is a
+      * known one-time side effect of introducing the blotter,
+      * not a reconciling error.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. RECONCIL.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT BLOTTER-FILE ASSIGN "BLOTTER.IT"
+		ORGANIZATION INDEXED
+		ACCESS SEQUENTIAL
+		RECORD KEY FILE-BLOTTER-KEY
+		STATUS FILE-STATUS.
+	SELECT CUST-FILE ASSIGN "CUST.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CUST-KEY
+		STATUS CUST-FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  BLOTTER-FILE; RECORD 76.
+	01  BLOTTER-ITEM.
+	     03  FILE-BLOTTER-KEY.
+		05  FILE-BLOTTER-ACCOUNT	PIC X(10).
+		05  FILE-BLOTTER-FUND		PIC X(10).
+		05  FILE-BLOTTER-DATE		PIC 9(8).
+		05  FILE-BLOTTER-TIME		PIC 9(8).
+		05  FILE-BLOTTER-ACTION	PIC X(01).
+		    88  FILE-BLOTTER-IS-BUY	VALUE "B".
+		    88  FILE-BLOTTER-IS-SELL	VALUE "S".
+		    88  FILE-BLOTTER-IS-DIST	VALUE "D".
+	     03  FILE-BLOTTER-AMOUNT		PIC 9(7)V999.
+	     03  FILE-BLOTTER-PRICE		PIC 9(7)V99.
+	     03  FILE-BLOTTER-ORDER-REF		PIC X(20).
+	FD  CUST-FILE; RECORD 30.
+	01  CUST-ITEM.
+	     03 FILE-CUST-KEY.
+		05  FILE-CUST-ACCOUNT 		PIC X(10).
+		05  FILE-CUST-FUND 		PIC X(10).
+	     03  FILE-CUST-AMOUNT 		PIC 9(7)V999.
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions -- USERLOG is the same logging
+      * routine the ATMI servers use, so this batch job's
+      * messages land in the same place theirs do
+      ******************************************************
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      ******************************************************
+      * Report lines
+      ******************************************************
+	01  RPT-TITLE.
+		05  FILLER	PIC X(26) VALUE
+			"POSITION RECONCILIATION -".
+		05  FILLER	PIC X(18) VALUE " EXCEPTIONS ONLY".
+		05  FILLER	PIC X(40) VALUE SPACES.
+	01  RPT-HEADING.
+		05  FILLER	PIC X(10) VALUE "ACCOUNT".
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "FUND".
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(11) VALUE "ON BLOTTER".
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(9) VALUE "ON CUST".
+	01  RPT-LINE.
+		05  RPT-ACCOUNT		PIC X(10).
+		05  FILLER		PIC X(4) VALUE SPACES.
+		05  RPT-FUND		PIC X(10).
+		05  FILLER		PIC X(4) VALUE SPACES.
+		05  RPT-BLOTTER-AMOUNT	PIC ZZZZZZ9.999-.
+		05  FILLER		PIC X(4) VALUE SPACES.
+		05  RPT-CUST-AMOUNT	PIC ZZZZZZ9.999-.
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(20) VALUE "POSITIONS CHECKED =>".
+		05  RPT-CHECKED-COUNT PIC ZZZZ9.
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(13) VALUE "EXCEPTIONS =>".
+		05  RPT-EXCEPTION-COUNT PIC ZZZZ9.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(11) VALUE
+			"RECONCIL =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(16) VALUE
+			"RECONCIL ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: FILE-STATUS=".
+		05  LOG-ERR-STATUS PIC X(2).
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+ 	01  CUST-FILE-STATUS.
+           	05  CUST-STATUS-1	PIC X.
+           	05  CUST-STATUS-2	PIC X.
+      ******************************************************
+      * End-of-file and first-record control
+      ******************************************************
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  FIRST-SWITCH	PIC X VALUE "Y".
+		88  FIRST-RECORD	VALUE "Y".
+      ******************************************************
+      * Control-break fields -- the account/fund the running
+      * net-shares total in NET-AMOUNT applies to
+      ******************************************************
+	01  CTL-ACCOUNT		PIC X(10).
+	01  CTL-FUND		PIC X(10).
+	01  NET-AMOUNT		PIC S9(7)V999.
+	01  CHECKED-COUNT	PIC 9(5) COMP-5 VALUE ZERO.
+	01  EXCEPTION-COUNT	PIC 9(5) COMP-5 VALUE ZERO.
+	01  HEADING-PRINTED	PIC X VALUE "N".
+		88  ALREADY-PRINTED-HEADING VALUE "Y".
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-RECONCIL.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	OPEN INPUT BLOTTER-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN BLOTTER" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+	OPEN INPUT CUST-FILE.
+	IF CUST-STATUS-1 NOT = "0"
+		MOVE "OPEN CUST" TO LOG-ERR-ROUTINE
+		MOVE CUST-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE BLOTTER-FILE
+		PERFORM A-999-EXIT.
+	PERFORM READ-LOOP UNTIL DONE-READING.
+      ******************************************************
+      * Check the last account/fund group in the file -- the
+      * control break above never fires for it since there is
+      * no following record to notice the change
+      ******************************************************
+	IF NOT FIRST-RECORD
+		PERFORM CHECK-POSITION.
+	CLOSE BLOTTER-FILE.
+	CLOSE CUST-FILE.
+	MOVE CHECKED-COUNT TO RPT-CHECKED-COUNT.
+	MOVE EXCEPTION-COUNT TO RPT-EXCEPTION-COUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without finishing the reconciliation
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Reconciliation" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read one blotter entry, rolling it into the running
+      *  net-shares total for the account/fund it belongs to;
+      *  check the prior group first if this record starts a
+      *  new one
+      ******************************************************
+       READ-LOOP.
+	READ BLOTTER-FILE NEXT RECORD
+		AT END SET DONE-READING TO TRUE.
+	IF DONE-READING
+		GO TO READ-LOOP-EXIT.
+	IF FIRST-RECORD
+		MOVE "N" TO FIRST-SWITCH
+	ELSE IF FILE-BLOTTER-ACCOUNT NOT = CTL-ACCOUNT OR
+		FILE-BLOTTER-FUND NOT = CTL-FUND
+		PERFORM CHECK-POSITION
+		MOVE ZERO TO NET-AMOUNT
+	END-IF.
+	MOVE FILE-BLOTTER-ACCOUNT TO CTL-ACCOUNT.
+	MOVE FILE-BLOTTER-FUND TO CTL-FUND.
+	IF FILE-BLOTTER-IS-SELL
+		SUBTRACT FILE-BLOTTER-AMOUNT FROM NET-AMOUNT
+	ELSE
+		ADD FILE-BLOTTER-AMOUNT TO NET-AMOUNT.
+       READ-LOOP-EXIT.
+	EXIT.
+      ******************************************************
+      *  Compare the running net-shares total just accumulated
+      *  for CTL-ACCOUNT/CTL-FUND to what CUST.IT actually has
+      *  on file, printing an exception if they disagree
+      ******************************************************
+       CHECK-POSITION.
+	ADD 1 TO CHECKED-COUNT.
+	MOVE CTL-ACCOUNT TO FILE-CUST-ACCOUNT.
+	MOVE CTL-FUND TO FILE-CUST-FUND.
+	READ CUST-FILE.
+	IF CUST-STATUS-1 = "0"
+		IF FILE-CUST-AMOUNT NOT = NET-AMOUNT
+			PERFORM SHOW-EXCEPTION
+		END-IF
+	ELSE IF NET-AMOUNT NOT = ZERO
+		MOVE ZERO TO FILE-CUST-AMOUNT
+		PERFORM SHOW-EXCEPTION.
+      ******************************************************
+      *  Print one exception line, heading it the first time
+      ******************************************************
+       SHOW-EXCEPTION.
+	ADD 1 TO EXCEPTION-COUNT.
+	IF NOT ALREADY-PRINTED-HEADING
+		DISPLAY SPACE
+		DISPLAY RPT-TITLE
+		DISPLAY RPT-HEADING
+		MOVE "Y" TO HEADING-PRINTED
+	END-IF.
+	MOVE CTL-ACCOUNT TO RPT-ACCOUNT.
+	MOVE CTL-FUND TO RPT-FUND.
+	MOVE NET-AMOUNT TO RPT-BLOTTER-AMOUNT.
+	MOVE FILE-CUST-AMOUNT TO RPT-CUST-AMOUNT.
+	DISPLAY RPT-LINE.
+      ******************************************************
+      * Write out a log err messages
+      ******************************************************
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
