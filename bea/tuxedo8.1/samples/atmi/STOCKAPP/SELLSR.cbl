@@ -0,0 +1,592 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/SELLSR.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/SELLSR.cbl	$Revision: 1.1 $";
+      *
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. SELLSR.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT CUST-FILE ASSIGN "CUST.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CUST-KEY
+		STATUS FILE-STATUS.
+	SELECT CUSTMAS-FILE ASSIGN "CUSTMAS.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CUSTMAS-ACCOUNT
+		STATUS CUSTMAS-FILE-STATUS.
+	SELECT BLOTTER-FILE ASSIGN "BLOTTER.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-BLOTTER-KEY
+		STATUS BLOTTER-FILE-STATUS.
+	SELECT CASH-FILE ASSIGN "CASH.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CASH-ACCOUNT
+		STATUS CASH-FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CUST-FILE; RECORD 30.
+	01  CUST-ITEM.
+	     03 FILE-CUST-KEY.
+		05  FILE-CUST-ACCOUNT 		PIC X(10).
+		05  FILE-CUST-FUND 		PIC X(10).
+	     03  FILE-CUST-AMOUNT 		PIC 9(7)V999.
+      ******************************************************
+      * Customer master -- checked before a sale is allowed
+      * to post against the account.
+      ******************************************************
+	FD  CUSTMAS-FILE; RECORD 79.
+	01  CUSTMAS-ITEM.
+	     03  FILE-CUSTMAS-ACCOUNT		PIC X(10).
+	     03  FILE-CUSTMAS-NAME		PIC X(30).
+	     03  FILE-CUSTMAS-ADDRESS		PIC X(30).
+	     03  FILE-CUSTMAS-STATUS		PIC X(01).
+		 88  FILE-ACCOUNT-CLOSED	VALUE "C".
+		 88  FILE-ACCOUNT-FROZEN	VALUE "F".
+	     03  FILE-CUSTMAS-OPEN-DATE		PIC 9(8).
+      ******************************************************
+      * Trade blotter -- one record for every trade posted
+      * by BUYSR or SELLSR, kept as a chronological journal
+      * for the blotter report and downstream reporting.
+      ******************************************************
+	FD  BLOTTER-FILE; RECORD 76.
+	01  BLOTTER-ITEM.
+	     03  FILE-BLOTTER-KEY.
+		05  FILE-BLOTTER-ACCOUNT	PIC X(10).
+		05  FILE-BLOTTER-FUND		PIC X(10).
+		05  FILE-BLOTTER-DATE		PIC 9(8).
+		05  FILE-BLOTTER-TIME		PIC 9(8).
+		05  FILE-BLOTTER-ACTION	PIC X(01).
+		    88  FILE-BLOTTER-IS-BUY	VALUE "B".
+		    88  FILE-BLOTTER-IS-SELL	VALUE "S".
+		    88  FILE-BLOTTER-IS-DIST	VALUE "D".
+	     03  FILE-BLOTTER-AMOUNT		PIC 9(7)V999.
+	     03  FILE-BLOTTER-PRICE		PIC 9(7)V99.
+	     03  FILE-BLOTTER-ORDER-REF		PIC X(20).
+      ******************************************************
+      * Customer cash balance -- sale proceeds are credited
+      * here as a pending settlement hold, not available
+      * cash, by CREDIT-CASH-HOLD below.
+      ******************************************************
+	FD  CASH-FILE; RECORD 40.
+	01  CASH-ITEM.
+	     03  FILE-CASH-ACCOUNT		PIC X(10).
+	     03  FILE-CASH-BALANCE		PIC 9(9)V99.
+	     03  FILE-CASH-HOLD-AMOUNT		PIC 9(9)V99.
+	     03  FILE-CASH-SETTLE-DATE		PIC 9(8).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions
+      ******************************************************
+	01  TPSVCRET-REC.
+	COPY TPSVCRET.
+      *
+       	01  TPTYPE-REC.
+       	COPY TPTYPE.
+      *
+       	01 TPSTATUS-REC.
+       	COPY TPSTATUS.
+      *
+       	01  TPSVCDEF-REC.
+       	COPY TPSVCDEF.
+      ******************************************************
+      * Used for TPCALL to get price of fund
+      ******************************************************
+       	01  QTPSVCDEF-REC.
+       	COPY TPSVCDEF.
+      *
+       	01  QTPTYPE-REC.
+       	COPY TPTYPE.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGREC.
+		05  FILLER	PIC X(7) VALUE  "SELL ".
+		05  FILLER	PIC X(11) VALUE  " ACCOUNT =>".
+		05  REC-ACCOUNT	PIC x(10).
+		05  FILLER	PIC X(8) VALUE  " FUND =>".
+		05  REC-FUND	PIC x(10).
+		05  FILLER	PIC X(14) VALUE  " SELL PRICE =>".
+		05  REC-PRICE	PIC $$$$$$9.99.
+		05  FILLER	PIC X(10) VALUE  " AMOUNT =>".
+		05  REC-AMOUNT 	PIC ZZZZZZ9.999.
+      *
+	01  LOGMSG.
+		05  FILLER	PIC X(9) VALUE
+			"SELLSR =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(14) VALUE
+			"SELLSR ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: TP-STATUS = ".
+		05  LOG-ERR-TP-STATUS PIC S9(9).
+      *
+	01  LOGREC-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+ 	01  CUSTMAS-FILE-STATUS.
+           	05  CUSTMAS-STATUS-1	PIC X.
+           	05  CUSTMAS-STATUS-2	PIC X.
+ 	01  BLOTTER-FILE-STATUS.
+           	05  BLOTTER-STATUS-1	PIC X.
+           	05  BLOTTER-STATUS-2	PIC X.
+ 	01  CASH-FILE-STATUS.
+           	05  CASH-STATUS-1	PIC X.
+           	05  CASH-STATUS-2	PIC X.
+      ******************************************************
+      * Today's date/time, used to stamp the blotter entry
+      ******************************************************
+	01  TODAYS-DATE			PIC 9(8).
+	01  TODAYS-TIME			PIC 9(8).
+      ******************************************************
+      * User defined data records
+      ******************************************************
+       	01 CUST-REC.
+	COPY CUST.
+       	01 QUOTE-REC.
+	COPY QUOTE.
+        77 REC-FOUND            PIC S9(9) COMP-5 VALUE 1.
+        77 REC-NOT-FOUND        PIC S9(9) COMP-5 VALUE 2.
+        77 REC-INSUFFICIENT     PIC S9(9) COMP-5 VALUE 3.
+        77 REC-ACCOUNT-CLOSED   PIC S9(9) COMP-5 VALUE 5.
+        77 REC-ACCOUNT-FROZEN   PIC S9(9) COMP-5 VALUE 6.
+      ******************************************************
+      * Sale proceeds sit on hold this many days before the
+      * SETTLE batch job moves them into available cash
+      ******************************************************
+        77 SETTLEMENT-DAYS      PIC 9(2) VALUE 2.
+        77 SALE-PROCEEDS        PIC 9(9)V99 VALUE ZERO.
+      ******************************************************
+      * Global transaction demarcation -- the quote lookup
+      * and the position/cash update are all-or-nothing
+      ******************************************************
+        01  TX-TIMEOUT			PIC S9(9) COMP-5 VALUE 30.
+      ******************************************************
+      * Calendar arithmetic for FILE-CASH-SETTLE-DATE --
+      * walks the date forward one day at a time so a sale
+      * near a month or year boundary still settles on a
+      * valid calendar date instead of raw integer addition
+      * overflowing the day-of-month or month-of-year.
+      ******************************************************
+        01  SETTLE-WORK-DATE.
+            05  SETTLE-WORK-YEAR	PIC 9(4).
+            05  SETTLE-WORK-MONTH	PIC 9(2).
+            05  SETTLE-WORK-DAY		PIC 9(2).
+        01  SETTLE-DAY-COUNTER		PIC 9(2) COMP-5.
+        01  SETTLE-MONTH-DAYS		PIC 9(2).
+        01  DAYS-IN-MONTH-TABLE.
+            05  FILLER		PIC 9(2) VALUE 31.
+            05  FILLER		PIC 9(2) VALUE 28.
+            05  FILLER		PIC 9(2) VALUE 31.
+            05  FILLER		PIC 9(2) VALUE 30.
+            05  FILLER		PIC 9(2) VALUE 31.
+            05  FILLER		PIC 9(2) VALUE 30.
+            05  FILLER		PIC 9(2) VALUE 31.
+            05  FILLER		PIC 9(2) VALUE 31.
+            05  FILLER		PIC 9(2) VALUE 30.
+            05  FILLER		PIC 9(2) VALUE 31.
+            05  FILLER		PIC 9(2) VALUE 30.
+            05  FILLER		PIC 9(2) VALUE 31.
+        01  DAYS-IN-MONTH REDEFINES DAYS-IN-MONTH-TABLE.
+            05  DAYS-IN-MONTH-ENTRY	PIC 9(2) OCCURS 12 TIMES.
+        01  YEAR-DIV-QUOTIENT		PIC 9(4).
+        01  YEAR-DIV-REMAINDER		PIC 9(4).
+        01  LEAP-YEAR-SWITCH		PIC X VALUE "N".
+            88  IS-LEAP-YEAR		VALUE "Y".
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-SELLSR.
+	MOVE LENGTH OF LOGREC TO LOGREC-LEN.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	OPEN I-O CUST-FILE.
+	OPEN I-O CUSTMAS-FILE.
+	OPEN I-O BLOTTER-FILE.
+	OPEN I-O CASH-FILE.
+      ******************************************************
+      * Get the data that was sent by the client
+      ******************************************************
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	MOVE LENGTH OF CUST-REC TO LEN IN TPTYPE-REC.
+	CALL "TPSVCSTART" USING TPSVCDEF-REC
+			TPTYPE-REC
+			CUST-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPSVCSTART" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+	    	PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+      ******************************************************
+      *  Begin a global transaction -- the quote lookup and
+      *  the position/cash update below live or die together
+      ******************************************************
+	CALL "TPBEGIN" USING TX-TIMEOUT TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPBEGIN" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM TPBEGIN-FAILED-EXIT.
+      ******************************************************
+      *  Refuse the sale if the account is closed or frozen.
+      *  An account with no customer master record on file
+      *  yet is allowed through -- CUSTMAS.IT does not have
+      *  to be populated for every account that can trade.
+      ******************************************************
+	MOVE CUST-ACCOUNT TO FILE-CUSTMAS-ACCOUNT.
+	READ CUSTMAS-FILE.
+	IF CUSTMAS-STATUS-1 = "0"
+		IF FILE-ACCOUNT-CLOSED
+			MOVE "Account is Closed" TO LOGMSG-TEXT
+			PERFORM DO-USERLOG
+			MOVE REC-ACCOUNT-CLOSED TO APPL-CODE
+			PERFORM WRITEIT-ERROR
+		ELSE IF FILE-ACCOUNT-FROZEN
+			MOVE "Account is Frozen" TO LOGMSG-TEXT
+			PERFORM DO-USERLOG
+			MOVE REC-ACCOUNT-FROZEN TO APPL-CODE
+			PERFORM WRITEIT-ERROR
+		END-IF
+	END-IF.
+      ******************************************************
+      *  Get the price of the fund
+      ******************************************************
+	MOVE CUST-FUND TO QUOTE-FUND.
+	MOVE ZEROS TO QUOTE-BUY-PRICE.
+	MOVE ZEROS TO QUOTE-SELL-PRICE.
+      *****************************************************
+      *  Issue a TPCALL to FUNDPR Service
+      *****************************************************
+	MOVE LENGTH OF QUOTE-REC TO LEN IN QTPTYPE-REC.
+	MOVE "VIEW" TO REC-TYPE IN QTPTYPE-REC.
+	MOVE "quote" TO SUB-TYPE IN QTPTYPE-REC.
+
+	MOVE "FUNDPRSR" TO SERVICE-NAME IN QTPSVCDEF-REC.
+	SET TPBLOCK IN QTPSVCDEF-REC TO TRUE.
+	SET TPTRAN IN QTPSVCDEF-REC TO TRUE.
+	SET TPNOTIME IN QTPSVCDEF-REC TO TRUE.
+	SET TPSIGRSTRT IN QTPSVCDEF-REC TO TRUE.
+	SET TPNOCHANGE IN QTPSVCDEF-REC TO TRUE .
+
+	CALL "TPCALL" USING QTPSVCDEF-REC
+			QTPTYPE-REC
+			QUOTE-REC
+			QTPTYPE-REC
+			QUOTE-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+	    	PERFORM DO-USERLOG-ERR
+		MOVE "Transaction Failed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+      		PERFORM WRITEIT-ERROR.
+
+	MOVE APPL-RETURN-CODE TO APPL-CODE.
+      *****************************************************
+      * Check if the server found the record
+      *****************************************************
+	IF APPL-RETURN-CODE = REC-FOUND
+		MOVE "Fund exists " TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE DEC-DGTS OF QUOTE-SELL-PRICE TO
+                    DEC-DGTS OF CUST-PRICE
+	ELSE IF APPL-RETURN-CODE = REC-NOT-FOUND
+		MOVE "Fund Does not Exist Leave" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE ZERO TO CUST-PRICE
+      		PERFORM WRITEIT-ERROR
+	ELSE
+		MOVE "Service Did Not set Retrun" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE -1 TO CUST-PRICE
+      		PERFORM WRITEIT-ERROR.
+      ******************************************************
+      * LOG the request
+      ******************************************************
+	MOVE CUST-ACCOUNT TO REC-ACCOUNT.
+	MOVE CUST-FUND TO REC-FUND.
+	MOVE CUST-AMOUNT TO REC-AMOUNT.
+	MOVE DEC-DGTS OF CUST-PRICE TO REC-PRICE.
+	CALL "USERLOG" USING LOGREC
+			LOGREC-LEN
+			TPSTATUS-REC.
+      ******************************************************
+      *  Check if record exists -- a sale can only be made
+      *  against an existing position, and only for up to
+      *  the amount already held.
+      ******************************************************
+	MOVE CUST-ACCOUNT TO FILE-CUST-ACCOUNT.
+	MOVE CUST-FUND TO FILE-CUST-FUND.
+	READ CUST-FILE.
+	IF STATUS-1 = "0"
+	  IF FILE-CUST-AMOUNT < CUST-AMOUNT
+		MOVE "Insufficient Shares" TO LOGMSG-TEXT
+	    	PERFORM DO-USERLOG
+		MOVE REC-INSUFFICIENT TO APPL-CODE
+		PERFORM WRITEIT-ERROR
+	  ELSE
+		MOVE "Record Exists Redeem It" TO LOGMSG-TEXT
+	    	PERFORM DO-USERLOG
+		SUBTRACT CUST-AMOUNT FROM FILE-CUST-AMOUNT
+      		PERFORM REWRITE-REC
+		PERFORM CREDIT-CASH-HOLD
+	  END-IF
+	ELSE IF STATUS-1 = "2"
+		MOVE "No Position to Sell Leave" TO LOGMSG-TEXT
+	    	PERFORM DO-USERLOG
+		MOVE REC-NOT-FOUND TO APPL-CODE
+		PERFORM WRITEIT-ERROR
+	ELSE
+		MOVE "READ" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
+		MOVE REC-NOT-FOUND TO APPL-CODE
+		PERFORM DO-USERLOG-ERR
+		PERFORM WRITEIT-ERROR.
+
+      ******************************************************
+      *  Update OK -- commit the global transaction
+      ******************************************************
+	PERFORM POST-BLOTTER.
+	CALL "TPCOMMIT" USING TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCOMMIT" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM WRITEIT-ERROR.
+	CLOSE CUST-FILE.
+	CLOSE CUSTMAS-FILE.
+	CLOSE BLOTTER-FILE.
+	CLOSE CASH-FILE.
+	MOVE REC-FOUND TO APPL-CODE.
+	SET TPSUCCESS TO TRUE.
+	MOVE "Update completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	PERFORM DO-TPRETURN.
+      ******************************************************
+      *  Roll back the global transaction and leave
+      ******************************************************
+       WRITEIT-ERROR.
+	CALL "TPABORT" USING TPSTATUS-REC.
+	CLOSE CUST-FILE.
+	CLOSE CUSTMAS-FILE.
+	CLOSE BLOTTER-FILE.
+	CLOSE CASH-FILE.
+	SET TPFAIL TO TRUE.
+	MOVE "Update Failed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	PERFORM DO-TPRETURN.
+      ******************************************************
+      *  TPBEGIN itself failed -- no transaction was ever
+      *  started, so there is nothing for TPABORT to roll
+      *  back and calling it here would be invalid ATMI
+      *  protocol.  Just close the files opened at startup,
+      *  report the failure, and leave.
+      ******************************************************
+       TPBEGIN-FAILED-EXIT.
+	CLOSE CUST-FILE.
+	CLOSE CUSTMAS-FILE.
+	CLOSE BLOTTER-FILE.
+	CLOSE CASH-FILE.
+	SET TPFAIL TO TRUE.
+	MOVE "Update Failed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	PERFORM DO-TPRETURN.
+      ******************************************************
+      * Leave
+      ******************************************************
+       A-999-EXIT.
+	CLOSE CUST-FILE.
+	CLOSE CUSTMAS-FILE.
+	CLOSE BLOTTER-FILE.
+	CLOSE CASH-FILE.
+	MOVE "Exiting without Update" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	PERFORM DO-TPRETURN.
+      *
+      ******************************************************
+      *  Replace an existing record in one atomic REWRITE so
+      *  an interrupted transaction can never leave a position
+      *  deleted without its replacement also written.
+      ******************************************************
+       REWRITE-REC.
+	REWRITE CUST-ITEM.
+	IF STATUS-1 NOT = "0"
+		MOVE "REWRITE" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
+	    	PERFORM DO-USERLOG-ERR
+		PERFORM WRITEIT-ERROR.
+      ******************************************************
+      *  Credit sale proceeds to the customer's cash balance
+      *  as a pending settlement hold rather than available
+      *  cash -- BUYSR's DEBIT-CASH checks FILE-CASH-BALANCE
+      *  only, so held proceeds cannot be spent until the
+      *  SETTLE batch job has moved them over on or after
+      *  FILE-CASH-SETTLE-DATE.  A customer with no cash
+      *  account yet gets one opened here with a zero
+      *  starting balance.
+      ******************************************************
+       CREDIT-CASH-HOLD.
+	COMPUTE SALE-PROCEEDS ROUNDED =
+		CUST-AMOUNT * DEC-DGTS OF CUST-PRICE.
+	ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+	MOVE CUST-ACCOUNT TO FILE-CASH-ACCOUNT.
+	READ CASH-FILE.
+	IF CASH-STATUS-1 = "0"
+		ADD SALE-PROCEEDS TO FILE-CASH-HOLD-AMOUNT
+		PERFORM COMPUTE-SETTLE-DATE
+		REWRITE CASH-ITEM
+		IF CASH-STATUS-1 NOT = "0"
+			MOVE "REWRITE CASH" TO LOG-ERR-ROUTINE
+			MOVE CASH-STATUS-1 TO LOG-ERR-TP-STATUS
+			PERFORM DO-USERLOG-ERR
+			PERFORM WRITEIT-ERROR
+		END-IF
+	ELSE IF CASH-STATUS-1 = "2"
+		MOVE ZERO TO FILE-CASH-BALANCE
+		MOVE SALE-PROCEEDS TO FILE-CASH-HOLD-AMOUNT
+		PERFORM COMPUTE-SETTLE-DATE
+		WRITE CASH-ITEM
+		IF CASH-STATUS-1 NOT = "0"
+			MOVE "WRITE CASH" TO LOG-ERR-ROUTINE
+			MOVE CASH-STATUS-1 TO LOG-ERR-TP-STATUS
+			PERFORM DO-USERLOG-ERR
+			PERFORM WRITEIT-ERROR
+		END-IF
+	ELSE
+		MOVE "READ CASH" TO LOG-ERR-ROUTINE
+		MOVE CASH-STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM WRITEIT-ERROR
+	END-IF.
+      ******************************************************
+      *  Add SETTLEMENT-DAYS calendar days to TODAYS-DATE,
+      *  carrying across month/year boundaries, and leave the
+      *  result in FILE-CASH-SETTLE-DATE
+      ******************************************************
+       COMPUTE-SETTLE-DATE.
+	MOVE TODAYS-DATE(1:4) TO SETTLE-WORK-YEAR.
+	MOVE TODAYS-DATE(5:2) TO SETTLE-WORK-MONTH.
+	MOVE TODAYS-DATE(7:2) TO SETTLE-WORK-DAY.
+	PERFORM ADD-ONE-SETTLE-DAY
+		VARYING SETTLE-DAY-COUNTER FROM 1 BY 1
+		UNTIL SETTLE-DAY-COUNTER > SETTLEMENT-DAYS.
+	COMPUTE FILE-CASH-SETTLE-DATE =
+		SETTLE-WORK-YEAR * 10000 +
+		SETTLE-WORK-MONTH * 100 +
+		SETTLE-WORK-DAY.
+      ******************************************************
+      *  Advance SETTLE-WORK-DATE by a single calendar day,
+      *  carrying into the next month/year at month end.
+      *  February is treated as 29 days in a leap year.
+      ******************************************************
+       ADD-ONE-SETTLE-DAY.
+	MOVE DAYS-IN-MONTH-ENTRY (SETTLE-WORK-MONTH) TO
+		SETTLE-MONTH-DAYS.
+	IF SETTLE-WORK-MONTH = 2
+		PERFORM CHECK-LEAP-YEAR
+		IF IS-LEAP-YEAR
+			MOVE 29 TO SETTLE-MONTH-DAYS
+		END-IF
+	END-IF.
+	IF SETTLE-WORK-DAY >= SETTLE-MONTH-DAYS
+		MOVE 1 TO SETTLE-WORK-DAY
+		IF SETTLE-WORK-MONTH = 12
+			MOVE 1 TO SETTLE-WORK-MONTH
+			ADD 1 TO SETTLE-WORK-YEAR
+		ELSE
+			ADD 1 TO SETTLE-WORK-MONTH
+		END-IF
+	ELSE
+		ADD 1 TO SETTLE-WORK-DAY
+	END-IF.
+      ******************************************************
+      *  Set IS-LEAP-YEAR for SETTLE-WORK-YEAR -- divisible
+      *  by 4, except century years not divisible by 400
+      ******************************************************
+       CHECK-LEAP-YEAR.
+	MOVE "N" TO LEAP-YEAR-SWITCH.
+	DIVIDE SETTLE-WORK-YEAR BY 4 GIVING YEAR-DIV-QUOTIENT
+		REMAINDER YEAR-DIV-REMAINDER.
+	IF YEAR-DIV-REMAINDER = 0
+		SET IS-LEAP-YEAR TO TRUE
+		DIVIDE SETTLE-WORK-YEAR BY 100 GIVING YEAR-DIV-QUOTIENT
+			REMAINDER YEAR-DIV-REMAINDER
+		IF YEAR-DIV-REMAINDER = 0
+			MOVE "N" TO LEAP-YEAR-SWITCH
+			DIVIDE SETTLE-WORK-YEAR BY 400 GIVING
+				YEAR-DIV-QUOTIENT
+				REMAINDER YEAR-DIV-REMAINDER
+			IF YEAR-DIV-REMAINDER = 0
+				SET IS-LEAP-YEAR TO TRUE
+			END-IF
+		END-IF
+	END-IF.
+      ******************************************************
+      *  Write the blotter entry for this trade
+      ******************************************************
+       POST-BLOTTER.
+	MOVE CUST-ACCOUNT TO FILE-BLOTTER-ACCOUNT.
+	MOVE CUST-FUND TO FILE-BLOTTER-FUND.
+	ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+	MOVE TODAYS-DATE TO FILE-BLOTTER-DATE.
+	ACCEPT TODAYS-TIME FROM TIME.
+	MOVE TODAYS-TIME TO FILE-BLOTTER-TIME.
+	SET FILE-BLOTTER-IS-SELL TO TRUE.
+	MOVE CUST-AMOUNT TO FILE-BLOTTER-AMOUNT.
+	MOVE DEC-DGTS OF CUST-PRICE TO FILE-BLOTTER-PRICE.
+	MOVE CUST-ORDER-REF TO FILE-BLOTTER-ORDER-REF.
+	WRITE BLOTTER-ITEM.
+	IF BLOTTER-STATUS-1 NOT = "0"
+		MOVE "WRITE BLOTTER" TO LOG-ERR-ROUTINE
+		MOVE BLOTTER-STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+	END-IF.
+      ******************************************************
+      * set up TPRETURN
+      ******************************************************
+       DO-TPRETURN.
+	COPY TPRETURN REPLACING
+			DATA-REC BY CUST-REC.
+      ******************************************************
+      * Write out a log err messages
+      ******************************************************
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
