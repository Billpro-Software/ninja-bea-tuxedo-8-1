@@ -0,0 +1,234 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/CUSTSR.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/CUSTSR.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * CUSTSR maintains the customer master file -- adds a
+      * new account when none is on file for the account
+      * number sent in, or updates the name/address/status of
+      * an existing one.  BUYSR and SELLSR read CUSTMAS-FILE
+      * to refuse a trade against a closed or frozen account.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CUSTSR.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT CUSTMAS-FILE ASSIGN "CUSTMAS.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CUSTMAS-ACCOUNT
+		STATUS FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+      ******************************************************
+      * EXTERNAL -- CUSTMAS-FILE is opened once by this
+      * server's TPSVRINIT (CUSTSRINIT.cbl) and shared via
+      * the external file connector for the life of the
+      * server process; this program no longer opens or
+      * closes it itself.
+      ******************************************************
+	FD  CUSTMAS-FILE IS EXTERNAL; RECORD 79.
+	01  CUSTMAS-ITEM.
+	     03  FILE-CUSTMAS-ACCOUNT		PIC X(10).
+	     03  FILE-CUSTMAS-NAME		PIC X(30).
+	     03  FILE-CUSTMAS-ADDRESS		PIC X(30).
+	     03  FILE-CUSTMAS-STATUS		PIC X(01).
+	     03  FILE-CUSTMAS-OPEN-DATE		PIC 9(8).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Today's date, used as the open date on a new account
+      ******************************************************
+	01  TODAYS-DATE			PIC 9(8).
+      ******************************************************
+      * Tuxedo definitions
+      ******************************************************
+	01  TPSVCRET-REC.
+	COPY TPSVCRET.
+      *
+       	01  TPTYPE-REC.
+       	COPY TPTYPE.
+      *
+       	01 TPSTATUS-REC.
+       	COPY TPSTATUS.
+      *
+       	01  TPSVCDEF-REC.
+       	COPY TPSVCDEF.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGREC.
+		05  FILLER	PIC X(8) VALUE  "CUSTMAS ".
+		05  FILLER	PIC X(11) VALUE  " ACCOUNT =>".
+		05  REC-ACCOUNT	PIC X(10).
+		05  FILLER	PIC X(10) VALUE  " STATUS =>".
+		05  REC-STATUS	PIC X(01).
+      *
+	01  LOGMSG.
+		05  FILLER	PIC X(9) VALUE
+			"CUSTSR =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(14) VALUE
+			"CUSTSR ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: TP-STATUS = ".
+		05  LOG-ERR-TP-STATUS PIC S9(9).
+      *
+	01  LOGREC-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+      ******************************************************
+      * User defined data records
+      ******************************************************
+       	01 CUSTMAS-REC.
+	COPY CUSTMAS.
+	77 REC-FOUND            PIC S9(9) COMP-5 VALUE 1.
+	77 REC-NOT-FOUND        PIC S9(9) COMP-5 VALUE 2.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-CUSTSR.
+	MOVE LENGTH OF LOGREC TO LOGREC-LEN.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+      ******************************************************
+      * Get the data that was sent by the client
+      ******************************************************
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	MOVE LENGTH OF CUSTMAS-REC TO LEN.
+	CALL "TPSVCSTART" USING TPSVCDEF-REC
+			TPTYPE-REC
+			CUSTMAS-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPSVCSTART" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+	    	PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+      ******************************************************
+      * LOG the request
+      ******************************************************
+	MOVE CUSTMAS-ACCOUNT TO REC-ACCOUNT.
+	MOVE CUSTMAS-STATUS TO REC-STATUS.
+	CALL "USERLOG" USING LOGREC
+			LOGREC-LEN
+			TPSTATUS-REC.
+      ******************************************************
+      *  Check if the account already exists
+      ******************************************************
+	MOVE CUSTMAS-ACCOUNT TO FILE-CUSTMAS-ACCOUNT.
+	READ CUSTMAS-FILE.
+	IF STATUS-1 = "0"
+		MOVE "Record Exists Update It" TO LOGMSG-TEXT
+	    	PERFORM DO-USERLOG
+		PERFORM REWRITE-REC
+	ELSE IF STATUS-1 = "2"
+		MOVE "Record Does Not Exist Add It" TO LOGMSG-TEXT
+	    	PERFORM DO-USERLOG
+		PERFORM WRITE-REC
+	ELSE
+		MOVE "READ" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM WRITEIT-ERROR.
+      ******************************************************
+      *  Update OK
+      ******************************************************
+	MOVE REC-FOUND TO APPL-CODE.
+	SET TPSUCCESS TO TRUE.
+	MOVE "Update completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	PERFORM DO-TPRETURN.
+      ******************************************************
+      *  Leave without updating
+      ******************************************************
+       WRITEIT-ERROR.
+	SET TPFAIL TO TRUE.
+	MOVE "Update Failed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	PERFORM DO-TPRETURN.
+      ******************************************************
+      * Leave
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Update" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	PERFORM DO-TPRETURN.
+      ******************************************************
+      *  Add a new account -- a blank status defaults to
+      *  active, same as a blank QUOTE-OPERATOR defaults to
+      *  "SYSTEM" on a price update.
+      ******************************************************
+       WRITE-REC.
+	MOVE CUSTMAS-ACCOUNT TO FILE-CUSTMAS-ACCOUNT.
+	MOVE CUSTMAS-NAME TO FILE-CUSTMAS-NAME.
+	MOVE CUSTMAS-ADDRESS TO FILE-CUSTMAS-ADDRESS.
+	IF CUSTMAS-STATUS = SPACE
+		SET CUSTMAS-IS-ACTIVE TO TRUE.
+	MOVE CUSTMAS-STATUS TO FILE-CUSTMAS-STATUS.
+	MOVE TODAYS-DATE TO FILE-CUSTMAS-OPEN-DATE.
+	WRITE CUSTMAS-ITEM.
+	IF STATUS-1 NOT = "0"
+		MOVE "WRITE" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
+	    	PERFORM DO-USERLOG-ERR
+		PERFORM WRITEIT-ERROR.
+      ******************************************************
+      *  Update an existing account's name, address and
+      *  status.  The open date on file is left untouched.
+      ******************************************************
+       REWRITE-REC.
+	MOVE CUSTMAS-NAME TO FILE-CUSTMAS-NAME.
+	MOVE CUSTMAS-ADDRESS TO FILE-CUSTMAS-ADDRESS.
+	IF CUSTMAS-STATUS NOT = SPACE
+		MOVE CUSTMAS-STATUS TO FILE-CUSTMAS-STATUS.
+	REWRITE CUSTMAS-ITEM.
+	IF STATUS-1 NOT = "0"
+		MOVE "REWRITE" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
+	    	PERFORM DO-USERLOG-ERR
+		PERFORM WRITEIT-ERROR.
+      ******************************************************
+      * set up TPRETURN
+      ******************************************************
+       DO-TPRETURN.
+	COPY TPRETURN REPLACING
+			DATA-REC BY CUSTMAS-REC.
+      ******************************************************
+      * Write out a log err messages
+      ******************************************************
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
