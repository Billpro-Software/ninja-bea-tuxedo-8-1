@@ -0,0 +1,25 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/POSLIST.cpy	$Revision: 1.1 $"
+      *
+      *****************************************************
+      * POSLIST - VIEW buffer exchanged with POSSR.  The
+      * caller sets POSLIST-ACCOUNT and gets back every fund
+      * position held by that account, up to 50 rows.
+      * POSLIST-COUNT tells the caller how many of the rows
+      * were actually filled in.
+      *****************************************************
+           05  POSLIST-ACCOUNT		PIC X(10).
+           05  POSLIST-COUNT		PIC 9(4) COMP-5.
+           05  POSLIST-ITEM OCCURS 50 TIMES.
+               10  POSLIST-FUND		PIC X(10).
+               10  POSLIST-AMOUNT	PIC 9(7)V999.
