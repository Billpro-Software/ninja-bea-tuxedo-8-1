@@ -27,16 +27,192 @@
 		ACCESS DYNAMIC
 		RECORD KEY FILE-CUST-KEY
 		STATUS FILE-STATUS.
+	SELECT LOT-FILE ASSIGN "CUSTLOT.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-LOT-KEY
+		STATUS LOT-FILE-STATUS.
+	SELECT CASH-FILE ASSIGN "CASH.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CASH-ACCOUNT
+		STATUS CASH-FILE-STATUS.
+	SELECT FEE-FILE ASSIGN "FEE.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-FEE-FUND
+		STATUS FEE-FILE-STATUS.
+	SELECT ORDER-FILE ASSIGN "ORDER.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-ORDER-REF
+		STATUS ORDER-FILE-STATUS.
+	SELECT CUSTMAS-FILE ASSIGN "CUSTMAS.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CUSTMAS-ACCOUNT
+		STATUS CUSTMAS-FILE-STATUS.
+	SELECT REJECT-FILE ASSIGN "REJECT.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-REJECT-KEY
+		STATUS REJECT-FILE-STATUS.
+	SELECT BLOTTER-FILE ASSIGN "BLOTTER.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-BLOTTER-KEY
+		STATUS BLOTTER-FILE-STATUS.
 	DATA DIVISION.
 	FILE SECTION.
-	FD  CUST-FILE; RECORD 29.
+      ******************************************************
+      * EXTERNAL -- CUST-FILE and LOT-FILE are opened once by
+      * this server's TPSVRINIT (BUYSRINIT.cbl) and shared via
+      * the external file connector for the life of the
+      * server process; this program no longer opens or closes
+      * them itself.
+      ******************************************************
+	FD  CUST-FILE IS EXTERNAL; RECORD 30.
 	01  CUST-ITEM.
 	     03 FILE-CUST-KEY.
 		05  FILE-CUST-ACCOUNT 		PIC X(10).
 		05  FILE-CUST-FUND 		PIC X(10).
-	     03  FILE-CUST-AMOUNT 		PIC 9(9).
+	     03  FILE-CUST-AMOUNT 		PIC 9(7)V999.
+      ******************************************************
+      * Per-lot purchase history -- one record per account,
+      * fund and trade date, carrying the price paid for the
+      * shares bought on that date.  Lets cost-basis/gain-loss
+      * reporting reconstruct what was paid for which shares
+      * instead of relying on the single commingled amount
+      * on CUST-FILE.
+      ******************************************************
+	FD  LOT-FILE IS EXTERNAL; RECORD 47.
+	01  LOT-ITEM.
+	     03  FILE-LOT-KEY.
+		05  FILE-LOT-ACCOUNT		PIC X(10).
+		05  FILE-LOT-FUND		PIC X(10).
+		05  FILE-LOT-TRADE-DATE		PIC 9(8).
+	     03  FILE-LOT-AMOUNT		PIC 9(7)V999.
+	     03  FILE-LOT-PRICE		PIC 9(7)V99.
+      ******************************************************
+      * Customer cash balance -- debited for the cost of each
+      * buy before the position is updated, so an order can
+      * never be filled with cash the customer doesn't have.
+      * FILE-CASH-HOLD-AMOUNT/FILE-CASH-SETTLE-DATE are
+      * SELLSR's settlement hold on sale proceeds -- see
+      * SELLSR's CREDIT-CASH-HOLD and the SETTLE batch job;
+      * BUYSR's own debit only ever looks at
+      * FILE-CASH-BALANCE, so held proceeds are not spendable
+      * here until SETTLE has moved them over.
+      ******************************************************
+	FD  CASH-FILE IS EXTERNAL; RECORD 40.
+	01  CASH-ITEM.
+	     03  FILE-CASH-ACCOUNT		PIC X(10).
+	     03  FILE-CASH-BALANCE		PIC 9(9)V99.
+	     03  FILE-CASH-HOLD-AMOUNT		PIC 9(9)V99.
+	     03  FILE-CASH-SETTLE-DATE		PIC 9(8).
+      ******************************************************
+      * Per-fund commission schedule -- a fund with no entry
+      * here is commission-free, and (see
+      * CHECK-MINIMUM-INVESTMENT) has no minimum purchase
+      * amount either.  FILE-FEE-TYPE picks which of the two
+      * charge methods applies; FILE-FEE-IS-PERCENT is also
+      * the default for an old record left with a space in
+      * that byte.
+      ******************************************************
+	FD  FEE-FILE IS EXTERNAL; RECORD 32.
+	01  FEE-ITEM.
+	     03  FILE-FEE-FUND			PIC X(10).
+	     03  FILE-FEE-TYPE			PIC X(01).
+		 88  FILE-FEE-IS-FLAT		VALUE "F".
+		 88  FILE-FEE-IS-PERCENT	VALUE "P" " ".
+	     03  FILE-FEE-RATE			PIC 9V9(4).
+	     03  FILE-FEE-FLAT-AMOUNT		PIC 9(5)V99.
+	     03  FILE-FEE-MIN-INVEST		PIC 9(7)V99.
+      ******************************************************
+      * Orders already processed, keyed by the caller's order
+      * reference.  Lets a retried/duplicate request be
+      * recognized and answered without re-pricing or
+      * re-debiting the trade.
+      ******************************************************
+	FD  ORDER-FILE IS EXTERNAL; RECORD 28.
+	01  ORDER-ITEM.
+	     03  FILE-ORDER-REF		PIC X(20).
+	     03  FILE-ORDER-DATE		PIC 9(8).
+      ******************************************************
+      * Customer master -- checked before a trade is allowed
+      * to post against the account.
+      ******************************************************
+	FD  CUSTMAS-FILE IS EXTERNAL; RECORD 79.
+	01  CUSTMAS-ITEM.
+	     03  FILE-CUSTMAS-ACCOUNT		PIC X(10).
+	     03  FILE-CUSTMAS-NAME		PIC X(30).
+	     03  FILE-CUSTMAS-ADDRESS		PIC X(30).
+	     03  FILE-CUSTMAS-STATUS		PIC X(01).
+		 88  FILE-ACCOUNT-CLOSED	VALUE "C".
+		 88  FILE-ACCOUNT-FROZEN	VALUE "F".
+	     03  FILE-CUSTMAS-OPEN-DATE		PIC 9(8).
+      ******************************************************
+      * Suspense file -- an order that fails or is refused
+      * after TPSVCSTART lands here with the reason it could
+      * not be completed, so REJPROC can resubmit it later
+      * instead of the order simply being lost.
+      ******************************************************
+	FD  REJECT-FILE IS EXTERNAL; RECORD 119.
+	01  REJECT-ITEM.
+	     03  FILE-REJECT-KEY.
+		05  FILE-REJECT-ACCOUNT	PIC X(10).
+		05  FILE-REJECT-FUND		PIC X(10).
+		05  FILE-REJECT-DATE		PIC 9(8).
+		05  FILE-REJECT-TIME		PIC 9(8).
+	     03  FILE-REJECT-AMOUNT		PIC 9(7)V999.
+	     03  FILE-REJECT-ORDER-REF		PIC X(20).
+	     03  FILE-REJECT-REASON		PIC X(50).
+	     03  FILE-REJECT-ATTEMPTS		PIC 9(3).
+      ******************************************************
+      * Trade blotter -- one record for every trade posted
+      * by BUYSR or SELLSR, kept as a chronological journal
+      * for the blotter report and downstream reporting.
+      ******************************************************
+	FD  BLOTTER-FILE IS EXTERNAL; RECORD 76.
+	01  BLOTTER-ITEM.
+	     03  FILE-BLOTTER-KEY.
+		05  FILE-BLOTTER-ACCOUNT	PIC X(10).
+		05  FILE-BLOTTER-FUND		PIC X(10).
+		05  FILE-BLOTTER-DATE		PIC 9(8).
+		05  FILE-BLOTTER-TIME		PIC 9(8).
+		05  FILE-BLOTTER-ACTION	PIC X(01).
+		    88  FILE-BLOTTER-IS-BUY	VALUE "B".
+		    88  FILE-BLOTTER-IS-SELL	VALUE "S".
+		    88  FILE-BLOTTER-IS-DIST	VALUE "D".
+	     03  FILE-BLOTTER-AMOUNT		PIC 9(7)V999.
+	     03  FILE-BLOTTER-PRICE		PIC 9(7)V99.
+	     03  FILE-BLOTTER-ORDER-REF		PIC X(20).
 	WORKING-STORAGE SECTION.
       ******************************************************
+      * Today's trade date, used as part of the lot key
+      ******************************************************
+	01  TODAYS-DATE			PIC 9(8).
+      ******************************************************
+      * Time of day a suspense record is written, part of the
+      * REJECT-FILE key
+      ******************************************************
+	01  TODAYS-TIME			PIC 9(8).
+      ******************************************************
+      * Cost of the trade being priced, debited from the
+      * customer's cash balance
+      ******************************************************
+	01  TRADE-COST			PIC 9(9)V99.
+      ******************************************************
+      * Commission charged on this trade, added to TRADE-COST
+      * before the cash balance is debited
+      ******************************************************
+	01  COMMISSION-AMT		PIC 9(7)V99.
+      ******************************************************
+      * Global transaction demarcation -- the quote lookup
+      * and the CUST-FILE/LOT-FILE update are all-or-nothing
+      ******************************************************
+	01  TX-TIMEOUT			PIC S9(9) COMP-5 VALUE 30.
+      ******************************************************
       * Tuxedo definitions 
       ******************************************************
 	01  TPSVCRET-REC.
@@ -70,7 +246,7 @@
 		05  FILLER	PIC X(13) VALUE  " BUY PRICE =>".
 		05  REC-PRICE	PIC $$$$$$9.99.
 		05  FILLER	PIC X(10) VALUE  " AMOUNT =>".
-		05  REC-AMOUNT 	PIC 999999999.
+		05  REC-AMOUNT 	PIC ZZZZZZ9.999.
       *
 	01  LOGMSG.
 		05  FILLER	PIC X(8) VALUE  
@@ -93,8 +269,29 @@
  	01  FILE-STATUS.
            	05  STATUS-1	PIC X.
            	05  STATUS-2	PIC X.
-      ******************************************************
-      * User defined data records 
+ 	01  LOT-FILE-STATUS.
+           	05  LOT-STATUS-1	PIC X.
+           	05  LOT-STATUS-2	PIC X.
+ 	01  CASH-FILE-STATUS.
+           	05  CASH-STATUS-1	PIC X.
+           	05  CASH-STATUS-2	PIC X.
+ 	01  FEE-FILE-STATUS.
+           	05  FEE-STATUS-1	PIC X.
+           	05  FEE-STATUS-2	PIC X.
+ 	01  ORDER-FILE-STATUS.
+           	05  ORDER-STATUS-1	PIC X.
+           	05  ORDER-STATUS-2	PIC X.
+ 	01  CUSTMAS-FILE-STATUS.
+           	05  CUSTMAS-STATUS-1	PIC X.
+           	05  CUSTMAS-STATUS-2	PIC X.
+ 	01  REJECT-FILE-STATUS.
+           	05  REJECT-STATUS-1	PIC X.
+           	05  REJECT-STATUS-2	PIC X.
+ 	01  BLOTTER-FILE-STATUS.
+           	05  BLOTTER-STATUS-1	PIC X.
+           	05  BLOTTER-STATUS-2	PIC X.
+      ******************************************************
+      * User defined data records
       ******************************************************
        	01 CUST-REC.
 	COPY CUST.
@@ -102,6 +299,11 @@
 	COPY QUOTE.
         77 REC-FOUND            PIC S9(9) COMP-5 VALUE 1.
         77 REC-NOT-FOUND        PIC S9(9) COMP-5 VALUE 2.
+        77 REC-NO-CASH-ACCT     PIC S9(9) COMP-5 VALUE 3.
+        77 REC-INSUFFICIENT-CASH PIC S9(9) COMP-5 VALUE 4.
+        77 REC-ACCOUNT-CLOSED   PIC S9(9) COMP-5 VALUE 5.
+        77 REC-ACCOUNT-FROZEN   PIC S9(9) COMP-5 VALUE 6.
+        77 REC-BELOW-MINIMUM    PIC S9(9) COMP-5 VALUE 7.
       *
        	LINKAGE SECTION.
       *
@@ -110,8 +312,8 @@
        START-BUYSR.
 	MOVE LENGTH OF LOGREC TO LOGREC-LEN. 
 	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN. 
-	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN. 
-	OPEN I-O CUST-FILE.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
       ******************************************************
       * Get the data that was sent by the client
       ******************************************************
@@ -125,10 +327,55 @@
 	IF NOT TPOK
 		MOVE "TPSVCSTART" TO LOG-ERR-ROUTINE
 		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
-	    	PERFORM DO-USERLOG-ERR 
+	    	PERFORM DO-USERLOG-ERR
 		PERFORM A-999-EXIT.
       ******************************************************
-      *  Get the price of the fund 
+      *  If the caller supplied an order reference and it has
+      *  already been processed, this is a retried request --
+      *  answer it without pricing or debiting the trade again
+      ******************************************************
+	IF CUST-ORDER-REF NOT = SPACES
+		MOVE CUST-ORDER-REF TO FILE-ORDER-REF
+		READ ORDER-FILE
+		IF ORDER-STATUS-1 = "0"
+			MOVE "Duplicate Order Reference" TO LOGMSG-TEXT
+			PERFORM DO-USERLOG
+			PERFORM DUP-EXIT
+		END-IF.
+      ******************************************************
+      *  Begin a global transaction -- the quote lookup and
+      *  the position update below live or die together
+      ******************************************************
+	CALL "TPBEGIN" USING TX-TIMEOUT TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPBEGIN" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM TPBEGIN-FAILED-EXIT.
+      ******************************************************
+      *  Refuse the trade if the account is closed or frozen.
+      *  An account with no customer master record on file
+      *  yet is allowed through -- CUSTMAS.IT does not have
+      *  to be populated for every account that can trade.
+      *  This has to run after TPBEGIN above -- both exits
+      *  go through WRITEIT-ERROR, which issues TPABORT, and
+      *  that is only valid once a transaction is in progress.
+      ******************************************************
+	MOVE CUST-ACCOUNT TO FILE-CUSTMAS-ACCOUNT.
+	READ CUSTMAS-FILE.
+	IF CUSTMAS-STATUS-1 = "0"
+		IF FILE-ACCOUNT-CLOSED
+			MOVE "Account is Closed" TO LOGMSG-TEXT
+			PERFORM DO-USERLOG
+			PERFORM ACCOUNT-CLOSED-EXIT
+		ELSE IF FILE-ACCOUNT-FROZEN
+			MOVE "Account is Frozen" TO LOGMSG-TEXT
+			PERFORM DO-USERLOG
+			PERFORM ACCOUNT-FROZEN-EXIT
+		END-IF
+	END-IF.
+      ******************************************************
+      *  Get the price of the fund
       ******************************************************
 	MOVE CUST-FUND TO QUOTE-FUND.
 	MOVE ZEROS TO QUOTE-BUY-PRICE.
@@ -142,7 +389,7 @@
 
 	MOVE "FUNDPRSR" TO SERVICE-NAME IN QTPSVCDEF-REC.
 	SET TPBLOCK IN QTPSVCDEF-REC TO TRUE.
-	SET TPNOTRAN IN QTPSVCDEF-REC TO TRUE.
+	SET TPTRAN IN QTPSVCDEF-REC TO TRUE.
 	SET TPNOTIME IN QTPSVCDEF-REC TO TRUE.
 	SET TPSIGRSTRT IN QTPSVCDEF-REC TO TRUE.
 	SET TPNOCHANGE IN QTPSVCDEF-REC TO TRUE .
@@ -181,7 +428,17 @@
 		MOVE -1 TO CUST-PRICE
       		PERFORM WRITEIT-ERROR.
       ******************************************************
-      *  Move data from receive record to I/O record 
+      *  Price the trade and debit the customer's cash
+      *  balance before the position is touched
+      ******************************************************
+	COMPUTE TRADE-COST ROUNDED =
+	    CUST-AMOUNT * DEC-DGTS OF CUST-PRICE.
+	PERFORM CHECK-MINIMUM-INVESTMENT.
+	PERFORM COMPUTE-COMMISSION.
+	ADD COMMISSION-AMT TO TRADE-COST.
+	PERFORM DEBIT-CASH.
+      ******************************************************
+      *  Move data from receive record to I/O record
       ******************************************************
 	MOVE CUST-ACCOUNT TO FILE-CUST-ACCOUNT.
 	MOVE CUST-FUND TO FILE-CUST-FUND.
@@ -203,9 +460,8 @@
 	IF STATUS-1 = "0"
 		MOVE "Record Exists Update It" TO LOGMSG-TEXT
 	    	PERFORM DO-USERLOG
-		PERFORM DELETE-REC
 		ADD CUST-AMOUNT TO FILE-CUST-AMOUNT
-      		PERFORM WRITE-REC
+      		PERFORM REWRITE-REC
 	ELSE IF STATUS-1 = "2"
 		MOVE "Record Does Not Exists Add It" TO LOGMSG-TEXT
 	    	PERFORM DO-USERLOG
@@ -214,23 +470,53 @@
 	ELSE
 		MOVE "READ" TO LOG-ERR-ROUTINE
 		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
-		MOVE REC-NOT-FOUND TO APPL-CODE 
+		MOVE REC-NOT-FOUND TO APPL-CODE
 		PERFORM DO-USERLOG-ERR
 		PERFORM WRITEIT-ERROR.
-	
       ******************************************************
-      *  Update OK  
+      *  Record the lot this buy created/added to
+      ******************************************************
+	PERFORM POST-LOT.
+      ******************************************************
+      *  Remember the order reference so a retry of this same
+      *  request can be recognized instead of reprocessed
+      ******************************************************
+	IF CUST-ORDER-REF NOT = SPACES
+		PERFORM POST-ORDER-REF.
+      ******************************************************
+      *  Record this trade on the blotter
       ******************************************************
-	CLOSE CUST-FILE.
+	PERFORM POST-BLOTTER.
+      ******************************************************
+      *  Update OK -- commit the global transaction
+      ******************************************************
+	CALL "TPCOMMIT" USING TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCOMMIT" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM WRITEIT-ERROR.
 	SET TPSUCCESS TO TRUE.
 	MOVE "Update completed" TO LOGMSG-TEXT.
 	PERFORM DO-USERLOG.
 	PERFORM DO-TPRETURN.
       ******************************************************
-      *  Close FIle and Leave
+      *  Roll back the global transaction and leave
       ******************************************************
        WRITEIT-ERROR.
-	CLOSE CUST-FILE.
+	CALL "TPABORT" USING TPSTATUS-REC.
+	PERFORM POST-REJECT.
+	SET TPFAIL TO TRUE.
+	MOVE "Update Failed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	PERFORM DO-TPRETURN.
+      ******************************************************
+      *  TPBEGIN itself failed -- no transaction was ever
+      *  started, so there is nothing for TPABORT to roll
+      *  back and calling it here would be invalid ATMI
+      *  protocol.  Just report the failure and leave.
+      ******************************************************
+       TPBEGIN-FAILED-EXIT.
 	SET TPFAIL TO TRUE.
 	MOVE "Update Failed" TO LOGMSG-TEXT.
 	PERFORM DO-USERLOG.
@@ -242,6 +528,32 @@
 	MOVE "Exiting without Update" TO LOGMSG-TEXT.
 	PERFORM DO-USERLOG.
 	PERFORM DO-TPRETURN.
+      ******************************************************
+      *  Already processed this order reference -- answer
+      *  success without touching the position, cash or lot
+      ******************************************************
+       DUP-EXIT.
+	MOVE REC-FOUND TO APPL-CODE.
+	SET TPSUCCESS TO TRUE.
+	MOVE "Exiting - Duplicate Order" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	PERFORM DO-TPRETURN.
+      ******************************************************
+      *  Account is closed -- refuse the trade
+      ******************************************************
+       ACCOUNT-CLOSED-EXIT.
+	MOVE "Exiting - Account Closed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	MOVE REC-ACCOUNT-CLOSED TO APPL-CODE.
+	PERFORM WRITEIT-ERROR.
+      ******************************************************
+      *  Account is frozen -- refuse the trade
+      ******************************************************
+       ACCOUNT-FROZEN-EXIT.
+	MOVE "Exiting - Account Frozen" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	MOVE REC-ACCOUNT-FROZEN TO APPL-CODE.
+	PERFORM WRITEIT-ERROR.
       *
       ******************************************************
       *  Add record to File
@@ -257,17 +569,171 @@
 	    	PERFORM DO-USERLOG-ERR 
 		PERFORM WRITEIT-ERROR.
       ******************************************************
-      *  Delete record from File
+      *  Replace an existing record in one atomic REWRITE so
+      *  an interrupted transaction can never leave a position
+      *  deleted without its replacement also written.
       ******************************************************
-       DELETE-REC.
-	DELETE CUST-FILE.
+       REWRITE-REC.
+	MOVE REC-FOUND TO APPL-CODE.
+	REWRITE CUST-ITEM.
 	IF STATUS-1 NOT = "0"
-		MOVE "DELETE" TO LOG-ERR-ROUTINE
+		MOVE "REWRITE" TO LOG-ERR-ROUTINE
 		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
-	    	PERFORM DO-USERLOG-ERR 
+	    	PERFORM DO-USERLOG-ERR
+		PERFORM WRITEIT-ERROR.
+      ******************************************************
+      *  Look up the commission rate for the fund being
+      *  bought and compute the fee owed on this trade.  A
+      *  fund with no entry in the fee schedule is treated as
+      *  commission-free rather than rejected.
+      ******************************************************
+       COMPUTE-COMMISSION.
+	MOVE CUST-FUND TO FILE-FEE-FUND.
+	READ FEE-FILE.
+	IF FEE-STATUS-1 = "0"
+		IF FILE-FEE-IS-FLAT
+			MOVE FILE-FEE-FLAT-AMOUNT TO COMMISSION-AMT
+		ELSE
+			COMPUTE COMMISSION-AMT ROUNDED =
+			    TRADE-COST * FILE-FEE-RATE
+		END-IF
+	ELSE
+		MOVE ZERO TO COMMISSION-AMT
+	END-IF.
+      ******************************************************
+      *  Refuse a trade whose cost falls below the fund's
+      *  minimum investment.  A fund with no entry in the fee
+      *  schedule has no minimum, the same way it is
+      *  commission-free.
+      ******************************************************
+       CHECK-MINIMUM-INVESTMENT.
+	MOVE CUST-FUND TO FILE-FEE-FUND.
+	READ FEE-FILE.
+	IF FEE-STATUS-1 = "0" AND TRADE-COST < FILE-FEE-MIN-INVEST
+		MOVE "Below Minimum Investment" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE REC-BELOW-MINIMUM TO APPL-CODE
 		PERFORM WRITEIT-ERROR.
       ******************************************************
-      * set up TPRETURN 
+      *  Debit the cost of the trade from the customer's cash
+      *  balance.  Rejects the order if there is no cash
+      *  account for the customer or the balance on hand
+      *  won't cover the cost.
+      ******************************************************
+       DEBIT-CASH.
+	MOVE CUST-ACCOUNT TO FILE-CASH-ACCOUNT.
+	READ CASH-FILE.
+	IF CASH-STATUS-1 = "0" AND FILE-CASH-BALANCE NOT < TRADE-COST
+		SUBTRACT TRADE-COST FROM FILE-CASH-BALANCE
+		REWRITE CASH-ITEM
+		IF CASH-STATUS-1 NOT = "0"
+			MOVE "REWRITE CASH" TO LOG-ERR-ROUTINE
+			MOVE CASH-STATUS-1 TO LOG-ERR-TP-STATUS
+			PERFORM DO-USERLOG-ERR
+			PERFORM WRITEIT-ERROR
+		END-IF
+	ELSE IF CASH-STATUS-1 = "0"
+		MOVE "Insufficient Cash Balance" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE REC-INSUFFICIENT-CASH TO APPL-CODE
+		PERFORM WRITEIT-ERROR
+	ELSE
+		MOVE "No Cash Account for Customer" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE REC-NO-CASH-ACCT TO APPL-CODE
+		PERFORM WRITEIT-ERROR.
+      ******************************************************
+      *  Add to or create today's lot for this account/fund.
+      *  A second buy of the same fund on the same day is
+      *  blended into the existing lot at a weighted average
+      *  price rather than overwriting the price paid earlier
+      *  in the day.
+      ******************************************************
+       POST-LOT.
+	MOVE CUST-ACCOUNT TO FILE-LOT-ACCOUNT.
+	MOVE CUST-FUND TO FILE-LOT-FUND.
+	MOVE TODAYS-DATE TO FILE-LOT-TRADE-DATE.
+	READ LOT-FILE.
+	IF LOT-STATUS-1 = "0"
+		COMPUTE FILE-LOT-PRICE ROUNDED =
+		    ((FILE-LOT-AMOUNT * FILE-LOT-PRICE) +
+		     (CUST-AMOUNT * DEC-DGTS OF CUST-PRICE)) /
+		    (FILE-LOT-AMOUNT + CUST-AMOUNT)
+		ADD CUST-AMOUNT TO FILE-LOT-AMOUNT
+		REWRITE LOT-ITEM
+		IF LOT-STATUS-1 NOT = "0"
+			MOVE "REWRITE LOT" TO LOG-ERR-ROUTINE
+			MOVE LOT-STATUS-1 TO LOG-ERR-TP-STATUS
+			PERFORM DO-USERLOG-ERR
+		END-IF
+	ELSE
+		MOVE CUST-AMOUNT TO FILE-LOT-AMOUNT
+		MOVE DEC-DGTS OF CUST-PRICE TO FILE-LOT-PRICE
+		WRITE LOT-ITEM
+		IF LOT-STATUS-1 NOT = "0"
+			MOVE "WRITE LOT" TO LOG-ERR-ROUTINE
+			MOVE LOT-STATUS-1 TO LOG-ERR-TP-STATUS
+			PERFORM DO-USERLOG-ERR
+		END-IF
+	END-IF.
+      ******************************************************
+      *  Write the order reference record that marks this
+      *  order as processed
+      ******************************************************
+       POST-ORDER-REF.
+	MOVE CUST-ORDER-REF TO FILE-ORDER-REF.
+	MOVE TODAYS-DATE TO FILE-ORDER-DATE.
+	WRITE ORDER-ITEM.
+	IF ORDER-STATUS-1 NOT = "0"
+		MOVE "WRITE ORDER" TO LOG-ERR-ROUTINE
+		MOVE ORDER-STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM WRITEIT-ERROR.
+      ******************************************************
+      *  Write the blotter entry for this trade
+      ******************************************************
+       POST-BLOTTER.
+	MOVE CUST-ACCOUNT TO FILE-BLOTTER-ACCOUNT.
+	MOVE CUST-FUND TO FILE-BLOTTER-FUND.
+	MOVE TODAYS-DATE TO FILE-BLOTTER-DATE.
+	ACCEPT TODAYS-TIME FROM TIME.
+	MOVE TODAYS-TIME TO FILE-BLOTTER-TIME.
+	SET FILE-BLOTTER-IS-BUY TO TRUE.
+	MOVE CUST-AMOUNT TO FILE-BLOTTER-AMOUNT.
+	MOVE DEC-DGTS OF CUST-PRICE TO FILE-BLOTTER-PRICE.
+	MOVE CUST-ORDER-REF TO FILE-BLOTTER-ORDER-REF.
+	WRITE BLOTTER-ITEM.
+	IF BLOTTER-STATUS-1 NOT = "0"
+		MOVE "WRITE BLOTTER" TO LOG-ERR-ROUTINE
+		MOVE BLOTTER-STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+	END-IF.
+      ******************************************************
+      *  Write a suspense record for this order so REJPROC
+      *  can resubmit it later -- LOGMSG-TEXT already carries
+      *  the reason for this failure, set by the caller just
+      *  before PERFORM WRITEIT-ERROR.  A failure writing the
+      *  suspense record itself is logged but does not change
+      *  the reply already headed back to the caller.
+      ******************************************************
+       POST-REJECT.
+	MOVE CUST-ACCOUNT TO FILE-REJECT-ACCOUNT.
+	MOVE CUST-FUND TO FILE-REJECT-FUND.
+	MOVE TODAYS-DATE TO FILE-REJECT-DATE.
+	ACCEPT TODAYS-TIME FROM TIME.
+	MOVE TODAYS-TIME TO FILE-REJECT-TIME.
+	MOVE CUST-AMOUNT TO FILE-REJECT-AMOUNT.
+	MOVE CUST-ORDER-REF TO FILE-REJECT-ORDER-REF.
+	MOVE LOGMSG-TEXT TO FILE-REJECT-REASON.
+	MOVE ZERO TO FILE-REJECT-ATTEMPTS.
+	WRITE REJECT-ITEM.
+	IF REJECT-STATUS-1 NOT = "0"
+		MOVE "WRITE REJECT" TO LOG-ERR-ROUTINE
+		MOVE REJECT-STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+	END-IF.
+      ******************************************************
+      * set up TPRETURN
       ******************************************************
        DO-TPRETURN.
 	COPY TPRETURN REPLACING 
