@@ -0,0 +1,184 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/SETTLE.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/SETTLE.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * SETTLE is a standalone batch job, run once a day
+      * outside the Tuxedo application the same way REJPROC
+      * is, that walks CASH.IT from the beginning with
+      * START/READ NEXT and moves any sale proceeds SELLSR's
+      * CREDIT-CASH-HOLD put on hold into available cash once
+      * FILE-CASH-SETTLE-DATE has arrived.  A record with no
+      * hold outstanding, or whose settlement date is still in
+      * the future, is left untouched.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. SETTLE.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT CASH-FILE ASSIGN "CASH.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CASH-ACCOUNT
+		STATUS FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CASH-FILE; RECORD 40.
+	01  CASH-ITEM.
+	     03  FILE-CASH-ACCOUNT		PIC X(10).
+	     03  FILE-CASH-BALANCE		PIC 9(9)V99.
+	     03  FILE-CASH-HOLD-AMOUNT		PIC 9(9)V99.
+	     03  FILE-CASH-SETTLE-DATE		PIC 9(8).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions -- USERLOG is the same logging
+      * routine the ATMI servers use, so this batch job's
+      * messages land in the same place theirs do
+      ******************************************************
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      ******************************************************
+      * Report lines
+      ******************************************************
+	01  RPT-TITLE.
+		05  FILLER	PIC X(30) VALUE
+			"DAILY CASH SETTLEMENT RUN".
+		05  FILLER	PIC X(50) VALUE SPACES.
+	01  RPT-LINE.
+		05  FILLER	PIC X(10) VALUE "ACCOUNT:".
+		05  RPT-ACCOUNT		PIC X(10).
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(9) VALUE "AMOUNT:".
+		05  RPT-AMOUNT		PIC $$$$$$$9.99.
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(22) VALUE
+			"ACCOUNTS REVIEWED =>".
+		05  RPT-REVIEW-COUNT	PIC ZZZZ9.
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(22) VALUE
+			"ACCOUNTS SETTLED  =>".
+		05  RPT-SETTLE-COUNT	PIC ZZZZ9.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(10) VALUE
+			"SETTLE =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(15) VALUE
+			"SETTLE ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: FILE-STATUS=".
+		05  LOG-ERR-STATUS PIC X(2).
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status and counts
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  TODAYS-DATE			PIC 9(8).
+	01  REVIEW-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  SETTLE-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-SETTLE.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	OPEN I-O CASH-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+	MOVE LOW-VALUES TO FILE-CASH-ACCOUNT.
+	START CASH-FILE KEY IS NOT LESS THAN FILE-CASH-ACCOUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TITLE.
+	PERFORM SETTLE-LOOP UNTIL DONE-READING.
+	CLOSE CASH-FILE.
+	MOVE REVIEW-COUNT TO RPT-REVIEW-COUNT.
+	MOVE SETTLE-COUNT TO RPT-SETTLE-COUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without finishing the settlement run
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Settlement" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read the next cash record and settle its hold if one
+      *  is due, stopping at end of file
+      ******************************************************
+       SETTLE-LOOP.
+	READ CASH-FILE NEXT RECORD
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		ADD 1 TO REVIEW-COUNT
+		IF FILE-CASH-HOLD-AMOUNT > ZERO AND
+		   FILE-CASH-SETTLE-DATE NOT > TODAYS-DATE
+			PERFORM SETTLE-ONE-HOLD
+		END-IF.
+      ******************************************************
+      *  Move this account's settled proceeds into available
+      *  cash and clear the hold
+      ******************************************************
+       SETTLE-ONE-HOLD.
+	ADD FILE-CASH-HOLD-AMOUNT TO FILE-CASH-BALANCE.
+	MOVE FILE-CASH-ACCOUNT TO RPT-ACCOUNT.
+	MOVE FILE-CASH-HOLD-AMOUNT TO RPT-AMOUNT.
+	MOVE ZERO TO FILE-CASH-HOLD-AMOUNT.
+	MOVE ZERO TO FILE-CASH-SETTLE-DATE.
+	REWRITE CASH-ITEM.
+	IF STATUS-1 NOT = "0"
+		MOVE "REWRITE CASH" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+	ELSE
+		ADD 1 TO SETTLE-COUNT
+		DISPLAY RPT-LINE
+	END-IF.
+      ******************************************************
+      * Log messages to the userlog
+      ******************************************************
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
