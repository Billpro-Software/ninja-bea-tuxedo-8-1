@@ -25,16 +25,85 @@
 		ACCESS DYNAMIC
 		RECORD KEY FILE-QUOTE-FUND
 		STATUS FILE-STATUS.
+	SELECT QUOTEHST-FILE ASSIGN "QUOTEHST.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-HIST-KEY
+		STATUS HIST-FILE-STATUS.
 	DATA DIVISION.
 	FILE SECTION.
-	FD  QUOTE-FILE; RECORD 28.
+      ******************************************************
+      * EXTERNAL -- QUOTE-FILE and QUOTEHST-FILE are opened
+      * once by this server's TPSVRINIT (FUNDUPSRINIT.cbl) and
+      * shared via the external file connector for the life of
+      * the server process; this program no longer opens or
+      * closes them.
+      ******************************************************
+	FD  QUOTE-FILE IS EXTERNAL; RECORD 64.
 	01  QUOTE-ITEM.
 		02  FILE-QUOTE-FUND 		PIC X(10).
 		02  FILE-QUOTE-SELL-PRICE 	PIC 9(7)V99.
 		02  FILE-QUOTE-BUY-PRICE 	PIC 9(7)V99.
+      ******************************************************
+      * Audit trail -- who last changed this fund's price and
+      * when, maintained by FUNDUPSR on every add/update
+      ******************************************************
+		02  FILE-QUOTE-LAST-OPERATOR	PIC X(08).
+		02  FILE-QUOTE-LAST-DATE	PIC 9(8).
+		02  FILE-QUOTE-LAST-TIME	PIC 9(8).
+      ******************************************************
+      * Share-class master data -- set when the fund/class is
+      * first loaded and left alone by later price-only
+      * updates; see QUOTE.cpy
+      ******************************************************
+		02  FILE-QUOTE-BASE-FUND	PIC X(10).
+		02  FILE-QUOTE-CLASS		PIC X(02).
+      ******************************************************
+      * QUOTEHST-FILE keeps a snapshot of the price a fund
+      * carried just before an update replaces it, so the prior
+      * price is never simply overwritten and lost.  Keyed by
+      * fund plus the date/time of the snapshot so a fund that
+      * is repriced more than once a day keeps every snapshot.
+      * FILE-HIST-OPERATOR carries forward whoever set the price
+      * being archived, copied from QUOTE-FILE's audit trail
+      * before it is overwritten.
+      ******************************************************
+	FD  QUOTEHST-FILE IS EXTERNAL; RECORD 52.
+	01  HIST-ITEM.
+		02  FILE-HIST-KEY.
+			03  FILE-HIST-FUND	PIC X(10).
+			03  FILE-HIST-DATE	PIC 9(8).
+			03  FILE-HIST-TIME	PIC 9(8).
+		02  FILE-HIST-SELL-PRICE 	PIC 9(7)V99.
+		02  FILE-HIST-BUY-PRICE 	PIC 9(7)V99.
+		02  FILE-HIST-OPERATOR		PIC X(08).
 	WORKING-STORAGE SECTION.
       ******************************************************
-      * Tuxedo definitions 
+      * Global transaction demarcation -- the read and the
+      * replace of the quote are all-or-nothing
+      ******************************************************
+	01  TX-TIMEOUT			PIC S9(9) COMP-5 VALUE 30.
+      ******************************************************
+      * Price-tolerance edit -- a new price may not move more
+      * than TOLERANCE-PCT percent away from the price already
+      * on file unless the caller sets QUOTE-OVERRIDE to "Y".
+      * PRICE-HI/PRICE-LO are the allowed band around the price
+      * on file, worked out fresh for each of sell and buy.
+      ******************************************************
+	01  TOLERANCE-PCT		PIC 9(3) VALUE 20.
+	01  PRICE-HI			PIC 9(7)V99.
+	01  PRICE-LO			PIC 9(7)V99.
+	77  REC-TOLERANCE-EXCEEDED	PIC S9(9) COMP-5 VALUE 2.
+      ******************************************************
+      * Share-class master data already on file for this fund,
+      * held here across the delete/rewrite of an existing
+      * record so a price-only update (which leaves
+      * QUOTE-BASE-FUND/QUOTE-CLASS blank) does not erase it
+      ******************************************************
+	01  SAVE-BASE-FUND		PIC X(10).
+	01  SAVE-CLASS			PIC X(02).
+      ******************************************************
+      * Tuxedo definitions
       ******************************************************
 	01  TPSVCRET-REC.
 	COPY TPSVCRET.
@@ -59,9 +128,12 @@
 		05  FILLER	PIC X(14) VALUE  
 			" SELL-PRICE =>".
 		05  REC-SELL-PRICE	PIC $$$$$$9.99.
-		05  FILLER	PIC X(13) VALUE  
+		05  FILLER	PIC X(13) VALUE
 			" BUY-PRICE =>".
 		05  REC-BUY-PRICE	PIC $$$$$$9.99.
+		05  FILLER	PIC X(11) VALUE
+			" OPERATOR=>".
+		05  REC-OPERATOR	PIC X(08).
       *
 	01  LOGMSG.
 		05  FILLER	PIC X(14) VALUE  
@@ -84,8 +156,11 @@
  	01  FILE-STATUS.
            	05  STATUS-1	PIC X.
            	05  STATUS-2	PIC X.
+ 	01  HIST-FILE-STATUS.
+           	05  HIST-STATUS-1	PIC X.
+           	05  HIST-STATUS-2	PIC X.
       ******************************************************
-      * User defined data records 
+      * User defined data records
       ******************************************************
        	01 QUOTE-REC.
 	COPY QUOTE.
@@ -97,13 +172,14 @@
        START-FUNDUPSR.
 	MOVE LENGTH OF LOGREC TO LOGREC-LEN. 
 	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN. 
-	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN. 
-	OPEN I-O QUOTE-FILE.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
       ******************************************************
       * Get the data that was sent by the client
       ******************************************************
 	MOVE "Started" TO LOGMSG-TEXT.
-	PERFORM DO-USERLOG. 
+	PERFORM DO-USERLOG.
+	MOVE SPACES TO SAVE-BASE-FUND.
+	MOVE SPACES TO SAVE-CLASS.
 	MOVE LENGTH OF QUOTE-REC TO LEN.
 	CALL "TPSVCSTART" USING TPSVCDEF-REC 
 			TPTYPE-REC 
@@ -112,10 +188,20 @@
 	IF NOT TPOK
 		MOVE "TPSVCSTART" TO LOG-ERR-ROUTINE
 		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
-	    	PERFORM DO-USERLOG-ERR 
+	    	PERFORM DO-USERLOG-ERR
 		PERFORM A-999-EXIT.
       ******************************************************
-      *  Move data from receive record to I/O record 
+      *  Begin a global transaction -- the read and the
+      *  replace of the quote below live or die together
+      ******************************************************
+	CALL "TPBEGIN" USING TX-TIMEOUT TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPBEGIN" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM TPBEGIN-FAILED-EXIT.
+      ******************************************************
+      *  Move data from receive record to I/O record
       ******************************************************
 	MOVE QUOTE-FUND TO FILE-QUOTE-FUND.
 	MOVE DEC-DGTS OF QUOTE-SELL-PRICE TO FILE-QUOTE-SELL-PRICE.
@@ -126,7 +212,11 @@
 	MOVE QUOTE-FUND TO REC-FUND.
 	MOVE DEC-DGTS OF QUOTE-SELL-PRICE TO REC-SELL-PRICE.
 	MOVE DEC-DGTS OF QUOTE-BUY-PRICE TO REC-BUY-PRICE.
-	CALL "USERLOG" USING LOGREC 
+	IF QUOTE-OPERATOR = SPACES
+		MOVE "SYSTEM" TO REC-OPERATOR
+	ELSE
+		MOVE QUOTE-OPERATOR TO REC-OPERATOR.
+	CALL "USERLOG" USING LOGREC
 			LOGREC-LEN 
 			TPSTATUS-REC.
       ******************************************************
@@ -136,8 +226,11 @@
 	IF STATUS-1 = "0"
 		MOVE "Record Exists Update It" TO LOGMSG-TEXT
 	    	PERFORM DO-USERLOG
-		PERFORM DELETE-REC
-      		PERFORM WRITE-REC
+		MOVE FILE-QUOTE-BASE-FUND TO SAVE-BASE-FUND
+		MOVE FILE-QUOTE-CLASS TO SAVE-CLASS
+		PERFORM CHECK-TOLERANCE
+		PERFORM ARCHIVE-QUOTE
+      		PERFORM REWRITE-REC
 	ELSE IF STATUS-1 = "2"
 		MOVE "Record Does Not Exists Add It" TO LOGMSG-TEXT
 	    	PERFORM DO-USERLOG
@@ -149,20 +242,47 @@
 		PERFORM WRITEIT-ERROR.
 	
       ******************************************************
-      *  Update OK  
+      *  Update OK -- commit the global transaction
       ******************************************************
-	CLOSE QUOTE-FILE.
-	MOVE 0 TO APPL-CODE. 
+	CALL "TPCOMMIT" USING TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCOMMIT" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM WRITEIT-ERROR.
+	MOVE 0 TO APPL-CODE.
 	SET TPSUCCESS TO TRUE.
 	MOVE "Update completed" TO LOGMSG-TEXT.
 	PERFORM DO-USERLOG.
 	PERFORM DO-TPRETURN.
       ******************************************************
-      *  Close FIle and Leave
+      *  The new price is outside the allowed tolerance band
+      *  and no override was given -- roll back and leave
+      ******************************************************
+       TOLERANCE-EXIT.
+	CALL "TPABORT" USING TPSTATUS-REC.
+	MOVE REC-TOLERANCE-EXCEEDED TO APPL-CODE.
+	SET TPSUCCESS TO TRUE.
+	MOVE "Price Exceeds Tolerance -- Rejected" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	PERFORM DO-TPRETURN.
+      ******************************************************
+      *  Roll back the global transaction and leave
       ******************************************************
        WRITEIT-ERROR.
-	CLOSE QUOTE-FILE.
-	MOVE 1 TO APPL-CODE. 
+	CALL "TPABORT" USING TPSTATUS-REC.
+	MOVE 1 TO APPL-CODE.
+	SET TPFAIL TO TRUE.
+	MOVE "Update Failed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	PERFORM DO-TPRETURN.
+      ******************************************************
+      *  TPBEGIN itself failed -- no transaction was ever
+      *  started, so there is nothing for TPABORT to roll
+      *  back and calling it here would be invalid ATMI
+      *  protocol.  Just report the failure and leave.
+      ******************************************************
+       TPBEGIN-FAILED-EXIT.
 	SET TPFAIL TO TRUE.
 	MOVE "Update Failed" TO LOGMSG-TEXT.
 	PERFORM DO-USERLOG.
@@ -176,30 +296,105 @@
 	PERFORM DO-TPRETURN.
       *
       ******************************************************
-      *  Add record to File
+      *  Move the incoming price (and share-class master data,
+      *  where supplied) into the I/O record.  Shared by
+      *  WRITE-REC and REWRITE-REC so an add and a replace
+      *  stamp the record identically.
       ******************************************************
-       WRITE-REC.
+       SET-QUOTE-FIELDS.
 	MOVE QUOTE-FUND TO FILE-QUOTE-FUND.
 	MOVE DEC-DGTS OF QUOTE-SELL-PRICE TO FILE-QUOTE-SELL-PRICE.
 	MOVE DEC-DGTS OF QUOTE-BUY-PRICE TO FILE-QUOTE-BUY-PRICE.
+	IF QUOTE-OPERATOR = SPACES
+		MOVE "SYSTEM" TO FILE-QUOTE-LAST-OPERATOR
+	ELSE
+		MOVE QUOTE-OPERATOR TO FILE-QUOTE-LAST-OPERATOR.
+	ACCEPT FILE-QUOTE-LAST-DATE FROM DATE YYYYMMDD.
+	ACCEPT FILE-QUOTE-LAST-TIME FROM TIME.
+      ******************************************************
+      * Share-class master data -- a caller that supplies it
+      * (normally only when the fund/class is first set up)
+      * sets it; a price-only update leaves it as it was
+      ******************************************************
+	IF QUOTE-BASE-FUND = SPACES
+		MOVE SAVE-BASE-FUND TO FILE-QUOTE-BASE-FUND
+	ELSE
+		MOVE QUOTE-BASE-FUND TO FILE-QUOTE-BASE-FUND.
+	IF QUOTE-CLASS = SPACES
+		MOVE SAVE-CLASS TO FILE-QUOTE-CLASS
+	ELSE
+		MOVE QUOTE-CLASS TO FILE-QUOTE-CLASS.
+	IF FILE-QUOTE-BASE-FUND = SPACES
+		MOVE FILE-QUOTE-FUND TO FILE-QUOTE-BASE-FUND.
+      ******************************************************
+      *  Add record to File
+      ******************************************************
+       WRITE-REC.
+	PERFORM SET-QUOTE-FIELDS.
 	WRITE QUOTE-ITEM.
 	IF STATUS-1 NOT = "0"
 		MOVE "WRITE" TO LOG-ERR-ROUTINE
 		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
-	    	PERFORM DO-USERLOG-ERR 
+	    	PERFORM DO-USERLOG-ERR
 		PERFORM WRITEIT-ERROR.
       ******************************************************
-      *  Delete record from File
+      *  Replace an existing record in one atomic REWRITE so
+      *  an interrupted transaction can never leave a fund's
+      *  pricing deleted without its replacement also written.
       ******************************************************
-       DELETE-REC.
-	DELETE QUOTE-FILE.
+       REWRITE-REC.
+	PERFORM SET-QUOTE-FIELDS.
+	REWRITE QUOTE-ITEM.
 	IF STATUS-1 NOT = "0"
-		MOVE "DELETE" TO LOG-ERR-ROUTINE
+		MOVE "REWRITE" TO LOG-ERR-ROUTINE
 		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
-	    	PERFORM DO-USERLOG-ERR 
+	    	PERFORM DO-USERLOG-ERR
 		PERFORM WRITEIT-ERROR.
       ******************************************************
-      * set up TPRETURN 
+      *  Reject a new price that moves more than TOLERANCE-PCT
+      *  percent away from the price already on file, unless
+      *  the caller set the supervisor override flag
+      ******************************************************
+       CHECK-TOLERANCE.
+	IF QUOTE-IS-OVERRIDE
+		GO TO CHECK-TOLERANCE-EXIT.
+	COMPUTE PRICE-HI ROUNDED =
+	    FILE-QUOTE-SELL-PRICE * (1 + (TOLERANCE-PCT / 100)).
+	COMPUTE PRICE-LO ROUNDED =
+	    FILE-QUOTE-SELL-PRICE * (1 - (TOLERANCE-PCT / 100)).
+	IF DEC-DGTS OF QUOTE-SELL-PRICE > PRICE-HI OR
+	   DEC-DGTS OF QUOTE-SELL-PRICE < PRICE-LO
+		PERFORM TOLERANCE-EXIT.
+	COMPUTE PRICE-HI ROUNDED =
+	    FILE-QUOTE-BUY-PRICE * (1 + (TOLERANCE-PCT / 100)).
+	COMPUTE PRICE-LO ROUNDED =
+	    FILE-QUOTE-BUY-PRICE * (1 - (TOLERANCE-PCT / 100)).
+	IF DEC-DGTS OF QUOTE-BUY-PRICE > PRICE-HI OR
+	   DEC-DGTS OF QUOTE-BUY-PRICE < PRICE-LO
+		PERFORM TOLERANCE-EXIT.
+       CHECK-TOLERANCE-EXIT.
+	EXIT.
+      ******************************************************
+      *  Snapshot the price this fund carried just before it
+      *  is replaced.  A failed snapshot write is logged but
+      *  does not fail the update -- QUOTE-FILE stays the
+      *  transaction of record the same way a lot-write
+      *  failure does not fail a buy
+      ******************************************************
+       ARCHIVE-QUOTE.
+	MOVE FILE-QUOTE-FUND TO FILE-HIST-FUND.
+	ACCEPT FILE-HIST-DATE FROM DATE YYYYMMDD.
+	ACCEPT FILE-HIST-TIME FROM TIME.
+	MOVE FILE-QUOTE-SELL-PRICE TO FILE-HIST-SELL-PRICE.
+	MOVE FILE-QUOTE-BUY-PRICE TO FILE-HIST-BUY-PRICE.
+	MOVE FILE-QUOTE-LAST-OPERATOR TO FILE-HIST-OPERATOR.
+	WRITE HIST-ITEM.
+	IF HIST-STATUS-1 NOT = "0"
+		MOVE "WRITE HIST" TO LOG-ERR-ROUTINE
+		MOVE HIST-STATUS-1 TO LOG-ERR-TP-STATUS
+	    	PERFORM DO-USERLOG-ERR.
+      ******************************************************
+      * set up TPRETURN
       ******************************************************
        DO-TPRETURN.
 	COPY TPRETURN REPLACING 
