@@ -0,0 +1,88 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/CUSTSRINIT.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/CUSTSRINIT.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * TPSVRINIT for the CUSTSR server -- opens CUSTMAS-FILE
+      * once per server process instead of on every service
+      * call.  The FD here is declared EXTERNAL, the same way
+      * it is declared in CUSTSR.cbl, so the two separately
+      * compiled programs share the one open file connector
+      * for the life of the server.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. TPSVRINIT.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT CUSTMAS-FILE ASSIGN "CUSTMAS.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CUSTMAS-ACCOUNT
+		STATUS FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CUSTMAS-FILE IS EXTERNAL; RECORD 79.
+	01  CUSTMAS-ITEM.
+	     03  FILE-CUSTMAS-ACCOUNT		PIC X(10).
+	     03  FILE-CUSTMAS-NAME		PIC X(30).
+	     03  FILE-CUSTMAS-ADDRESS		PIC X(30).
+	     03  FILE-CUSTMAS-STATUS		PIC X(01).
+	     03  FILE-CUSTMAS-OPEN-DATE		PIC 9(8).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+      *
+	01  LOGMSG.
+		05  FILLER	PIC X(12) VALUE  "CUSTSR INIT:".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-LEN 	PIC S9(9)  COMP-5.
+      *
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      *********************************************************
+	LINKAGE SECTION.
+	01  CMD-LINE.
+           05 ARGC  PIC 9(4) COMP-5.
+           05 ARG.
+              10 ARGS PIC X OCCURS 0 TO 9999 DEPENDING ON ARGC.
+      *
+	01  SERVER-INIT-STATUS.
+	COPY TPSTATUS.
+      ***********************************************************
+	PROCEDURE DIVISION USING CMD-LINE SERVER-INIT-STATUS.
+	A-000.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	OPEN I-O CUSTMAS-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "CUSTMAS.IT open failed" TO LOGMSG-TEXT
+		CALL "USERLOG" USING  LOGMSG
+			LOGMSG-LEN
+			TPSTATUS-REC
+		MOVE 1 TO TP-STATUS IN SERVER-INIT-STATUS
+		EXIT PROGRAM.
+	MOVE "CUSTMAS.IT opened" TO LOGMSG-TEXT.
+	CALL "USERLOG" USING  LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+      *
+        SET TPOK IN SERVER-INIT-STATUS TO TRUE.
+      *
+        EXIT PROGRAM.
