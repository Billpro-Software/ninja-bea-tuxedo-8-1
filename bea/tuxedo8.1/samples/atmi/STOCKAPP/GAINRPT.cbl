@@ -0,0 +1,405 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/GAINRPT.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/GAINRPT.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * GAINRPT is a standalone batch report, run outside the
+      * Tuxedo application the same way FUNDRPT, BLOTRPT and
+      * RECONCIL are.  It walks CUSTLOT.IT in account/fund/
+      * trade-date order -- the same key order BUYSR wrote the
+      * lots in -- building an in-memory table of each lot's
+      * remaining (unsold) shares for one account/fund at a
+      * time.  For that same account/fund it then browses
+      * BLOTTER.IT, the same START/READ-NEXT way POSSR browses
+      * CUST.IT, and matches every sell against the table
+      * oldest lot first (FIFO), reducing each lot's remaining
+      * balance as it is consumed and printing the realized
+      * gain or loss for sells that fall in the current
+      * calendar year.  Sells from prior years are still
+      * replayed against the table -- silently, without being
+      * printed -- so that this year's FIFO matching starts
+      * from the correct remaining balance in each lot.
+      *
+      * A sell that draws down more shares than the table has
+      * left on it (because the position existed before
+      * CUSTLOT.IT/BLOTTER.IT did) is matched as far as the
+      * table allows and the unmatched shares are reported
+      * with no cost basis, rather than guessing one.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. GAINRPT.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT LOT-FILE ASSIGN "CUSTLOT.IT"
+		ORGANIZATION INDEXED
+		ACCESS SEQUENTIAL
+		RECORD KEY FILE-LOT-KEY
+		STATUS FILE-STATUS.
+	SELECT BLOTTER-FILE ASSIGN "BLOTTER.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-BLOTTER-KEY
+		STATUS BLOTTER-FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  LOT-FILE; RECORD 47.
+	01  LOT-ITEM.
+	     03  FILE-LOT-KEY.
+		05  FILE-LOT-ACCOUNT		PIC X(10).
+		05  FILE-LOT-FUND		PIC X(10).
+		05  FILE-LOT-TRADE-DATE		PIC 9(8).
+	     03  FILE-LOT-AMOUNT		PIC 9(7)V999.
+	     03  FILE-LOT-PRICE		PIC 9(7)V99.
+	FD  BLOTTER-FILE; RECORD 76.
+	01  BLOTTER-ITEM.
+	     03  FILE-BLOTTER-KEY.
+		05  FILE-BLOTTER-ACCOUNT	PIC X(10).
+		05  FILE-BLOTTER-FUND		PIC X(10).
+		05  FILE-BLOTTER-DATE		PIC 9(8).
+		05  FILE-BLOTTER-TIME		PIC 9(8).
+		05  FILE-BLOTTER-ACTION	PIC X(01).
+		    88  FILE-BLOTTER-IS-BUY	VALUE "B".
+		    88  FILE-BLOTTER-IS-SELL	VALUE "S".
+		    88  FILE-BLOTTER-IS-DIST	VALUE "D".
+	     03  FILE-BLOTTER-AMOUNT		PIC 9(7)V999.
+	     03  FILE-BLOTTER-PRICE		PIC 9(7)V99.
+	     03  FILE-BLOTTER-ORDER-REF		PIC X(20).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions -- USERLOG is the same logging
+      * routine the ATMI servers use, so this batch job's
+      * messages land in the same place theirs do
+      ******************************************************
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      ******************************************************
+      * Report lines
+      ******************************************************
+	01  RPT-TITLE.
+		05  FILLER	PIC X(24) VALUE
+			"CAPITAL GAINS REPORT -".
+		05  RPT-YEAR	PIC 9(4).
+		05  FILLER	PIC X(44) VALUE SPACES.
+	01  RPT-HEADING.
+		05  FILLER	PIC X(10) VALUE "ACCOUNT".
+		05  FILLER	PIC X(3) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "FUND".
+		05  FILLER	PIC X(2) VALUE SPACES.
+		05  FILLER	PIC X(8) VALUE "SOLD".
+		05  FILLER	PIC X(3) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "SHARES".
+		05  FILLER	PIC X(2) VALUE SPACES.
+		05  FILLER	PIC X(11) VALUE "PROCEEDS".
+		05  FILLER	PIC X(2) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "BASIS".
+		05  FILLER	PIC X(2) VALUE SPACES.
+		05  FILLER	PIC X(11) VALUE "GAIN/LOSS".
+	01  RPT-LINE.
+		05  RPT-ACCOUNT		PIC X(10).
+		05  FILLER		PIC X(3) VALUE SPACES.
+		05  RPT-FUND		PIC X(10).
+		05  FILLER		PIC X(2) VALUE SPACES.
+		05  RPT-DATE		PIC 9(8).
+		05  FILLER		PIC X(3) VALUE SPACES.
+		05  RPT-SHARES		PIC ZZZZZ9.999.
+		05  FILLER		PIC X(2) VALUE SPACES.
+		05  RPT-PROCEEDS	PIC $$$$$$9.99.
+		05  FILLER		PIC X(2) VALUE SPACES.
+		05  RPT-BASIS		PIC $$$$$$9.99.
+		05  FILLER		PIC X(2) VALUE SPACES.
+		05  RPT-GAIN-LOSS	PIC $$$$$$9.99-.
+	01  RPT-UNMATCHED-LINE.
+		05  FILLER	PIC X(16) VALUE SPACES.
+		05  FILLER	PIC X(32) VALUE
+			"** shares sold with no basis **".
+		05  RPT-UNMATCHED-SHARES PIC ZZZZZ9.999.
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(16) VALUE "SALES REPORTED=>".
+		05  RPT-SALE-COUNT PIC ZZZZ9.
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(15) VALUE "TOTAL GAIN/LOSS".
+		05  FILLER	PIC X(2) VALUE SPACES.
+		05  RPT-TOTAL-GAIN-LOSS PIC $$$,$$$,$$9.99-.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(10) VALUE
+			"GAINRPT =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(15) VALUE
+			"GAINRPT ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: FILE-STATUS=".
+		05  LOG-ERR-STATUS PIC X(2).
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+ 	01  BLOTTER-FILE-STATUS.
+           	05  BLOTTER-STATUS-1	PIC X.
+           	05  BLOTTER-STATUS-2	PIC X.
+      ******************************************************
+      * End-of-file, browse and first-record control
+      ******************************************************
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  BLOT-EOF-SWITCH	PIC X VALUE "N".
+		88  DONE-READING-BLOT	VALUE "Y".
+	01  START-SWITCH	PIC X VALUE "N".
+		88  START-FAILED	VALUE "Y".
+	01  FIRST-SWITCH	PIC X VALUE "Y".
+		88  FIRST-RECORD	VALUE "Y".
+      ******************************************************
+      * The current reporting year -- defaults to this year,
+      * so a plain run of the job reports the year just ended
+      ******************************************************
+	01  TODAYS-DATE			PIC 9(8).
+	01  REPORT-YEAR			PIC 9(4).
+	01  YEAR-START			PIC 9(8).
+	01  YEAR-END			PIC 9(8).
+      ******************************************************
+      * Control-break fields -- the account/fund the lot
+      * table currently holds
+      ******************************************************
+	01  CTL-ACCOUNT		PIC X(10).
+	01  CTL-FUND		PIC X(10).
+      ******************************************************
+      * In-memory lot table for the account/fund currently
+      * being matched, oldest lot first -- the same order
+      * CUSTLOT.IT is keyed in.  Large enough to hold a lot
+      * for every trading day since the account was opened;
+      * an account/fund combination with more open lots than
+      * this is truncated and logged rather than overrun.
+      ******************************************************
+	01  LOT-TABLE-COUNT	PIC 9(4) COMP-5 VALUE ZERO.
+	01  LOT-TABLE.
+		05  LOT-TBL-ENTRY OCCURS 500 TIMES.
+			10  LOT-TBL-DATE	PIC 9(8).
+			10  LOT-TBL-PRICE	PIC 9(7)V99.
+			10  LOT-TBL-REMAINING	PIC 9(7)V999.
+	01  LOT-SUB		PIC 9(4) COMP-5.
+      ******************************************************
+      * Working fields for matching one sale against the lot
+      * table
+      ******************************************************
+	01  SALE-QTY-LEFT	PIC 9(7)V999.
+	01  USE-QTY		PIC 9(7)V999.
+	01  SALE-PROCEEDS	PIC 9(9)V99.
+	01  SALE-BASIS		PIC 9(9)V99.
+	01  SALE-GAIN-LOSS	PIC S9(9)V99.
+	01  PRINT-THIS-SALE	PIC X VALUE "N".
+		88  PRINT-SALE		VALUE "Y".
+      ******************************************************
+      * Report totals
+      ******************************************************
+	01  SALE-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  TOTAL-GAIN-LOSS	PIC S9(9)V99 VALUE ZERO.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-GAINRPT.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+	MOVE TODAYS-DATE(1:4) TO REPORT-YEAR.
+	COMPUTE YEAR-START = REPORT-YEAR * 10000 + 0101.
+	COMPUTE YEAR-END = REPORT-YEAR * 10000 + 1231.
+	OPEN INPUT LOT-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN LOT" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+	OPEN INPUT BLOTTER-FILE.
+	IF BLOTTER-STATUS-1 NOT = "0"
+		MOVE "OPEN BLOTTER" TO LOG-ERR-ROUTINE
+		MOVE BLOTTER-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE LOT-FILE
+		PERFORM A-999-EXIT.
+	MOVE REPORT-YEAR TO RPT-YEAR.
+	DISPLAY SPACE.
+	DISPLAY RPT-TITLE.
+	DISPLAY RPT-HEADING.
+	PERFORM LOT-READ-LOOP UNTIL DONE-READING.
+      ******************************************************
+      * Match the last account/fund group in the file -- the
+      * control break never fires for it since there is no
+      * following record to notice the change
+      ******************************************************
+	IF NOT FIRST-RECORD
+		PERFORM MATCH-SALES-FOR-GROUP.
+	CLOSE LOT-FILE.
+	CLOSE BLOTTER-FILE.
+	MOVE SALE-COUNT TO RPT-SALE-COUNT.
+	MOVE TOTAL-GAIN-LOSS TO RPT-TOTAL-GAIN-LOSS.
+	DISPLAY SPACE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without finishing the report
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Report" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read one lot, adding it to the table for the current
+      *  account/fund; matching that account/fund's sales
+      *  first if this lot starts a new group
+      ******************************************************
+       LOT-READ-LOOP.
+	READ LOT-FILE NEXT RECORD
+		AT END SET DONE-READING TO TRUE.
+	IF DONE-READING
+		GO TO LOT-READ-LOOP-EXIT.
+	IF FIRST-RECORD
+		MOVE "N" TO FIRST-SWITCH
+	ELSE IF FILE-LOT-ACCOUNT NOT = CTL-ACCOUNT OR
+		FILE-LOT-FUND NOT = CTL-FUND
+		PERFORM MATCH-SALES-FOR-GROUP
+		MOVE ZERO TO LOT-TABLE-COUNT
+	END-IF.
+	MOVE FILE-LOT-ACCOUNT TO CTL-ACCOUNT.
+	MOVE FILE-LOT-FUND TO CTL-FUND.
+	IF LOT-TABLE-COUNT < 500
+		ADD 1 TO LOT-TABLE-COUNT
+		MOVE FILE-LOT-TRADE-DATE TO
+			LOT-TBL-DATE(LOT-TABLE-COUNT)
+		MOVE FILE-LOT-PRICE TO
+			LOT-TBL-PRICE(LOT-TABLE-COUNT)
+		MOVE FILE-LOT-AMOUNT TO
+			LOT-TBL-REMAINING(LOT-TABLE-COUNT)
+	ELSE
+		MOVE "Lot table full -- truncated" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+	END-IF.
+       LOT-READ-LOOP-EXIT.
+	EXIT.
+      ******************************************************
+      *  Browse BLOTTER.IT for CTL-ACCOUNT/CTL-FUND, matching
+      *  every sell in it against the lot table just built
+      ******************************************************
+       MATCH-SALES-FOR-GROUP.
+	MOVE "N" TO BLOT-EOF-SWITCH.
+	MOVE "N" TO START-SWITCH.
+	MOVE CTL-ACCOUNT TO FILE-BLOTTER-ACCOUNT.
+	MOVE CTL-FUND TO FILE-BLOTTER-FUND.
+	MOVE LOW-VALUES TO FILE-BLOTTER-DATE.
+	MOVE LOW-VALUES TO FILE-BLOTTER-TIME.
+	MOVE LOW-VALUES TO FILE-BLOTTER-ACTION.
+	START BLOTTER-FILE KEY IS NOT LESS THAN FILE-BLOTTER-KEY
+		INVALID KEY SET START-FAILED TO TRUE.
+	IF NOT START-FAILED
+		PERFORM BLOTTER-READ-LOOP UNTIL DONE-READING-BLOT
+	END-IF.
+      ******************************************************
+      *  Read the next blotter entry for this account/fund,
+      *  matching sells and skipping buys
+      ******************************************************
+       BLOTTER-READ-LOOP.
+	READ BLOTTER-FILE NEXT RECORD
+		AT END SET DONE-READING-BLOT TO TRUE.
+	IF DONE-READING-BLOT
+		GO TO BLOTTER-READ-LOOP-EXIT.
+	IF FILE-BLOTTER-ACCOUNT NOT = CTL-ACCOUNT OR
+		FILE-BLOTTER-FUND NOT = CTL-FUND
+		SET DONE-READING-BLOT TO TRUE
+		GO TO BLOTTER-READ-LOOP-EXIT
+	END-IF.
+	IF FILE-BLOTTER-IS-SELL
+		PERFORM MATCH-ONE-SALE
+	END-IF.
+       BLOTTER-READ-LOOP-EXIT.
+	EXIT.
+      ******************************************************
+      *  Consume the lot table oldest-first for one sale,
+      *  printing and totalling it if the sale date falls in
+      *  the current reporting year
+      ******************************************************
+       MATCH-ONE-SALE.
+	MOVE FILE-BLOTTER-AMOUNT TO SALE-QTY-LEFT.
+	COMPUTE SALE-PROCEEDS ROUNDED =
+	    FILE-BLOTTER-AMOUNT * FILE-BLOTTER-PRICE.
+	MOVE ZERO TO SALE-BASIS.
+	PERFORM CONSUME-LOT
+		VARYING LOT-SUB FROM 1 BY 1
+		UNTIL LOT-SUB > LOT-TABLE-COUNT
+		OR SALE-QTY-LEFT = ZERO.
+	COMPUTE SALE-GAIN-LOSS = SALE-PROCEEDS - SALE-BASIS.
+	IF FILE-BLOTTER-DATE NOT < YEAR-START AND
+		FILE-BLOTTER-DATE NOT > YEAR-END
+		ADD 1 TO SALE-COUNT
+		ADD SALE-GAIN-LOSS TO TOTAL-GAIN-LOSS
+		MOVE CTL-ACCOUNT TO RPT-ACCOUNT
+		MOVE CTL-FUND TO RPT-FUND
+		MOVE FILE-BLOTTER-DATE TO RPT-DATE
+		MOVE FILE-BLOTTER-AMOUNT TO RPT-SHARES
+		MOVE SALE-PROCEEDS TO RPT-PROCEEDS
+		MOVE SALE-BASIS TO RPT-BASIS
+		MOVE SALE-GAIN-LOSS TO RPT-GAIN-LOSS
+		DISPLAY RPT-LINE
+		IF SALE-QTY-LEFT NOT = ZERO
+			MOVE SALE-QTY-LEFT TO RPT-UNMATCHED-SHARES
+			DISPLAY RPT-UNMATCHED-LINE
+		END-IF
+	END-IF.
+      ******************************************************
+      *  Take shares for this sale from one lot table entry,
+      *  oldest first, as long as the lot has shares left and
+      *  the sale still needs shares
+      ******************************************************
+       CONSUME-LOT.
+	IF LOT-TBL-REMAINING(LOT-SUB) > ZERO AND
+		SALE-QTY-LEFT > ZERO
+		IF LOT-TBL-REMAINING(LOT-SUB) < SALE-QTY-LEFT
+			MOVE LOT-TBL-REMAINING(LOT-SUB) TO USE-QTY
+		ELSE
+			MOVE SALE-QTY-LEFT TO USE-QTY
+		END-IF
+		COMPUTE SALE-BASIS ROUNDED =
+		    SALE-BASIS + (USE-QTY * LOT-TBL-PRICE(LOT-SUB))
+		SUBTRACT USE-QTY FROM LOT-TBL-REMAINING(LOT-SUB)
+		SUBTRACT USE-QTY FROM SALE-QTY-LEFT
+	END-IF.
+      ******************************************************
+      * Write out a log err messages
+      ******************************************************
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
