@@ -0,0 +1,32 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/CUST.cpy	$Revision: 1.1 $"
+      *
+      *****************************************************
+      * CUST - VIEW buffer exchanged with BUYSR/SELLSR for a
+      * customer fund position.  CUST-PRICE is a portable
+      * decimal (exponent + digits), the same shape as the
+      * QUOTE-BUY-PRICE/QUOTE-SELL-PRICE fields in the QUOTE
+      * buffer.  CUST-ORDER-REF is an optional caller-supplied
+      * order reference -- BUYSR uses it to detect a retried
+      * request and avoid processing the same order twice.
+      * Callers that don't need dedup just leave it blank.
+      * CUST-AMOUNT carries three decimal places so a position
+      * can be bought or sold in fractional shares.
+      *****************************************************
+           05  CUST-ACCOUNT		PIC X(10).
+           05  CUST-FUND		PIC X(10).
+           05  CUST-AMOUNT		PIC 9(7)V999.
+           05  CUST-PRICE.
+               10  DEC-EXP		PIC S9(4) COMP-5.
+               10  DEC-DGTS		PIC 9(7)V99.
+           05  CUST-ORDER-REF		PIC X(20).
