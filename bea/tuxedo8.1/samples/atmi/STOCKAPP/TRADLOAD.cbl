@@ -0,0 +1,265 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/TRADLOAD.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/TRADLOAD.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * TRADLOAD is a batch trade-entry loader -- it reads a
+      * sequential file of buy/sell orders and drives BUYSR
+      * or SELLSR with one TPCALL per record, the same way
+      * FUNDLOAD drives FUNDUPSR for a batch of price feed
+      * records.  A record rejected or failing outright does
+      * not stop the run -- it is counted and logged, and the
+      * loader moves on to the next record.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. TRADLOAD.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT TRADE-FILE ASSIGN "TRADE.IT"
+		ORGANIZATION SEQUENTIAL
+		ACCESS SEQUENTIAL
+		STATUS FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+      ******************************************************
+      * One trade record per buy or sell.  TRADE-ACTION is
+      * "B" to buy or "S" to sell; TRADE-ORDER-REF is optional
+      * and is carried straight through to BUYSR's dedup check
+      * on CUST-ORDER-REF.
+      ******************************************************
+	FD  TRADE-FILE; RECORD 51.
+	01  TRADE-ITEM.
+		02  TRADE-ACCOUNT	PIC X(10).
+		02  TRADE-FUND		PIC X(10).
+		02  TRADE-ACTION	PIC X(01).
+			88  TRADE-IS-BUY	VALUE "B".
+			88  TRADE-IS-SELL	VALUE "S".
+		02  TRADE-AMOUNT	PIC 9(7)V999.
+		02  TRADE-ORDER-REF	PIC X(20).
+	WORKING-STORAGE SECTION.
+      *****************************************************
+      * Tuxedo definitions
+      *****************************************************
+	01  TPTYPE-REC.
+	COPY TPTYPE.
+      *
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      *
+	01  TPSVCDEF-REC.
+	COPY TPSVCDEF.
+      *
+	01  TPINFDEF-REC VALUE LOW-VALUES.
+	COPY TPINFDEF.
+      *****************************************************
+      * Log messages definitions
+      *****************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(12) VALUE
+			"TRADLOAD  =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(15) VALUE
+			"TRADLOAD ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: TP-STATUS = ".
+		05  LOG-ERR-TP-STATUS PIC S9(9).
+	01  LOGREC.
+		05  FILLER	PIC X(7) VALUE
+			"LOAD =>".
+		05  REC-ACCOUNT	PIC X(10).
+		05  FILLER	PIC X(8) VALUE
+			" FUND=>".
+		05  REC-FUND	PIC X(10).
+		05  FILLER	PIC X(9) VALUE
+			" RESULT=>".
+		05  REC-RESULT	PIC X(20).
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+	01  LOGREC-LEN		PIC S9(9)  COMP-5.
+      *
+	01  USER-DATA-REC 	PIC X(75).
+      *****************************************************
+      * This record will be sent to and from the server
+      * This is a VIEW record refer to the customer position
+      *****************************************************
+	01 CUST-REC.
+	COPY CUST.
+      *
+	77 REC-FOUND		PIC S9(9) COMP-5 VALUE 1.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+      ******************************************************
+      * Counts and end-of-file control
+      ******************************************************
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  BUY-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  SELL-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  REJECT-COUNT	PIC 9(5) COMP-5 VALUE ZERO.
+	01  FAIL-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(16) VALUE "BOUGHT        =>".
+		05  RPT-BUY-COUNT	PIC ZZZZ9.
+		05  FILLER	PIC X(16) VALUE "  SOLD        =>".
+		05  RPT-SELL-COUNT	PIC ZZZZ9.
+		05  FILLER	PIC X(16) VALUE "  REJECTED    =>".
+		05  RPT-REJECT-COUNT	PIC ZZZZ9.
+		05  FILLER	PIC X(16) VALUE "  FAILED      =>".
+		05  RPT-FAIL-COUNT	PIC ZZZZ9.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+       START-TRADLOAD.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	MOVE LENGTH OF LOGREC TO LOGREC-LEN.
+      *
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	OPEN INPUT TRADE-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN TRADE" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+      *****************************************************
+      * Now register as an ATMI client, the same way any of
+      * this application's interactive clients do.
+      *****************************************************
+	MOVE SPACES TO USRNAME.
+	MOVE SPACES TO CLTNAME.
+	MOVE SPACES TO PASSWD.
+	MOVE SPACES TO GRPNAME.
+	MOVE ZERO TO DATALEN.
+	SET TPU-DIP TO TRUE.
+      *
+        CALL "TPINITIALIZE" USING TPINFDEF-REC
+		USER-DATA-REC
+		TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPINITIALI" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE TRADE-FILE
+		PERFORM A-999-EXIT.
+      *****************************************************
+      * Drive one TPCALL to BUYSR or SELLSR per trade record
+      *****************************************************
+	PERFORM LOAD-LOOP UNTIL DONE-READING.
+	CLOSE TRADE-FILE.
+	CALL "TPTERM" USING TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPTERM " TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR.
+	MOVE BUY-COUNT TO RPT-BUY-COUNT.
+	MOVE SELL-COUNT TO RPT-SELL-COUNT.
+	MOVE REJECT-COUNT TO RPT-REJECT-COUNT.
+	MOVE FAIL-COUNT TO RPT-FAIL-COUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without loading
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Load" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read one trade record and post it, stopping at end
+      *  of file
+      ******************************************************
+       LOAD-LOOP.
+	READ TRADE-FILE
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		PERFORM POST-TRADE.
+      ******************************************************
+      *  Issue a TPCALL to BUYSR or SELLSR for one trade
+      *  record, depending on TRADE-ACTION
+      ******************************************************
+       POST-TRADE.
+	MOVE TRADE-ACCOUNT TO CUST-ACCOUNT.
+	MOVE TRADE-FUND TO CUST-FUND.
+	MOVE TRADE-AMOUNT TO CUST-AMOUNT.
+	MOVE TRADE-ORDER-REF TO CUST-ORDER-REF.
+      *
+	MOVE LENGTH OF CUST-REC TO LEN.
+	MOVE "VIEW" TO REC-TYPE.
+	MOVE "cust" TO SUB-TYPE.
+	IF TRADE-IS-BUY
+		MOVE "BUYSR" TO SERVICE-NAME
+	ELSE
+		MOVE "SELLSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+      *
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			CUST-REC
+			TPTYPE-REC
+			CUST-REC
+			TPSTATUS-REC.
+	MOVE TRADE-ACCOUNT TO REC-ACCOUNT.
+	MOVE TRADE-FUND TO REC-FUND.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		MOVE "TPCALL FAILED" TO REC-RESULT
+		ADD 1 TO FAIL-COUNT
+	ELSE IF APPL-RETURN-CODE = REC-FOUND
+		IF TRADE-IS-BUY
+			MOVE "BOUGHT" TO REC-RESULT
+			ADD 1 TO BUY-COUNT
+		ELSE
+			MOVE "SOLD" TO REC-RESULT
+			ADD 1 TO SELL-COUNT
+		END-IF
+	ELSE
+		MOVE "REJECTED" TO REC-RESULT
+		ADD 1 TO REJECT-COUNT.
+	CALL "USERLOG" USING LOGREC
+			LOGREC-LEN
+			TPSTATUS-REC.
+      ******************************************************
+      * Log messages to the userlog
+      ******************************************************
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
