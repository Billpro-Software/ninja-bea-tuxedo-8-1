@@ -0,0 +1,173 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/FUNDRPT.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/FUNDRPT.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * FUNDRPT is a standalone batch report, run outside the
+      * Tuxedo application -- it lists every fund on QUOTE.IT
+      * with its current buy/sell price.  It does not call
+      * into ATMI; it just reads the file directly the way an
+      * operator's nightly batch job would.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. FUNDRPT.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT QUOTE-FILE ASSIGN "QUOTE.IT"
+		ORGANIZATION INDEXED
+		ACCESS SEQUENTIAL
+		RECORD KEY FILE-QUOTE-FUND
+		STATUS FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  QUOTE-FILE; RECORD 64.
+	01  QUOTE-ITEM.
+		02  FILE-QUOTE-FUND 		PIC X(10).
+		02  FILE-QUOTE-SELL-PRICE 	PIC 9(7)V99.
+		02  FILE-QUOTE-BUY-PRICE 	PIC 9(7)V99.
+		02  FILE-QUOTE-LAST-OPERATOR	PIC X(08).
+		02  FILE-QUOTE-LAST-DATE	PIC 9(8).
+		02  FILE-QUOTE-LAST-TIME	PIC 9(8).
+		02  FILE-QUOTE-BASE-FUND	PIC X(10).
+		02  FILE-QUOTE-CLASS		PIC X(02).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions -- USERLOG is the same logging
+      * routine the ATMI servers use, so this batch job's
+      * messages land in the same place theirs do
+      ******************************************************
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      ******************************************************
+      * Report lines
+      ******************************************************
+	01  RPT-TITLE.
+		05  FILLER	PIC X(20) VALUE "FUND PRICE REPORT".
+		05  FILLER	PIC X(60) VALUE SPACES.
+	01  RPT-HEADING.
+		05  FILLER	PIC X(10) VALUE "FUND".
+		05  FILLER	PIC X(6) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "SELL PRICE".
+		05  FILLER	PIC X(6) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "BUY PRICE".
+		05  FILLER	PIC X(2) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "BASE FUND".
+		05  FILLER	PIC X(2) VALUE SPACES.
+		05  FILLER	PIC X(5) VALUE "CLASS".
+	01  RPT-LINE.
+		05  RPT-FUND		PIC X(10).
+		05  FILLER		PIC X(6) VALUE SPACES.
+		05  RPT-SELL-PRICE	PIC $$$$$$9.99.
+		05  FILLER		PIC X(6) VALUE SPACES.
+		05  RPT-BUY-PRICE	PIC $$$$$$9.99.
+		05  FILLER		PIC X(2) VALUE SPACES.
+		05  RPT-BASE-FUND	PIC X(10).
+		05  FILLER		PIC X(2) VALUE SPACES.
+		05  RPT-CLASS		PIC X(05).
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(15) VALUE "FUNDS LISTED =>".
+		05  RPT-FUND-COUNT PIC ZZZZ9.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(10) VALUE
+			"FUNDRPT =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(15) VALUE
+			"FUNDRPT ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: FILE-STATUS=".
+		05  LOG-ERR-STATUS PIC X(2).
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+      ******************************************************
+      * End-of-file control
+      ******************************************************
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  FUND-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-FUNDRPT.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	OPEN INPUT QUOTE-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TITLE.
+	DISPLAY RPT-HEADING.
+	PERFORM READ-LOOP UNTIL DONE-READING.
+	CLOSE QUOTE-FILE.
+	MOVE FUND-COUNT TO RPT-FUND-COUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without finishing the report
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Report" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read and print one fund, stopping at end of file
+      ******************************************************
+       READ-LOOP.
+	READ QUOTE-FILE NEXT RECORD
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		ADD 1 TO FUND-COUNT
+		MOVE FILE-QUOTE-FUND TO RPT-FUND
+		MOVE FILE-QUOTE-SELL-PRICE TO RPT-SELL-PRICE
+		MOVE FILE-QUOTE-BUY-PRICE TO RPT-BUY-PRICE
+		MOVE FILE-QUOTE-BASE-FUND TO RPT-BASE-FUND
+		MOVE FILE-QUOTE-CLASS TO RPT-CLASS
+		DISPLAY RPT-LINE.
+      ******************************************************
+      * Write out a log err messages
+      ******************************************************
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
