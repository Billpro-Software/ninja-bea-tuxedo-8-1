@@ -0,0 +1,254 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/ULOGRPT.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/ULOGRPT.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * ULOGRPT is a standalone batch job, run the same way as
+      * FUNDRPT and RECONCIL, that rolls up a day's worth of
+      * BUYSR/FUNDPRSR/FUNDUPSR USERLOG-ERR lines into one
+      * consolidated exception report instead of leaving
+      * operations to trawl the raw ULOG by hand.
+      *
+      * Each server's DO-USERLOG-ERR paragraph always writes
+      * the same shape of line -- "<server> ERR =><routine>
+      * FAILED: TP-STATUS = <status>" -- with whatever ULOG
+      * prepends (timestamp, host, pid) ahead of it.  ULOGRPT
+      * reads the prior day's ULOG line by line, UNSTRINGs each
+      * line on the three servers' marker text to find the
+      * ones that matter, and tallies a running count per
+      * server/routine combination in an in-memory table,
+      * printing one line per combination found.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. ULOGRPT.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT ULOG-FILE ASSIGN "ULOG"
+		ORGANIZATION LINE SEQUENTIAL
+		ACCESS SEQUENTIAL
+		STATUS FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  ULOG-FILE.
+	01  ULOG-LINE			PIC X(200).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions -- USERLOG is the same logging
+      * routine the ATMI servers use, so this batch job's own
+      * messages land in the same place theirs do
+      ******************************************************
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      ******************************************************
+      * Work fields for splitting one ULOG line on whichever
+      * server's error marker it contains, if any
+      ******************************************************
+	01  LINE-PREFIX		PIC X(200).
+	01  LINE-DELIM		PIC X(20).
+	01  LINE-REMAINDER		PIC X(100).
+	01  FOUND-ROUTINE		PIC X(10).
+	01  FOUND-SERVER		PIC X(10).
+      ******************************************************
+      * Running counts per server/failure-type combination
+      * found so far -- a new combination is appended the
+      * first time it is seen, a repeat just bumps its count
+      ******************************************************
+	01  ERR-GROUP-COUNT		PIC 9(4) COMP-5 VALUE ZERO.
+	01  ERR-GROUP-TABLE.
+		05  ERR-GROUP-ENTRY
+			OCCURS 0 TO 200 TIMES
+			DEPENDING ON ERR-GROUP-COUNT
+			INDEXED BY EGX.
+			10  ERR-GROUP-SERVER	PIC X(10).
+			10  ERR-GROUP-ROUTINE	PIC X(10).
+			10  ERR-GROUP-TALLY	PIC 9(5) COMP-5.
+	01  MATCH-SWITCH	PIC X VALUE "N".
+		88  GROUP-MATCHED	VALUE "Y".
+      ******************************************************
+      * Report lines
+      ******************************************************
+	01  RPT-TITLE.
+		05  FILLER	PIC X(40) VALUE
+			"DAILY ULOG EXCEPTION REPORT".
+		05  FILLER	PIC X(40) VALUE SPACES.
+	01  RPT-HEADING.
+		05  FILLER	PIC X(10) VALUE "SERVER".
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "ROUTINE".
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(9) VALUE "COUNT".
+	01  RPT-LINE.
+		05  RPT-SERVER		PIC X(10).
+		05  FILLER		PIC X(4) VALUE SPACES.
+		05  RPT-ROUTINE		PIC X(10).
+		05  FILLER		PIC X(4) VALUE SPACES.
+		05  RPT-TALLY		PIC ZZZZ9.
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(18) VALUE "LINES SCANNED  =>".
+		05  RPT-SCAN-COUNT	PIC ZZZZZ9.
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(18) VALUE "ERRORS FOUND   =>".
+		05  RPT-ERROR-COUNT	PIC ZZZZZ9.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(11) VALUE
+			"ULOGRPT =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(16) VALUE
+			"ULOGRPT ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: FILE-STATUS=".
+		05  LOG-ERR-STATUS PIC X(2).
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status and counts
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  SCAN-COUNT		PIC 9(6) COMP-5 VALUE ZERO.
+	01  ERROR-COUNT		PIC 9(6) COMP-5 VALUE ZERO.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-ULOGRPT.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	OPEN INPUT ULOG-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN ULOG" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+	PERFORM SCAN-LOOP UNTIL DONE-READING.
+	CLOSE ULOG-FILE.
+	DISPLAY SPACE.
+	DISPLAY RPT-TITLE.
+	IF ERR-GROUP-COUNT > 0
+		DISPLAY RPT-HEADING
+		PERFORM PRINT-GROUP-LOOP
+			VARYING EGX FROM 1 BY 1
+			UNTIL EGX > ERR-GROUP-COUNT
+	END-IF.
+	MOVE SCAN-COUNT TO RPT-SCAN-COUNT.
+	MOVE ERROR-COUNT TO RPT-ERROR-COUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without finishing the roll-up
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Roll-up" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read one ULOG line and check it for one of the three
+      *  servers' error markers
+      ******************************************************
+       SCAN-LOOP.
+	READ ULOG-FILE
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		ADD 1 TO SCAN-COUNT
+		PERFORM CHECK-ONE-LINE.
+      ******************************************************
+      *  Split the line on whichever error marker it contains,
+      *  if any, and tally it by server and routine
+      ******************************************************
+       CHECK-ONE-LINE.
+	MOVE SPACES TO LINE-DELIM.
+	UNSTRING ULOG-LINE
+		DELIMITED BY "BUYSR ERR =>"
+			 OR "FUNDPRSR ERR =>"
+			 OR "FUNDUPSR ERR =>"
+		INTO LINE-PREFIX
+		DELIMITER IN LINE-DELIM
+		LINE-REMAINDER.
+	IF LINE-DELIM NOT = SPACES
+		ADD 1 TO ERROR-COUNT
+		MOVE LINE-REMAINDER (1:10) TO FOUND-ROUTINE
+		IF LINE-DELIM = "BUYSR ERR =>"
+			MOVE "BUYSR" TO FOUND-SERVER
+		ELSE IF LINE-DELIM = "FUNDPRSR ERR =>"
+			MOVE "FUNDPRSR" TO FOUND-SERVER
+		ELSE
+			MOVE "FUNDUPSR" TO FOUND-SERVER
+		END-IF
+		PERFORM TALLY-GROUP.
+      ******************************************************
+      *  Bump the count for this server/routine combination,
+      *  adding a new row to the table the first time it is
+      *  seen
+      ******************************************************
+       TALLY-GROUP.
+	MOVE "N" TO MATCH-SWITCH.
+	IF ERR-GROUP-COUNT > 0
+		SET EGX TO 1
+		SEARCH ERR-GROUP-ENTRY
+			AT END CONTINUE
+			WHEN ERR-GROUP-SERVER (EGX) = FOUND-SERVER AND
+			     ERR-GROUP-ROUTINE (EGX) = FOUND-ROUTINE
+				SET GROUP-MATCHED TO TRUE
+		END-SEARCH.
+	IF GROUP-MATCHED
+		ADD 1 TO ERR-GROUP-TALLY (EGX)
+	ELSE
+		IF ERR-GROUP-COUNT < 200
+			ADD 1 TO ERR-GROUP-COUNT
+			MOVE FOUND-SERVER TO
+				ERR-GROUP-SERVER (ERR-GROUP-COUNT)
+			MOVE FOUND-ROUTINE TO
+				ERR-GROUP-ROUTINE (ERR-GROUP-COUNT)
+			MOVE 1 TO ERR-GROUP-TALLY (ERR-GROUP-COUNT)
+		END-IF
+	END-IF.
+      ******************************************************
+      *  Print one server/routine/count line
+      ******************************************************
+       PRINT-GROUP-LOOP.
+	MOVE ERR-GROUP-SERVER (EGX) TO RPT-SERVER.
+	MOVE ERR-GROUP-ROUTINE (EGX) TO RPT-ROUTINE.
+	MOVE ERR-GROUP-TALLY (EGX) TO RPT-TALLY.
+	DISPLAY RPT-LINE.
+      ******************************************************
+      * Log messages to the userlog
+      ******************************************************
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
