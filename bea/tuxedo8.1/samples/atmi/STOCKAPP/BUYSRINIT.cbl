@@ -0,0 +1,255 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/BUYSRINIT.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/BUYSRINIT.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * TPSVRINIT for the BUYSR server -- opens CUST-FILE and
+      * LOT-FILE once per server process instead of on every
+      * service call.  The FDs here are declared EXTERNAL, the
+      * same way they are declared in BUYSR.cbl, so the two
+      * separately compiled programs share the one open file
+      * connector for the life of the server.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. TPSVRINIT.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT CUST-FILE ASSIGN "CUST.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CUST-KEY
+		STATUS FILE-STATUS.
+	SELECT LOT-FILE ASSIGN "CUSTLOT.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-LOT-KEY
+		STATUS LOT-FILE-STATUS.
+	SELECT CASH-FILE ASSIGN "CASH.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CASH-ACCOUNT
+		STATUS CASH-FILE-STATUS.
+	SELECT FEE-FILE ASSIGN "FEE.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-FEE-FUND
+		STATUS FEE-FILE-STATUS.
+	SELECT ORDER-FILE ASSIGN "ORDER.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-ORDER-REF
+		STATUS ORDER-FILE-STATUS.
+	SELECT CUSTMAS-FILE ASSIGN "CUSTMAS.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CUSTMAS-ACCOUNT
+		STATUS CUSTMAS-FILE-STATUS.
+	SELECT REJECT-FILE ASSIGN "REJECT.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-REJECT-KEY
+		STATUS REJECT-FILE-STATUS.
+	SELECT BLOTTER-FILE ASSIGN "BLOTTER.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-BLOTTER-KEY
+		STATUS BLOTTER-FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CUST-FILE IS EXTERNAL; RECORD 30.
+	01  CUST-ITEM.
+	     03 FILE-CUST-KEY.
+		05  FILE-CUST-ACCOUNT 		PIC X(10).
+		05  FILE-CUST-FUND 		PIC X(10).
+	     03  FILE-CUST-AMOUNT 		PIC 9(7)V999.
+	FD  LOT-FILE IS EXTERNAL; RECORD 47.
+	01  LOT-ITEM.
+	     03  FILE-LOT-KEY.
+		05  FILE-LOT-ACCOUNT		PIC X(10).
+		05  FILE-LOT-FUND		PIC X(10).
+		05  FILE-LOT-TRADE-DATE		PIC 9(8).
+	     03  FILE-LOT-AMOUNT		PIC 9(7)V999.
+	     03  FILE-LOT-PRICE		PIC 9(7)V99.
+	FD  CASH-FILE IS EXTERNAL; RECORD 40.
+	01  CASH-ITEM.
+	     03  FILE-CASH-ACCOUNT		PIC X(10).
+	     03  FILE-CASH-BALANCE		PIC 9(9)V99.
+	     03  FILE-CASH-HOLD-AMOUNT		PIC 9(9)V99.
+	     03  FILE-CASH-SETTLE-DATE		PIC 9(8).
+	FD  FEE-FILE IS EXTERNAL; RECORD 32.
+	01  FEE-ITEM.
+	     03  FILE-FEE-FUND			PIC X(10).
+	     03  FILE-FEE-TYPE			PIC X(01).
+		 88  FILE-FEE-IS-FLAT		VALUE "F".
+		 88  FILE-FEE-IS-PERCENT	VALUE "P" " ".
+	     03  FILE-FEE-RATE			PIC 9V9(4).
+	     03  FILE-FEE-FLAT-AMOUNT		PIC 9(5)V99.
+	     03  FILE-FEE-MIN-INVEST		PIC 9(7)V99.
+	FD  ORDER-FILE IS EXTERNAL; RECORD 28.
+	01  ORDER-ITEM.
+	     03  FILE-ORDER-REF		PIC X(20).
+	     03  FILE-ORDER-DATE		PIC 9(8).
+	FD  CUSTMAS-FILE IS EXTERNAL; RECORD 79.
+	01  CUSTMAS-ITEM.
+	     03  FILE-CUSTMAS-ACCOUNT		PIC X(10).
+	     03  FILE-CUSTMAS-NAME		PIC X(30).
+	     03  FILE-CUSTMAS-ADDRESS		PIC X(30).
+	     03  FILE-CUSTMAS-STATUS		PIC X(01).
+	     03  FILE-CUSTMAS-OPEN-DATE		PIC 9(8).
+	FD  REJECT-FILE IS EXTERNAL; RECORD 119.
+	01  REJECT-ITEM.
+	     03  FILE-REJECT-KEY.
+		05  FILE-REJECT-ACCOUNT	PIC X(10).
+		05  FILE-REJECT-FUND		PIC X(10).
+		05  FILE-REJECT-DATE		PIC 9(8).
+		05  FILE-REJECT-TIME		PIC 9(8).
+	     03  FILE-REJECT-AMOUNT		PIC 9(7)V999.
+	     03  FILE-REJECT-ORDER-REF		PIC X(20).
+	     03  FILE-REJECT-REASON		PIC X(50).
+	     03  FILE-REJECT-ATTEMPTS		PIC 9(3).
+	FD  BLOTTER-FILE IS EXTERNAL; RECORD 76.
+	01  BLOTTER-ITEM.
+	     03  FILE-BLOTTER-KEY.
+		05  FILE-BLOTTER-ACCOUNT	PIC X(10).
+		05  FILE-BLOTTER-FUND		PIC X(10).
+		05  FILE-BLOTTER-DATE		PIC 9(8).
+		05  FILE-BLOTTER-TIME		PIC 9(8).
+		05  FILE-BLOTTER-ACTION	PIC X(01).
+	     03  FILE-BLOTTER-AMOUNT		PIC 9(7)V999.
+	     03  FILE-BLOTTER-PRICE		PIC 9(7)V99.
+	     03  FILE-BLOTTER-ORDER-REF		PIC X(20).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+ 	01  LOT-FILE-STATUS.
+           	05  LOT-STATUS-1	PIC X.
+           	05  LOT-STATUS-2	PIC X.
+ 	01  CASH-FILE-STATUS.
+           	05  CASH-STATUS-1	PIC X.
+           	05  CASH-STATUS-2	PIC X.
+ 	01  FEE-FILE-STATUS.
+           	05  FEE-STATUS-1	PIC X.
+           	05  FEE-STATUS-2	PIC X.
+ 	01  ORDER-FILE-STATUS.
+           	05  ORDER-STATUS-1	PIC X.
+           	05  ORDER-STATUS-2	PIC X.
+ 	01  CUSTMAS-FILE-STATUS.
+           	05  CUSTMAS-STATUS-1	PIC X.
+           	05  CUSTMAS-STATUS-2	PIC X.
+ 	01  REJECT-FILE-STATUS.
+           	05  REJECT-STATUS-1	PIC X.
+           	05  REJECT-STATUS-2	PIC X.
+ 	01  BLOTTER-FILE-STATUS.
+           	05  BLOTTER-STATUS-1	PIC X.
+           	05  BLOTTER-STATUS-2	PIC X.
+      *
+	01  LOGMSG.
+		05  FILLER	PIC X(11) VALUE  "BUYSR INIT:".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-LEN 	PIC S9(9)  COMP-5.
+      *
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      *********************************************************
+	LINKAGE SECTION.
+	01  CMD-LINE.
+           05 ARGC  PIC 9(4) COMP-5.
+           05 ARG.
+              10 ARGS PIC X OCCURS 0 TO 9999 DEPENDING ON ARGC.
+      *
+	01  SERVER-INIT-STATUS.
+	COPY TPSTATUS.
+      ***********************************************************
+	PROCEDURE DIVISION USING CMD-LINE SERVER-INIT-STATUS.
+	A-000.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	OPEN I-O CUST-FILE LOT-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "CUST.IT open failed" TO LOGMSG-TEXT
+		CALL "USERLOG" USING  LOGMSG
+			LOGMSG-LEN
+			TPSTATUS-REC
+		MOVE 1 TO TP-STATUS IN SERVER-INIT-STATUS
+		EXIT PROGRAM.
+	IF LOT-STATUS-1 NOT = "0"
+		MOVE "CUSTLOT.IT open failed" TO LOGMSG-TEXT
+		CALL "USERLOG" USING  LOGMSG
+			LOGMSG-LEN
+			TPSTATUS-REC
+		MOVE 1 TO TP-STATUS IN SERVER-INIT-STATUS
+		EXIT PROGRAM.
+	OPEN I-O CASH-FILE.
+	IF CASH-STATUS-1 NOT = "0"
+		MOVE "CASH.IT open failed" TO LOGMSG-TEXT
+		CALL "USERLOG" USING  LOGMSG
+			LOGMSG-LEN
+			TPSTATUS-REC
+		MOVE 1 TO TP-STATUS IN SERVER-INIT-STATUS
+		EXIT PROGRAM.
+	OPEN I-O FEE-FILE.
+	IF FEE-STATUS-1 NOT = "0"
+		MOVE "FEE.IT open failed" TO LOGMSG-TEXT
+		CALL "USERLOG" USING  LOGMSG
+			LOGMSG-LEN
+			TPSTATUS-REC
+		MOVE 1 TO TP-STATUS IN SERVER-INIT-STATUS
+		EXIT PROGRAM.
+	OPEN I-O ORDER-FILE.
+	IF ORDER-STATUS-1 NOT = "0"
+		MOVE "ORDER.IT open failed" TO LOGMSG-TEXT
+		CALL "USERLOG" USING  LOGMSG
+			LOGMSG-LEN
+			TPSTATUS-REC
+		MOVE 1 TO TP-STATUS IN SERVER-INIT-STATUS
+		EXIT PROGRAM.
+	OPEN I-O CUSTMAS-FILE.
+	IF CUSTMAS-STATUS-1 NOT = "0"
+		MOVE "CUSTMAS.IT open failed" TO LOGMSG-TEXT
+		CALL "USERLOG" USING  LOGMSG
+			LOGMSG-LEN
+			TPSTATUS-REC
+		MOVE 1 TO TP-STATUS IN SERVER-INIT-STATUS
+		EXIT PROGRAM.
+	OPEN I-O REJECT-FILE.
+	IF REJECT-STATUS-1 NOT = "0"
+		MOVE "REJECT.IT open failed" TO LOGMSG-TEXT
+		CALL "USERLOG" USING  LOGMSG
+			LOGMSG-LEN
+			TPSTATUS-REC
+		MOVE 1 TO TP-STATUS IN SERVER-INIT-STATUS
+		EXIT PROGRAM.
+	OPEN I-O BLOTTER-FILE.
+	IF BLOTTER-STATUS-1 NOT = "0"
+		MOVE "BLOTTER.IT open failed" TO LOGMSG-TEXT
+		CALL "USERLOG" USING  LOGMSG
+			LOGMSG-LEN
+			TPSTATUS-REC
+		MOVE 1 TO TP-STATUS IN SERVER-INIT-STATUS
+		EXIT PROGRAM.
+	MOVE "All STOCKAPP buy-server files open" TO
+		LOGMSG-TEXT.
+	CALL "USERLOG" USING  LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+      *
+        SET TPOK IN SERVER-INIT-STATUS TO TRUE.
+      *
+        EXIT PROGRAM.
