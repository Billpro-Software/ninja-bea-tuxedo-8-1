@@ -0,0 +1,194 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/BLOTRPT.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/BLOTRPT.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * BLOTRPT is a standalone batch report, run outside the
+      * Tuxedo application -- it lists every trade on
+      * BLOTTER.IT in account/fund/date/time order, the same
+      * way FUNDRPT lists QUOTE.IT.  It does not call into
+      * ATMI; it just reads the file directly the way an
+      * operator's nightly batch job would.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. BLOTRPT.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT BLOTTER-FILE ASSIGN "BLOTTER.IT"
+		ORGANIZATION INDEXED
+		ACCESS SEQUENTIAL
+		RECORD KEY FILE-BLOTTER-KEY
+		STATUS FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  BLOTTER-FILE; RECORD 76.
+	01  BLOTTER-ITEM.
+	     03  FILE-BLOTTER-KEY.
+		05  FILE-BLOTTER-ACCOUNT	PIC X(10).
+		05  FILE-BLOTTER-FUND		PIC X(10).
+		05  FILE-BLOTTER-DATE		PIC 9(8).
+		05  FILE-BLOTTER-TIME		PIC 9(8).
+		05  FILE-BLOTTER-ACTION	PIC X(01).
+		    88  FILE-BLOTTER-IS-BUY	VALUE "B".
+		    88  FILE-BLOTTER-IS-SELL	VALUE "S".
+		    88  FILE-BLOTTER-IS-DIST	VALUE "D".
+	     03  FILE-BLOTTER-AMOUNT		PIC 9(7)V999.
+	     03  FILE-BLOTTER-PRICE		PIC 9(7)V99.
+	     03  FILE-BLOTTER-ORDER-REF		PIC X(20).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions -- USERLOG is the same logging
+      * routine the ATMI servers use, so this batch job's
+      * messages land in the same place theirs do
+      ******************************************************
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      ******************************************************
+      * Report lines
+      ******************************************************
+	01  RPT-TITLE.
+		05  FILLER	PIC X(20) VALUE "TRADE BLOTTER REPORT".
+		05  FILLER	PIC X(60) VALUE SPACES.
+	01  RPT-HEADING.
+		05  FILLER	PIC X(10) VALUE "ACCOUNT".
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "FUND".
+		05  FILLER	PIC X(3) VALUE SPACES.
+		05  FILLER	PIC X(3) VALUE "B/S".
+		05  FILLER	PIC X(3) VALUE SPACES.
+		05  FILLER	PIC X(8) VALUE "DATE".
+		05  FILLER	PIC X(3) VALUE SPACES.
+		05  FILLER	PIC X(8) VALUE "TIME".
+		05  FILLER	PIC X(3) VALUE SPACES.
+		05  FILLER	PIC X(11) VALUE "SHARES".
+		05  FILLER	PIC X(3) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "PRICE".
+	01  RPT-LINE.
+		05  RPT-ACCOUNT		PIC X(10).
+		05  FILLER		PIC X(4) VALUE SPACES.
+		05  RPT-FUND		PIC X(10).
+		05  FILLER		PIC X(3) VALUE SPACES.
+		05  RPT-ACTION		PIC X(3).
+		05  FILLER		PIC X(3) VALUE SPACES.
+		05  RPT-DATE		PIC 9(8).
+		05  FILLER		PIC X(3) VALUE SPACES.
+		05  RPT-TIME		PIC 9(8).
+		05  FILLER		PIC X(3) VALUE SPACES.
+		05  RPT-AMOUNT		PIC ZZZZZZ9.999.
+		05  FILLER		PIC X(3) VALUE SPACES.
+		05  RPT-PRICE		PIC $$$$$$9.99.
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(16) VALUE "TRADES LISTED =>".
+		05  RPT-TRADE-COUNT PIC ZZZZ9.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(10) VALUE
+			"BLOTRPT =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(15) VALUE
+			"BLOTRPT ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: FILE-STATUS=".
+		05  LOG-ERR-STATUS PIC X(2).
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+      ******************************************************
+      * End-of-file control
+      ******************************************************
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  TRADE-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-BLOTRPT.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	OPEN INPUT BLOTTER-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TITLE.
+	DISPLAY RPT-HEADING.
+	PERFORM READ-LOOP UNTIL DONE-READING.
+	CLOSE BLOTTER-FILE.
+	MOVE TRADE-COUNT TO RPT-TRADE-COUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without finishing the report
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Report" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read and print one trade, stopping at end of file
+      ******************************************************
+       READ-LOOP.
+	READ BLOTTER-FILE NEXT RECORD
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		ADD 1 TO TRADE-COUNT
+		MOVE FILE-BLOTTER-ACCOUNT TO RPT-ACCOUNT
+		MOVE FILE-BLOTTER-FUND TO RPT-FUND
+		IF FILE-BLOTTER-IS-BUY
+			MOVE "BUY" TO RPT-ACTION
+		ELSE IF FILE-BLOTTER-IS-DIST
+			MOVE "DIV" TO RPT-ACTION
+		ELSE
+			MOVE "SEL" TO RPT-ACTION
+		END-IF
+		MOVE FILE-BLOTTER-DATE TO RPT-DATE
+		MOVE FILE-BLOTTER-TIME TO RPT-TIME
+		MOVE FILE-BLOTTER-AMOUNT TO RPT-AMOUNT
+		MOVE FILE-BLOTTER-PRICE TO RPT-PRICE
+		DISPLAY RPT-LINE.
+      ******************************************************
+      * Write out a log err messages
+      ******************************************************
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
