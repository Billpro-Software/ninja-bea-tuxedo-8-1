@@ -0,0 +1,377 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/STMTRPT.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/STMTRPT.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * STMTRPT is a standalone batch report, run outside the
+      * Tuxedo application the same way FUNDRPT and BLOTRPT
+      * are.  It walks CUSTMAS.IT in account order and prints
+      * one customer statement per master record -- name and
+      * address, every position held on CUST.IT (browsed the
+      * same way POSSR browses it, by STARTing on the account
+      * part of the key and reading forward), and the cash
+      * balance on CASH-FILE.  An account with no customer
+      * master record on file is not a subscriber to
+      * statements and is not listed.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. STMTRPT.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT CUSTMAS-FILE ASSIGN "CUSTMAS.IT"
+		ORGANIZATION INDEXED
+		ACCESS SEQUENTIAL
+		RECORD KEY FILE-CUSTMAS-ACCOUNT
+		STATUS FILE-STATUS.
+	SELECT CUST-FILE ASSIGN "CUST.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CUST-KEY
+		STATUS CUST-FILE-STATUS.
+	SELECT CASH-FILE ASSIGN "CASH.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-CASH-ACCOUNT
+		STATUS CASH-FILE-STATUS.
+	SELECT QUOTE-FILE ASSIGN "QUOTE.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-QUOTE-FUND
+		STATUS QUOTE-FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  CUSTMAS-FILE; RECORD 79.
+	01  CUSTMAS-ITEM.
+	     03  FILE-CUSTMAS-ACCOUNT		PIC X(10).
+	     03  FILE-CUSTMAS-NAME		PIC X(30).
+	     03  FILE-CUSTMAS-ADDRESS		PIC X(30).
+	     03  FILE-CUSTMAS-STATUS		PIC X(01).
+		 88  FILE-ACCOUNT-CLOSED	VALUE "C".
+		 88  FILE-ACCOUNT-FROZEN	VALUE "F".
+	     03  FILE-CUSTMAS-OPEN-DATE		PIC 9(8).
+	FD  CUST-FILE; RECORD 30.
+	01  CUST-ITEM.
+	     03 FILE-CUST-KEY.
+		05  FILE-CUST-ACCOUNT 		PIC X(10).
+		05  FILE-CUST-FUND 		PIC X(10).
+	     03  FILE-CUST-AMOUNT 		PIC 9(7)V999.
+	FD  CASH-FILE; RECORD 40.
+	01  CASH-ITEM.
+	     03  FILE-CASH-ACCOUNT		PIC X(10).
+	     03  FILE-CASH-BALANCE		PIC 9(9)V99.
+	     03  FILE-CASH-HOLD-AMOUNT		PIC 9(9)V99.
+	     03  FILE-CASH-SETTLE-DATE		PIC 9(8).
+	FD  QUOTE-FILE; RECORD 64.
+	01  QUOTE-ITEM.
+		02  FILE-QUOTE-FUND 		PIC X(10).
+		02  FILE-QUOTE-SELL-PRICE 	PIC 9(7)V99.
+		02  FILE-QUOTE-BUY-PRICE 	PIC 9(7)V99.
+		02  FILE-QUOTE-LAST-OPERATOR	PIC X(08).
+		02  FILE-QUOTE-LAST-DATE	PIC 9(8).
+		02  FILE-QUOTE-LAST-TIME	PIC 9(8).
+		02  FILE-QUOTE-BASE-FUND	PIC X(10).
+		02  FILE-QUOTE-CLASS		PIC X(02).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions -- USERLOG is the same logging
+      * routine the ATMI servers use, so this batch job's
+      * messages land in the same place theirs do
+      ******************************************************
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      ******************************************************
+      * Report lines
+      ******************************************************
+	01  RPT-STMT-HEAD.
+		05  FILLER	PIC X(20) VALUE "CUSTOMER STATEMENT -".
+		05  FILLER	PIC X(1) VALUE SPACES.
+		05  RPT-ACCOUNT		PIC X(10).
+		05  FILLER	PIC X(49) VALUE SPACES.
+	01  RPT-NAME-LINE.
+		05  FILLER	PIC X(10) VALUE "NAME:".
+		05  RPT-NAME		PIC X(30).
+	01  RPT-ADDR-LINE.
+		05  FILLER	PIC X(10) VALUE "ADDRESS:".
+		05  RPT-ADDRESS	PIC X(30).
+	01  RPT-STATUS-LINE.
+		05  FILLER	PIC X(10) VALUE "STATUS:".
+		05  RPT-STATUS		PIC X(9).
+	01  RPT-POS-HEADING.
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "FUND".
+		05  FILLER	PIC X(6) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "SHARES".
+		05  FILLER	PIC X(6) VALUE SPACES.
+		05  FILLER	PIC X(10) VALUE "PRICE".
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(12) VALUE "MARKET VALUE".
+	01  RPT-POS-LINE.
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  RPT-FUND		PIC X(10).
+		05  FILLER	PIC X(6) VALUE SPACES.
+		05  RPT-SHARES		PIC ZZZZZZ9.999.
+		05  FILLER	PIC X(3) VALUE SPACES.
+		05  RPT-PRICE		PIC ZZZZZ9.99.
+		05  FILLER	PIC X(3) VALUE SPACES.
+		05  RPT-MKT-VALUE	PIC $$$$$$$9.99.
+	01  RPT-NO-POS-LINE.
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(26) VALUE "No positions on file".
+	01  RPT-CASH-LINE.
+		05  FILLER	PIC X(20) VALUE "CASH BALANCE:".
+		05  RPT-CASH-BALANCE	PIC $$$$$$$9.99.
+	01  RPT-CASH-HOLD-LINE.
+		05  FILLER	PIC X(20) VALUE
+			"PENDING SETTLEMENT:".
+		05  RPT-CASH-HOLD-AMOUNT	PIC $$$$$$$9.99.
+		05  FILLER	PIC X(12) VALUE " SETTLES ON ".
+		05  RPT-CASH-SETTLE-DATE	PIC 9(8).
+	01  RPT-NO-CASH-LINE.
+		05  FILLER	PIC X(30) VALUE
+			"CASH BALANCE: No cash account".
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(23) VALUE
+			"STATEMENTS PRINTED =>".
+		05  RPT-STMT-COUNT PIC ZZZZ9.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(10) VALUE
+			"STMTRPT =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(15) VALUE
+			"STMTRPT ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: FILE-STATUS=".
+		05  LOG-ERR-STATUS PIC X(2).
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+ 	01  CUST-FILE-STATUS.
+           	05  CUST-STATUS-1	PIC X.
+           	05  CUST-STATUS-2	PIC X.
+ 	01  CASH-FILE-STATUS.
+           	05  CASH-STATUS-1	PIC X.
+           	05  CASH-STATUS-2	PIC X.
+ 	01  QUOTE-FILE-STATUS.
+           	05  QUOTE-STATUS-1	PIC X.
+           	05  QUOTE-STATUS-2	PIC X.
+      ******************************************************
+      * End-of-file and browse control
+      ******************************************************
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  POS-EOF-SWITCH	PIC X VALUE "N".
+		88  DONE-READING-POS	VALUE "Y".
+	01  START-SWITCH	PIC X VALUE "N".
+		88  START-FAILED	VALUE "Y".
+	01  STMT-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  POS-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+      ******************************************************
+      * Market value of one position -- shares times the
+      * fund's current sell price, the price the customer
+      * would actually receive on redemption
+      ******************************************************
+	01  POS-MKT-VALUE	PIC 9(9)V99.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-STMTRPT.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	OPEN INPUT CUSTMAS-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN CUSTMAS" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+	OPEN INPUT CUST-FILE.
+	IF CUST-STATUS-1 NOT = "0"
+		MOVE "OPEN CUST" TO LOG-ERR-ROUTINE
+		MOVE CUST-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE CUSTMAS-FILE
+		PERFORM A-999-EXIT.
+	OPEN INPUT CASH-FILE.
+	IF CASH-STATUS-1 NOT = "0"
+		MOVE "OPEN CASH" TO LOG-ERR-ROUTINE
+		MOVE CASH-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE CUSTMAS-FILE
+		CLOSE CUST-FILE
+		PERFORM A-999-EXIT.
+	OPEN INPUT QUOTE-FILE.
+	IF QUOTE-STATUS-1 NOT = "0"
+		MOVE "OPEN QUOTE" TO LOG-ERR-ROUTINE
+		MOVE QUOTE-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE CUSTMAS-FILE
+		CLOSE CUST-FILE
+		CLOSE CASH-FILE
+		PERFORM A-999-EXIT.
+	PERFORM CUSTMAS-READ-LOOP UNTIL DONE-READING.
+	CLOSE CUSTMAS-FILE.
+	CLOSE CUST-FILE.
+	CLOSE CASH-FILE.
+	CLOSE QUOTE-FILE.
+	MOVE STMT-COUNT TO RPT-STMT-COUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without finishing the report
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Report" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read one customer master record and print its
+      *  statement, stopping at end of file
+      ******************************************************
+       CUSTMAS-READ-LOOP.
+	READ CUSTMAS-FILE NEXT RECORD
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		PERFORM PRINT-STATEMENT.
+      ******************************************************
+      *  Print one customer's statement -- header, positions
+      *  and cash balance
+      ******************************************************
+       PRINT-STATEMENT.
+	ADD 1 TO STMT-COUNT.
+	DISPLAY SPACE.
+	MOVE FILE-CUSTMAS-ACCOUNT TO RPT-ACCOUNT.
+	DISPLAY RPT-STMT-HEAD.
+	MOVE FILE-CUSTMAS-NAME TO RPT-NAME.
+	DISPLAY RPT-NAME-LINE.
+	MOVE FILE-CUSTMAS-ADDRESS TO RPT-ADDRESS.
+	DISPLAY RPT-ADDR-LINE.
+	IF FILE-ACCOUNT-CLOSED
+		MOVE "CLOSED" TO RPT-STATUS
+	ELSE IF FILE-ACCOUNT-FROZEN
+		MOVE "FROZEN" TO RPT-STATUS
+	ELSE
+		MOVE "ACTIVE" TO RPT-STATUS.
+	DISPLAY RPT-STATUS-LINE.
+	DISPLAY RPT-POS-HEADING.
+	PERFORM START-POSITIONS.
+	PERFORM SHOW-CASH-BALANCE.
+      ******************************************************
+      *  Browse CUST.IT for this account's positions the same
+      *  way POSSR does, by STARTing on the account part of
+      *  the key and reading forward while it keeps matching
+      ******************************************************
+       START-POSITIONS.
+	MOVE ZERO TO POS-COUNT.
+	MOVE "N" TO POS-EOF-SWITCH.
+	MOVE "N" TO START-SWITCH.
+	MOVE FILE-CUSTMAS-ACCOUNT TO FILE-CUST-ACCOUNT.
+	MOVE LOW-VALUES TO FILE-CUST-FUND.
+	START CUST-FILE KEY IS EQUAL TO FILE-CUST-ACCOUNT
+		INVALID KEY SET START-FAILED TO TRUE.
+	IF START-FAILED
+		DISPLAY RPT-NO-POS-LINE
+	ELSE
+		PERFORM POSITION-READ-LOOP UNTIL DONE-READING-POS
+		IF POS-COUNT = ZERO
+			DISPLAY RPT-NO-POS-LINE
+		END-IF
+	END-IF.
+      ******************************************************
+      *  Read and print the next position for this account
+      ******************************************************
+       POSITION-READ-LOOP.
+	READ CUST-FILE NEXT RECORD
+		AT END SET DONE-READING-POS TO TRUE.
+	IF NOT DONE-READING-POS
+		IF FILE-CUST-ACCOUNT NOT = FILE-CUSTMAS-ACCOUNT
+			SET DONE-READING-POS TO TRUE
+		ELSE
+			ADD 1 TO POS-COUNT
+			MOVE FILE-CUST-FUND TO RPT-FUND
+			MOVE FILE-CUST-AMOUNT TO RPT-SHARES
+			PERFORM PRICE-POSITION
+			DISPLAY RPT-POS-LINE
+		END-IF.
+      ******************************************************
+      *  Look up the fund's current sell price -- the price
+      *  the customer would receive on redemption -- and
+      *  value the position at it.  A fund held on CUST.IT
+      *  with no QUOTE.IT record is priced and valued at zero
+      *  rather than guessing; the fact is logged, not hidden.
+      ******************************************************
+       PRICE-POSITION.
+	MOVE FILE-CUST-FUND TO FILE-QUOTE-FUND.
+	READ QUOTE-FILE.
+	IF QUOTE-STATUS-1 = "0"
+		MOVE FILE-QUOTE-SELL-PRICE TO RPT-PRICE
+		COMPUTE POS-MKT-VALUE ROUNDED =
+		    FILE-CUST-AMOUNT * FILE-QUOTE-SELL-PRICE
+		MOVE POS-MKT-VALUE TO RPT-MKT-VALUE
+	ELSE
+		MOVE "Fund Not On QUOTE.IT" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE ZERO TO RPT-PRICE
+		MOVE ZERO TO RPT-MKT-VALUE
+	END-IF.
+      ******************************************************
+      *  Look up and print this account's cash balance
+      ******************************************************
+       SHOW-CASH-BALANCE.
+	MOVE FILE-CUSTMAS-ACCOUNT TO FILE-CASH-ACCOUNT.
+	READ CASH-FILE.
+	IF CASH-STATUS-1 = "0"
+		MOVE FILE-CASH-BALANCE TO RPT-CASH-BALANCE
+		DISPLAY RPT-CASH-LINE
+		IF FILE-CASH-HOLD-AMOUNT > ZERO
+			MOVE FILE-CASH-HOLD-AMOUNT TO
+				RPT-CASH-HOLD-AMOUNT
+			MOVE FILE-CASH-SETTLE-DATE TO
+				RPT-CASH-SETTLE-DATE
+			DISPLAY RPT-CASH-HOLD-LINE
+		END-IF
+	ELSE
+		DISPLAY RPT-NO-CASH-LINE.
+      ******************************************************
+      * Write out a log err messages
+      ******************************************************
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
