@@ -0,0 +1,117 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/FUNDUPSRINIT.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/FUNDUPSRINIT.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * TPSVRINIT for the FUNDUPSR server -- opens QUOTE-FILE
+      * and QUOTEHST-FILE once per server process instead of on
+      * every service call.  The FDs here are declared
+      * EXTERNAL, the same way they are declared in
+      * FUNDUPSR.cbl, so the two separately compiled programs
+      * share the same open file connectors for the life of the
+      * server.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. TPSVRINIT.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT QUOTE-FILE ASSIGN "QUOTE.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-QUOTE-FUND
+		STATUS FILE-STATUS.
+	SELECT QUOTEHST-FILE ASSIGN "QUOTEHST.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-HIST-KEY
+		STATUS HIST-FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  QUOTE-FILE IS EXTERNAL; RECORD 64.
+	01  QUOTE-ITEM.
+		02  FILE-QUOTE-FUND 		PIC X(10).
+		02  FILE-QUOTE-SELL-PRICE 	PIC 9(7)V99.
+		02  FILE-QUOTE-BUY-PRICE 	PIC 9(7)V99.
+		02  FILE-QUOTE-LAST-OPERATOR	PIC X(08).
+		02  FILE-QUOTE-LAST-DATE	PIC 9(8).
+		02  FILE-QUOTE-LAST-TIME	PIC 9(8).
+		02  FILE-QUOTE-BASE-FUND	PIC X(10).
+		02  FILE-QUOTE-CLASS		PIC X(02).
+	FD  QUOTEHST-FILE IS EXTERNAL; RECORD 52.
+	01  HIST-ITEM.
+		02  FILE-HIST-KEY.
+			03  FILE-HIST-FUND	PIC X(10).
+			03  FILE-HIST-DATE	PIC 9(8).
+			03  FILE-HIST-TIME	PIC 9(8).
+		02  FILE-HIST-SELL-PRICE 	PIC 9(7)V99.
+		02  FILE-HIST-BUY-PRICE 	PIC 9(7)V99.
+		02  FILE-HIST-OPERATOR		PIC X(08).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+ 	01  HIST-FILE-STATUS.
+           	05  HIST-STATUS-1	PIC X.
+           	05  HIST-STATUS-2	PIC X.
+      *
+	01  LOGMSG.
+		05  FILLER	PIC X(14) VALUE  "FUNDUPSR INIT:".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-LEN 	PIC S9(9)  COMP-5.
+      *
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      *********************************************************
+	LINKAGE SECTION.
+	01  CMD-LINE.
+           05 ARGC  PIC 9(4) COMP-5.
+           05 ARG.
+              10 ARGS PIC X OCCURS 0 TO 9999 DEPENDING ON ARGC.
+      *
+	01  SERVER-INIT-STATUS.
+	COPY TPSTATUS.
+      ***********************************************************
+	PROCEDURE DIVISION USING CMD-LINE SERVER-INIT-STATUS.
+	A-000.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	OPEN I-O QUOTE-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "QUOTE.IT open failed" TO LOGMSG-TEXT
+		CALL "USERLOG" USING  LOGMSG
+			LOGMSG-LEN
+			TPSTATUS-REC
+		MOVE 1 TO TP-STATUS IN SERVER-INIT-STATUS
+		EXIT PROGRAM.
+	OPEN I-O QUOTEHST-FILE.
+	IF HIST-STATUS-1 NOT = "0"
+		MOVE "QUOTEHST.IT open failed" TO LOGMSG-TEXT
+		CALL "USERLOG" USING  LOGMSG
+			LOGMSG-LEN
+			TPSTATUS-REC
+		MOVE 1 TO TP-STATUS IN SERVER-INIT-STATUS
+		EXIT PROGRAM.
+	MOVE "QUOTE.IT and QUOTEHST.IT opened" TO LOGMSG-TEXT.
+	CALL "USERLOG" USING  LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+      *
+        SET TPOK IN SERVER-INIT-STATUS TO TRUE.
+      *
+        EXIT PROGRAM.
