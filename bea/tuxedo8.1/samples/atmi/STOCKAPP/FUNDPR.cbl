@@ -22,7 +22,67 @@
       *
 	SPECIAL-NAMES. CONSOLE IS CRT.
       *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+      ******************************************************
+      * OPERATOR.IT holds the real operator IDs and passwords
+      * a teller signs on with -- checked here, before the
+      * client ever registers with TPINITIALIZE, rather than
+      * leaving USRNAME/PASSWD blank.
+      ******************************************************
+	SELECT OPERATOR-FILE ASSIGN "OPERATOR.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-OPERATOR-ID
+		STATUS OPERATOR-FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  OPERATOR-FILE; RECORD 52.
+	01  OPERATOR-ITEM.
+	     03  FILE-OPERATOR-ID		PIC X(10).
+	     03  FILE-OPERATOR-PASSWORD	PIC X(10).
+	     03  FILE-OPERATOR-NAME		PIC X(30).
+	     03  FILE-OPERATOR-STATUS		PIC X(01).
+		 88  FILE-OPERATOR-IS-ACTIVE	VALUE "A".
+	     03  FILE-OPERATOR-ROLE		PIC X(01).
+		 88  FILE-OPERATOR-IS-PRICING	VALUE "P".
+		 88  FILE-OPERATOR-IS-TRADER	VALUE "T".
+		 88  FILE-OPERATOR-IS-INQUIRY	VALUE "I" " ".
 	WORKING-STORAGE SECTION.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  OPERATOR-FILE-STATUS.
+           	05  OPERATOR-STATUS-1	PIC X.
+           	05  OPERATOR-STATUS-2	PIC X.
+      ******************************************************
+      * Sign-on screen and the operator ID carried forward
+      * as this session's identity
+      ******************************************************
+	01  SIGNON-HEAD.
+		05  FILLER	PIC X(20).
+		05  FILLER	PIC X(18) VALUE
+			"STOCKAPP SIGN-ON".
+		05  FILLER	PIC X(80).
+		05  ASK-OPID	PIC X(22) VALUE
+				"OPERATOR ID [        ]".
+		05  FILLER	PIC X(58).
+		05  ASK-OPPASS	PIC X(22) VALUE
+				"PASSWORD    [        ]".
+		05  FILLER	PIC X(58).
+	01  SIGNON-ENTER REDEFINES SIGNON-HEAD.
+		05  FILLER	PIC X(118).
+		05  FILLER	PIC X(13).
+		05  CRT-OPID	PIC X(10).
+		05  FILLER	PIC X(58).
+		05  FILLER	PIC X(13).
+		05  CRT-OPPASS	PIC X(10).
+		05  FILLER	PIC X(58).
+	01  OPERATOR-SWITCH	PIC X VALUE "N".
+		88  SIGNON-FAILED	VALUE "Y".
+	01  SESSION-OPERATOR	PIC X(10).
+	01  SESSION-ROLE	PIC X(01).
+		88  SESSION-IS-PRICING	VALUE "P".
       *****************************************************
       * Tuxedo definitions
       *****************************************************
@@ -64,6 +124,13 @@
       *
         77 REC-FOUND            PIC S9(9) COMP-5 VALUE 1.
         77 REC-NOT-FOUND        PIC S9(9) COMP-5 VALUE 2.
+        77 REC-TOLERANCE-EXCEEDED PIC S9(9) COMP-5 VALUE 2.
+      *****************************************************
+      * Buffer TPCALLed to NORMSR to upper-case and
+      * left-justify a fund code before it is sent on to
+      * FUNDPRSR or FUNDUPSR
+      *****************************************************
+	01 NORM-REC		PIC X(10).
       *****************************************************
       * Screen definitions
       *****************************************************
@@ -81,6 +148,15 @@
 		05  ASK-SELL-PRICE 	PIC X(22) VALUE 
 				"SELL PRICE [         ]".
 		05  FILLER		PIC X(58).
+      ******************************************************
+      * An as-of date typed here turns an otherwise ordinary
+      * lookup into a SUB-TYPE "history" request -- left
+      * blank, the lookup answers with today's price as it
+      * always has
+      ******************************************************
+		05  ASK-AS-OF-DATE	PIC X(22) VALUE
+				"AS OF DATE  [        ]".
+		05  FILLER		PIC X(58).
 		05  FILLER		PIC X(80).
 	01  ENTER-IT REDEFINES QUOTE-HEAD.
 		05  FILLER		PIC X(80).
@@ -93,6 +169,9 @@
 		05  FILLER 		PIC X(12).
 		05  CRT-SELL-PRICE 	PIC $$$$$9.99.
 		05  FILLER 		PIC X(59).
+		05  FILLER		PIC X(13).
+		05  CRT-AS-OF-DATE	PIC 9(8).
+		05  FILLER		PIC X(59).
 		05  FILLER		PIC X(80).
       ******************************************************
 	PROCEDURE DIVISION.
@@ -103,18 +182,30 @@
 	MOVE "Started" TO LOGMSG-TEXT.
 	PERFORM DO-USERLOG.
       *****************************************************
-      * Now register the client with the system.
+      * An operator must sign on with a real ID/password on
+      * file in OPERATOR.IT before this client will register
+      * with the system at all.
+      *****************************************************
+	PERFORM SIGN-ON.
+	IF SIGNON-FAILED
+		MOVE "Sign-On Failed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		PERFORM EXIT-PROGRAM.
+      *****************************************************
+      * Now register the client with the system, carrying the
+      * signed-on operator's ID and password through to
+      * TPINITIALIZE instead of leaving them blank.
       *****************************************************
-	MOVE SPACES TO USRNAME.
+	MOVE SESSION-OPERATOR TO USRNAME.
 	MOVE SPACES TO CLTNAME.
-	MOVE SPACES TO PASSWD.
+	MOVE CRT-OPPASS TO PASSWD.
 	MOVE SPACES TO GRPNAME.
 	MOVE ZERO TO DATALEN.
 	SET TPU-DIP TO TRUE.
       *
-        CALL "TPINITIALIZE" USING TPINFDEF-REC 
-		USER-DATA-REC 
-		TPSTATUS-REC.      
+        CALL "TPINITIALIZE" USING TPINFDEF-REC
+		USER-DATA-REC
+		TPSTATUS-REC.
 
 	IF NOT TPOK
 		MOVE "TPINITIALI" TO LOG-ERR-ROUTINE
@@ -122,7 +213,7 @@
 		PERFORM DO-USERLOG-ERR
 		PERFORM EXIT-PROGRAM.
       *****************************************************
-      * Display QUOTE PRICE SCREEN 
+      * Display QUOTE PRICE SCREEN
       *****************************************************
 	DISPLAY SPACE.
 	DISPLAY QUOTE-HEAD.
@@ -134,18 +225,49 @@
       * Get the results from the screen
       *****************************************************
 	ACCEPT ENTER-IT.
+      *****************************************************
+      * "*" in the fund field is a cancel/clear key -- wipe
+      * whatever was mistyped and redisplay a blank form
+      * without tearing down this TPINITIALIZE session.
+      *****************************************************
+	IF CRT-FUND = "*"
+		MOVE SPACE TO ENTER-IT
+		GO TO ADD-ANOTHER.
 	IF CRT-FUND = SPACES
 		PERFORM DO-TPTERM
 		PERFORM EXIT-PROGRAM.
+	MOVE CRT-FUND TO NORM-REC.
+	PERFORM NORMALIZE-CODE.
+	MOVE NORM-REC TO CRT-FUND.
+      *****************************************************
+      * A price typed into either price field means the
+      * operator wants to set this fund's price, not just
+      * look it up -- hand it to FUNDUPSR instead of
+      * FUNDPRSR, after catching an inverted entry here so a
+      * transposed keystroke never reaches the server.
+      *****************************************************
+	IF CRT-BUY-PRICE NOT = ZEROS OR CRT-SELL-PRICE NOT = ZEROS
+		PERFORM SET-PRICE
+		GO TO ADD-ANOTHER.
 	MOVE CRT-FUND TO QUOTE-FUND.
         MOVE ZEROS TO CRT-BUY-PRICE.
         MOVE ZEROS TO CRT-SELL-PRICE.
       *****************************************************
+      * A date typed into the as-of field turns this lookup
+      * into a SUB-TYPE "history" request; left blank, it is an
+      * ordinary current-price "quote" request as it always was
+      *****************************************************
+	IF CRT-AS-OF-DATE NOT = ZEROS
+		MOVE CRT-AS-OF-DATE TO QUOTE-AS-OF-DATE
+		MOVE "history" TO SUB-TYPE
+	ELSE
+		MOVE ZEROS TO QUOTE-AS-OF-DATE
+		MOVE "quote" TO SUB-TYPE.
+      *****************************************************
       *  Issue a TPCALL
       *****************************************************
 	MOVE LENGTH OF QUOTE-REC TO LEN.
 	MOVE "VIEW" TO REC-TYPE.
-	MOVE "quote" TO SUB-TYPE.
 
 	MOVE "FUNDPRSR" TO SERVICE-NAME.
 	SET TPBLOCK TO TRUE.
@@ -194,12 +316,151 @@
 		PERFORM DO-TPTERM
 		PERFORM EXIT-PROGRAM.
       *****************************************************
-      *Leave 
+      *  Post a new buy/sell price for CRT-FUND to FUNDUPSR.
+      *  Sell price exceeding buy price is never legitimate
+      *  for this fund shop, so that combination is rejected
+      *  right here and never sent to the server at all.
+      *****************************************************
+       SET-PRICE.
+	IF NOT SESSION-IS-PRICING
+		MOVE "Not Authorized To Set Prices" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE ZEROS TO CRT-BUY-PRICE
+		MOVE ZEROS TO CRT-SELL-PRICE
+		GO TO SET-PRICE-EXIT.
+	IF CRT-SELL-PRICE > CRT-BUY-PRICE
+		MOVE "Sell Price Exceeds Buy Price - Rejected" TO
+			LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE ZEROS TO CRT-BUY-PRICE
+		MOVE ZEROS TO CRT-SELL-PRICE
+		GO TO SET-PRICE-EXIT.
+	MOVE CRT-FUND TO QUOTE-FUND.
+	MOVE CRT-SELL-PRICE TO DEC-DGTS OF QUOTE-SELL-PRICE.
+	MOVE CRT-BUY-PRICE TO DEC-DGTS OF QUOTE-BUY-PRICE.
+	MOVE SPACES TO QUOTE-OVERRIDE.
+	MOVE SESSION-OPERATOR TO QUOTE-OPERATOR.
+      *****************************************************
+      *  QUOTE-REC is shared across this whole TPINITIALIZE
+      *  session -- a prior lookup may have left a different
+      *  fund's QUOTE-BASE-FUND/QUOTE-CLASS sitting here, and
+      *  FUNDUPSR treats any non-blank value as caller-
+      *  supplied master data to write to this fund's record.
+      *****************************************************
+	MOVE SPACES TO QUOTE-BASE-FUND.
+	MOVE SPACES TO QUOTE-CLASS.
+      *****************************************************
+      *  Issue a TPCALL to FUNDUPSR to post the new price
+      *****************************************************
+	MOVE LENGTH OF QUOTE-REC TO LEN.
+	MOVE "VIEW" TO REC-TYPE.
+	MOVE "quote" TO SUB-TYPE.
+
+	MOVE "FUNDUPSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			QUOTE-REC
+			TPTYPE-REC
+			QUOTE-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		MOVE "Price Update Failed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+	ELSE IF APPL-RETURN-CODE = ZERO
+		MOVE "Price Update Completed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+	ELSE IF APPL-RETURN-CODE = REC-TOLERANCE-EXCEEDED
+		MOVE "Price Update Rejected - Tolerance Exceeded" TO
+			LOGMSG-TEXT
+		PERFORM DO-USERLOG
+	ELSE
+		MOVE "Price Update Rejected" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG.
+	MOVE ZEROS TO CRT-BUY-PRICE.
+	MOVE ZEROS TO CRT-SELL-PRICE.
+       SET-PRICE-EXIT.
+	EXIT.
+      *****************************************************
+      *  Prompt for an operator ID and password and check them
+      *  against OPERATOR-FILE.  An unknown ID, a wrong
+      *  password or an account that is not active all fail
+      *  sign-on the same way
+      *****************************************************
+       SIGN-ON.
+	OPEN INPUT OPERATOR-FILE.
+	IF OPERATOR-STATUS-1 NOT = "0"
+		MOVE "OPEN OPERATOR" TO LOG-ERR-ROUTINE
+		MOVE OPERATOR-STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		SET SIGNON-FAILED TO TRUE
+		GO TO SIGN-ON-EXIT.
+	DISPLAY SPACE.
+	DISPLAY SIGNON-HEAD.
+	MOVE SPACE TO SIGNON-ENTER.
+	DISPLAY SIGNON-ENTER.
+	ACCEPT SIGNON-ENTER.
+	MOVE CRT-OPID TO FILE-OPERATOR-ID.
+	READ OPERATOR-FILE.
+	IF OPERATOR-STATUS-1 NOT = "0"
+		MOVE "Unknown Operator ID" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		SET SIGNON-FAILED TO TRUE
+	ELSE IF CRT-OPPASS NOT = FILE-OPERATOR-PASSWORD
+		MOVE "Incorrect Password" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		SET SIGNON-FAILED TO TRUE
+	ELSE IF NOT FILE-OPERATOR-IS-ACTIVE
+		MOVE "Operator Not Active" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		SET SIGNON-FAILED TO TRUE
+	ELSE
+		MOVE CRT-OPID TO SESSION-OPERATOR
+		MOVE FILE-OPERATOR-ROLE TO SESSION-ROLE.
+	CLOSE OPERATOR-FILE.
+       SIGN-ON-EXIT.
+	EXIT.
+      *****************************************************
+      *Leave
       *****************************************************
        EXIT-PROGRAM.
         STOP RUN.
       *****************************************************
-      * Clean up 
+      * TPCALL NORMSR to upper-case and left-justify NORM-REC
+      * in place before the caller moves it on into QUOTE-
+      * FUND -- a TPCALL failure just leaves NORM-REC as the
+      * operator typed it rather than aborting the lookup over
+      * a normalization glitch
+      *****************************************************
+       NORMALIZE-CODE.
+	MOVE LENGTH OF NORM-REC TO LEN.
+	MOVE "STRING" TO REC-TYPE.
+	MOVE "NORMSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			NORM-REC
+			TPTYPE-REC
+			NORM-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR.
+      *****************************************************
+      * Clean up
       *****************************************************
        DO-TPTERM.
 	CALL "TPTERM" USING TPSTATUS-REC.      
