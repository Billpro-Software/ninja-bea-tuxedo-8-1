@@ -0,0 +1,137 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/PINGSR.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/PINGSR.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * PINGSR is a dedicated health-check service, modelled on
+      * CSIMPSRV/TPSVRINIT's structure the same way NORMSR was --
+      * it exercises no CUST.IT/QUOTE.IT I-O at all, so domain
+      * monitoring can TPCALL it on a schedule and get a fast
+      * TPSUCCESS/TPFAIL back even when the trading files
+      * themselves are unavailable.  The reply carries a handful
+      * of basic server stats -- server name, the time PINGSR's
+      * TPSVRINIT brought the process up, and a running count of
+      * pings answered since then -- so a monitoring hit also
+      * doubles as a quick uptime/activity check.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. PINGSR.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions
+      ******************************************************
+	01  TPSVCRET-REC.
+	COPY TPSVCRET.
+      *
+       	01  TPTYPE-REC.
+       	COPY TPTYPE.
+      *
+       	01 TPSTATUS-REC.
+       	COPY TPSTATUS.
+      *
+       	01  TPSVCDEF-REC.
+       	COPY TPSVCDEF.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(10) VALUE
+			"PINGSR  =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+      ******************************************************
+      * PINGSR keeps its answered-count in a server-global area
+      * so it persists across calls the same way BUYSRINIT's
+      * open file connectors do -- one counter per server
+      * process, reset only when the server is rebooted.
+      ******************************************************
+	01  PING-COUNT IS EXTERNAL 	PIC 9(9) VALUE ZERO.
+	01  SERVER-UP-SINCE IS EXTERNAL.
+		05  UP-SINCE-DATE	PIC 9(8) VALUE ZERO.
+		05  UP-SINCE-TIME	PIC 9(8) VALUE ZERO.
+      ******************************************************
+      * User defined data record -- the client sends a short
+      * tag identifying itself and gets the same buffer back
+      * filled in with server stats
+      ******************************************************
+       	01 PING-REC.
+       	    03  PING-TAG		PIC X(16).
+       	    03  PING-SERVER-NAME	PIC X(16).
+       	    03  PING-UP-SINCE-DATE	PIC 9(8).
+       	    03  PING-UP-SINCE-TIME	PIC 9(8).
+       	    03  PING-ANSWERED-COUNT	PIC 9(9).
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-PINGSR.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+
+      ******************************************************
+      * Get the data that was sent by the client
+      ******************************************************
+	MOVE LENGTH OF PING-REC TO LEN.
+	CALL "TPSVCSTART" USING TPSVCDEF-REC
+			TPTYPE-REC
+			PING-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPSVCSTART Failed" TO LOGMSG-TEXT
+	    	PERFORM DO-USERLOG
+		PERFORM EXIT-PROGRAM
+	END-IF.
+
+	IF TPTRUNCATE
+		MOVE "Data was truncated" TO LOGMSG-TEXT
+	    	PERFORM DO-USERLOG
+		PERFORM EXIT-PROGRAM
+	END-IF.
+      ******************************************************
+      * Hand back basic server stats -- PINGSRINIT stamped
+      * SERVER-UP-SINCE once at boot, PING-COUNT is bumped on
+      * every call answered since
+      ******************************************************
+	ADD 1 TO PING-COUNT.
+	MOVE "PINGSR" TO PING-SERVER-NAME.
+	MOVE UP-SINCE-DATE TO PING-UP-SINCE-DATE.
+	MOVE UP-SINCE-TIME TO PING-UP-SINCE-TIME.
+	MOVE PING-COUNT TO PING-ANSWERED-COUNT.
+	MOVE "Success" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	SET TPSUCCESS TO TRUE.
+	COPY TPRETURN REPLACING
+		DATA-REC BY PING-REC.
+
+      ******************************************************
+      * Write out a log err messages
+      ******************************************************
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+      ******************************************************
+      * EXIT PROGRAM
+      ******************************************************
+       EXIT-PROGRAM.
+	MOVE "Failed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	SET TPFAIL TO TRUE.
+	COPY TPRETURN REPLACING
+		DATA-REC BY PING-REC.
