@@ -0,0 +1,328 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/FUNDRECON.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/FUNDRECON.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * FUNDRECON is a standalone batch job, run the same way
+      * as FUNDRPT and RECONCIL, that checks PRICEFEED.IT
+      * against QUOTE.IT before FUNDLOAD is allowed to drive
+      * the feed through FUNDUPSR.  For every fund on the feed
+      * it compares the incoming sell/buy price to what is
+      * currently on QUOTE.IT and flags anything moving more
+      * than TOLERANCE-PCT percent, and anything on the feed
+      * with no matching fund on QUOTE.IT yet (NEW TO FEED).
+      * A second pass then walks QUOTE.IT in key order and
+      * flags any fund that did NOT appear anywhere on the
+      * feed (MISSING FROM FEED), so pricing staff can eyeball
+      * every exception before the day's feed is loaded.
+      *
+      * This is a read-only report -- it never calls FUNDUPSR
+      * and never updates QUOTE.IT itself; FUNDLOAD still does
+      * the actual loading once the exceptions here have been
+      * reviewed.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. FUNDRECON.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT FEED-FILE ASSIGN "PRICEFEED.IT"
+		ORGANIZATION SEQUENTIAL
+		ACCESS SEQUENTIAL
+		STATUS FILE-STATUS.
+	SELECT QUOTE-FILE ASSIGN "QUOTE.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-QUOTE-FUND
+		STATUS QUOTE-FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+      ******************************************************
+      * One feed record per fund -- same layout FUNDLOAD reads
+      ******************************************************
+	FD  FEED-FILE; RECORD 37.
+	01  FEED-ITEM.
+		02  FEED-FUND		PIC X(10).
+		02  FEED-SELL-PRICE 	PIC 9(7)V99.
+		02  FEED-BUY-PRICE 	PIC 9(7)V99.
+		02  FEED-OPERATOR	PIC X(08).
+		02  FEED-OVERRIDE	PIC X(01).
+	FD  QUOTE-FILE; RECORD 64.
+	01  QUOTE-ITEM.
+		02  FILE-QUOTE-FUND 		PIC X(10).
+		02  FILE-QUOTE-SELL-PRICE 	PIC 9(7)V99.
+		02  FILE-QUOTE-BUY-PRICE 	PIC 9(7)V99.
+		02  FILE-QUOTE-LAST-OPERATOR	PIC X(08).
+		02  FILE-QUOTE-LAST-DATE	PIC 9(8).
+		02  FILE-QUOTE-LAST-TIME	PIC 9(8).
+		02  FILE-QUOTE-BASE-FUND	PIC X(10).
+		02  FILE-QUOTE-CLASS		PIC X(02).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions -- USERLOG is the same logging
+      * routine the ATMI servers use, so this batch job's
+      * messages land in the same place theirs do
+      ******************************************************
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      ******************************************************
+      * Allowed swing before a feed price is an exception --
+      * same 20% band FUNDUPSR itself enforces
+      ******************************************************
+	01  TOLERANCE-PCT		PIC 9(3) VALUE 20.
+	01  PRICE-HI			PIC 9(7)V99.
+	01  PRICE-LO			PIC 9(7)V99.
+      ******************************************************
+      * Funds seen on the feed, kept so the second pass can
+      * tell which QUOTE.IT funds never showed up at all
+      ******************************************************
+	01  FEED-FUND-COUNT		PIC 9(4) COMP-5 VALUE ZERO.
+	01  FEED-FUND-TABLE.
+		05  FEED-FUND-ENTRY
+			OCCURS 0 TO 2000 TIMES
+			DEPENDING ON FEED-FUND-COUNT
+			INDEXED BY FFX.
+			10  FEED-FUND-SEEN	PIC X(10).
+      ******************************************************
+      * Report lines
+      ******************************************************
+	01  RPT-TITLE.
+		05  FILLER	PIC X(32) VALUE
+			"PRICE FEED RECONCILIATION -".
+		05  FILLER	PIC X(18) VALUE " EXCEPTIONS ONLY".
+		05  FILLER	PIC X(30) VALUE SPACES.
+	01  RPT-HEADING.
+		05  FILLER	PIC X(10) VALUE "FUND".
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(11) VALUE "ON FILE".
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(11) VALUE "ON FEED".
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(20) VALUE "EXCEPTION".
+	01  RPT-LINE.
+		05  RPT-FUND		PIC X(10).
+		05  FILLER		PIC X(4) VALUE SPACES.
+		05  RPT-FILE-PRICE	PIC ZZZZZ9.99.
+		05  FILLER		PIC X(4) VALUE SPACES.
+		05  RPT-FEED-PRICE	PIC ZZZZZ9.99.
+		05  FILLER		PIC X(4) VALUE SPACES.
+		05  RPT-EXCEPTION	PIC X(20).
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(17) VALUE "FEED CHECKED   =>".
+		05  RPT-FEED-COUNT	PIC ZZZZ9.
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(13) VALUE "EXCEPTIONS =>".
+		05  RPT-EXCEPTION-COUNT PIC ZZZZ9.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(12) VALUE
+			"FUNDRECON =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(17) VALUE
+			"FUNDRECON ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: FILE-STATUS=".
+		05  LOG-ERR-STATUS PIC X(2).
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+ 	01  QUOTE-FILE-STATUS.
+           	05  QUOTE-STATUS-1	PIC X.
+           	05  QUOTE-STATUS-2	PIC X.
+      ******************************************************
+      * End-of-file control and counts
+      ******************************************************
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  FEED-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  EXCEPTION-COUNT	PIC 9(5) COMP-5 VALUE ZERO.
+	01  HEADING-PRINTED	PIC X VALUE "N".
+		88  ALREADY-PRINTED-HEADING VALUE "Y".
+	01  FOUND-SWITCH	PIC X VALUE "N".
+		88  FUND-FOUND-ON-FEED	VALUE "Y".
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-FUNDRECON.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	OPEN INPUT FEED-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN FEED" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+	OPEN INPUT QUOTE-FILE.
+	IF QUOTE-STATUS-1 NOT = "0"
+		MOVE "OPEN QUOTE" TO LOG-ERR-ROUTINE
+		MOVE QUOTE-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE FEED-FILE
+		PERFORM A-999-EXIT.
+      ******************************************************
+      * Pass one -- walk the feed, check each price against
+      * QUOTE.IT and remember the fund was seen
+      ******************************************************
+	PERFORM FEED-LOOP UNTIL DONE-READING.
+	CLOSE FEED-FILE.
+      ******************************************************
+      * Pass two -- walk QUOTE.IT in key order and flag any
+      * fund that was never on the feed at all
+      ******************************************************
+	MOVE "N" TO EOF-SWITCH.
+	CLOSE QUOTE-FILE.
+	OPEN INPUT QUOTE-FILE.
+	IF QUOTE-STATUS-1 NOT = "0"
+		MOVE "REOPEN QUOTE" TO LOG-ERR-ROUTINE
+		MOVE QUOTE-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+	PERFORM QUOTE-LOOP UNTIL DONE-READING.
+	CLOSE QUOTE-FILE.
+	MOVE FEED-COUNT TO RPT-FEED-COUNT.
+	MOVE EXCEPTION-COUNT TO RPT-EXCEPTION-COUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without finishing the reconciliation
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Reconciliation" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read one feed record, check its price against
+      *  QUOTE.IT and remember the fund as seen
+      ******************************************************
+       FEED-LOOP.
+	READ FEED-FILE
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		PERFORM CHECK-FEED-PRICE.
+      ******************************************************
+      *  Compare one feed record's price to QUOTE.IT, printing
+      *  an exception for a new fund or a price outside the
+      *  tolerance band; either way the fund is remembered in
+      *  FEED-FUND-TABLE for pass two
+      ******************************************************
+       CHECK-FEED-PRICE.
+	ADD 1 TO FEED-COUNT.
+	MOVE FEED-FUND TO RPT-FUND.
+	IF FEED-FUND-COUNT < 2000
+		ADD 1 TO FEED-FUND-COUNT
+		MOVE FEED-FUND TO FEED-FUND-ENTRY (FEED-FUND-COUNT).
+	MOVE FEED-FUND TO FILE-QUOTE-FUND.
+	READ QUOTE-FILE.
+	IF QUOTE-STATUS-1 NOT = "0"
+		MOVE ZERO TO RPT-FILE-PRICE
+		MOVE FEED-SELL-PRICE TO RPT-FEED-PRICE
+		MOVE "NEW TO FEED" TO RPT-EXCEPTION
+		PERFORM SHOW-EXCEPTION
+	ELSE
+		PERFORM CHECK-ONE-PRICE.
+      ******************************************************
+      *  Check both the sell and buy price on the feed against
+      *  the tolerance band around what is on QUOTE.IT today
+      ******************************************************
+       CHECK-ONE-PRICE.
+	COMPUTE PRICE-HI ROUNDED =
+	    FILE-QUOTE-SELL-PRICE * (1 + (TOLERANCE-PCT / 100)).
+	COMPUTE PRICE-LO ROUNDED =
+	    FILE-QUOTE-SELL-PRICE * (1 - (TOLERANCE-PCT / 100)).
+	IF FEED-SELL-PRICE > PRICE-HI OR FEED-SELL-PRICE < PRICE-LO
+		MOVE FILE-QUOTE-SELL-PRICE TO RPT-FILE-PRICE
+		MOVE FEED-SELL-PRICE TO RPT-FEED-PRICE
+		MOVE "SELL PRICE VARIANCE" TO RPT-EXCEPTION
+		PERFORM SHOW-EXCEPTION.
+	COMPUTE PRICE-HI ROUNDED =
+	    FILE-QUOTE-BUY-PRICE * (1 + (TOLERANCE-PCT / 100)).
+	COMPUTE PRICE-LO ROUNDED =
+	    FILE-QUOTE-BUY-PRICE * (1 - (TOLERANCE-PCT / 100)).
+	IF FEED-BUY-PRICE > PRICE-HI OR FEED-BUY-PRICE < PRICE-LO
+		MOVE FILE-QUOTE-BUY-PRICE TO RPT-FILE-PRICE
+		MOVE FEED-BUY-PRICE TO RPT-FEED-PRICE
+		MOVE "BUY PRICE VARIANCE" TO RPT-EXCEPTION
+		PERFORM SHOW-EXCEPTION.
+      ******************************************************
+      *  Read one QUOTE.IT record and flag it if it never
+      *  appeared anywhere on the feed
+      ******************************************************
+       QUOTE-LOOP.
+	READ QUOTE-FILE NEXT RECORD
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		PERFORM CHECK-FUND-ON-FEED.
+      ******************************************************
+      *  Search the in-memory feed-fund table for this
+      *  QUOTE.IT fund
+      ******************************************************
+       CHECK-FUND-ON-FEED.
+	MOVE "N" TO FOUND-SWITCH.
+	IF FEED-FUND-COUNT > 0
+		SET FFX TO 1
+		SEARCH FEED-FUND-ENTRY
+			AT END CONTINUE
+			WHEN FEED-FUND-ENTRY (FFX) = FILE-QUOTE-FUND
+				SET FUND-FOUND-ON-FEED TO TRUE
+		END-SEARCH.
+	IF NOT FUND-FOUND-ON-FEED
+		MOVE FILE-QUOTE-FUND TO RPT-FUND
+		MOVE FILE-QUOTE-SELL-PRICE TO RPT-FILE-PRICE
+		MOVE ZERO TO RPT-FEED-PRICE
+		MOVE "MISSING FROM FEED" TO RPT-EXCEPTION
+		PERFORM SHOW-EXCEPTION.
+      ******************************************************
+      *  Print one exception line, heading it the first time
+      ******************************************************
+       SHOW-EXCEPTION.
+	ADD 1 TO EXCEPTION-COUNT.
+	IF NOT ALREADY-PRINTED-HEADING
+		DISPLAY SPACE
+		DISPLAY RPT-TITLE
+		DISPLAY RPT-HEADING
+		MOVE "Y" TO HEADING-PRINTED
+	END-IF.
+	DISPLAY RPT-LINE.
+      ******************************************************
+      * Log messages to the userlog
+      ******************************************************
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
