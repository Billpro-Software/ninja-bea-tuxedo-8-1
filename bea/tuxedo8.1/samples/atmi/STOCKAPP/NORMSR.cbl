@@ -0,0 +1,130 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/NORMSR.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/NORMSR.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * NORMSR is the shared field-normalization service --
+      * built out from CSIMPSRV's TPSVCSTART/TPRETURN skeleton
+      * the same "STRING" buffer way, but upper-cases AND
+      * left-justifies whatever ten-byte account or fund code
+      * it is handed, instead of just converting case.  MENU,
+      * SELL and FUNDPR all TPCALL this before passing an
+      * account or fund code on to BUYSR, SELLSR, FUNDPRSR or
+      * FUNDUPSR, so "abc123   " and "   ABC123" are always
+      * normalized to the same "ABC123   " before any of those
+      * servers ever keys a file on it.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. NORMSR.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions
+      ******************************************************
+	01  TPSVCRET-REC.
+	COPY TPSVCRET.
+      *
+       	01  TPTYPE-REC.
+       	COPY TPTYPE.
+      *
+       	01 TPSTATUS-REC.
+       	COPY TPSTATUS.
+      *
+       	01  TPSVCDEF-REC.
+       	COPY TPSVCDEF.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(10) VALUE
+			"NORMSR  =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+      ******************************************************
+      * User defined data record -- the account or fund code
+      * being normalized, upper-cased and left-justified in
+      * place
+      ******************************************************
+       	01 NORM-REC 		PIC X(10).
+       	01 SHIFT-REC 		PIC X(10).
+       	01 LEAD-SPACES		PIC S9(4) COMP-5.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-NORMSR.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+
+      ******************************************************
+      * Get the data that was sent by the client
+      ******************************************************
+	MOVE LENGTH OF NORM-REC TO LEN.
+	CALL "TPSVCSTART" USING TPSVCDEF-REC
+			TPTYPE-REC
+			NORM-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPSVCSTART Failed" TO LOGMSG-TEXT
+	    	PERFORM DO-USERLOG
+		PERFORM EXIT-PROGRAM
+	END-IF.
+
+	IF TPTRUNCATE
+		MOVE "Data was truncated" TO LOGMSG-TEXT
+	    	PERFORM DO-USERLOG
+		PERFORM EXIT-PROGRAM
+	END-IF.
+      ******************************************************
+      * Upper-case the code in place
+      ******************************************************
+	INSPECT NORM-REC CONVERTING
+	"abcdefghijklmnopqrstuvwxyz" TO
+	"ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+      ******************************************************
+      * Left-justify -- shift out any leading spaces a teller
+      * typed ahead of the code
+      ******************************************************
+	MOVE ZERO TO LEAD-SPACES.
+	INSPECT NORM-REC TALLYING LEAD-SPACES FOR LEADING SPACE.
+	IF LEAD-SPACES > 0 AND LEAD-SPACES < LENGTH OF NORM-REC
+		MOVE SPACES TO SHIFT-REC
+		MOVE NORM-REC (LEAD-SPACES + 1:) TO SHIFT-REC
+		MOVE SHIFT-REC TO NORM-REC.
+	MOVE "Success" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	SET TPSUCCESS TO TRUE.
+	COPY TPRETURN REPLACING
+		DATA-REC BY NORM-REC.
+
+      ******************************************************
+      * Write out a log err messages
+      ******************************************************
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+      ******************************************************
+      * EXIT PROGRAM
+      ******************************************************
+       EXIT-PROGRAM.
+	MOVE "Failed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	SET TPFAIL TO TRUE.
+	COPY TPRETURN REPLACING
+		DATA-REC BY NORM-REC.
