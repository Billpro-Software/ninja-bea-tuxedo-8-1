@@ -0,0 +1,67 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/PINGSRINIT.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/PINGSRINIT.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * TPSVRINIT for the PINGSR health-check server -- stamps
+      * the server-global SERVER-UP-SINCE date/time once at
+      * boot and resets PING-COUNT to zero, the same
+      * IS EXTERNAL sharing PINGSR.cbl's FDs would use if this
+      * server opened any files.  PINGSR deliberately touches
+      * no STOCKAPP file, so monitoring gets an answer from
+      * this service even when CUST.IT/QUOTE.IT are down.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. TPSVRINIT.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+      *
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+	01  PING-COUNT IS EXTERNAL 	PIC 9(9) VALUE ZERO.
+	01  SERVER-UP-SINCE IS EXTERNAL.
+		05  UP-SINCE-DATE	PIC 9(8) VALUE ZERO.
+		05  UP-SINCE-TIME	PIC 9(8) VALUE ZERO.
+      *
+	01  LOGMSG.
+		05  FILLER	PIC X(11) VALUE  "PINGSRINIT:".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-LEN 	PIC S9(9)  COMP-5.
+      *
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      *********************************************************
+	LINKAGE SECTION.
+	01  CMD-LINE.
+           05 ARGC  PIC 9(4) COMP-5.
+           05 ARG.
+              10 ARGS PIC X OCCURS 0 TO 9999 DEPENDING ON ARGC.
+      *
+	01  SERVER-INIT-STATUS.
+	COPY TPSTATUS.
+      ***********************************************************
+	PROCEDURE DIVISION USING CMD-LINE SERVER-INIT-STATUS.
+	A-000.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE ZERO TO PING-COUNT.
+	ACCEPT UP-SINCE-DATE FROM DATE YYYYMMDD.
+	ACCEPT UP-SINCE-TIME FROM TIME.
+	MOVE "PINGSR ready, no file dependencies" TO LOGMSG-TEXT.
+	CALL "USERLOG" USING  LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+      *
+        SET TPOK IN SERVER-INIT-STATUS TO TRUE.
+      *
+        EXIT PROGRAM.
