@@ -0,0 +1,255 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/GLFEED.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/GLFEED.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * GLFEED is a standalone batch job, run the same way as
+      * BLOTRPT and RECONCIL, that turns a day's worth of
+      * BLOTTER.IT trade activity into a balanced general
+      * ledger journal-entry feed for import by the GL system.
+      *
+      * Every blotter entry becomes one debit/credit pair:
+      *   buy          debit the fund position, credit cash
+      *   sell         debit cash, credit the fund position
+      *   distribution debit cash, credit dividend income
+      * using the fund code itself as the GL account code for
+      * that fund's position account, the same way CUST.IT and
+      * QUOTE.IT already key everything off the fund code
+      * rather than carrying a separate chart-of-accounts file.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. GLFEED.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT BLOTTER-FILE ASSIGN "BLOTTER.IT"
+		ORGANIZATION INDEXED
+		ACCESS SEQUENTIAL
+		RECORD KEY FILE-BLOTTER-KEY
+		STATUS FILE-STATUS.
+	SELECT GLJRNL-FILE ASSIGN "GLJRNL.IT"
+		ORGANIZATION SEQUENTIAL
+		ACCESS SEQUENTIAL
+		STATUS GLJRNL-FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  BLOTTER-FILE; RECORD 76.
+	01  BLOTTER-ITEM.
+	     03  FILE-BLOTTER-KEY.
+		05  FILE-BLOTTER-ACCOUNT	PIC X(10).
+		05  FILE-BLOTTER-FUND		PIC X(10).
+		05  FILE-BLOTTER-DATE		PIC 9(8).
+		05  FILE-BLOTTER-TIME		PIC 9(8).
+		05  FILE-BLOTTER-ACTION	PIC X(01).
+		    88  FILE-BLOTTER-IS-BUY	VALUE "B".
+		    88  FILE-BLOTTER-IS-SELL	VALUE "S".
+		    88  FILE-BLOTTER-IS-DIST	VALUE "D".
+	     03  FILE-BLOTTER-AMOUNT		PIC 9(7)V999.
+	     03  FILE-BLOTTER-PRICE		PIC 9(7)V99.
+	     03  FILE-BLOTTER-ORDER-REF		PIC X(20).
+	FD  GLJRNL-FILE; RECORD 100.
+	01  GLJRNL-ITEM.
+		03  JE-DATE		PIC 9(8).
+		03  JE-ACCOUNT		PIC X(10).
+		03  JE-FUND		PIC X(10).
+		03  JE-GL-ACCOUNT	PIC X(10).
+		03  JE-DEBIT-AMOUNT	PIC 9(9)V99.
+		03  JE-CREDIT-AMOUNT	PIC 9(9)V99.
+		03  JE-DESCRIPTION	PIC X(20).
+		03  JE-ORDER-REF	PIC X(20).
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * Tuxedo definitions -- USERLOG is the same logging
+      * routine the ATMI servers use, so this batch job's
+      * messages land in the same place theirs do
+      ******************************************************
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      ******************************************************
+      * GL account codes -- cash and dividend income are fixed
+      * codes, the fund position account is just the fund code
+      ******************************************************
+	01  CASH-GL-ACCT		PIC X(10) VALUE "CASH".
+	01  DIV-GL-ACCT		PIC X(10) VALUE "DIVINCOME".
+	01  DEBIT-ACCT		PIC X(10).
+	01  CREDIT-ACCT		PIC X(10).
+	01  TRADE-VALUE		PIC 9(9)V99.
+      ******************************************************
+      * Report lines
+      ******************************************************
+	01  RPT-TITLE.
+		05  FILLER	PIC X(30) VALUE
+			"DAILY GL JOURNAL-ENTRY FEED".
+		05  FILLER	PIC X(50) VALUE SPACES.
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(18) VALUE "TRADES POSTED  =>".
+		05  RPT-TRADE-COUNT	PIC ZZZZ9.
+		05  FILLER	PIC X(4) VALUE SPACES.
+		05  FILLER	PIC X(18) VALUE "JE LINES WRITTEN=>".
+		05  RPT-JE-COUNT	PIC ZZZZZ9.
+      ******************************************************
+      * Log message definitions
+      ******************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(10) VALUE
+			"GLFEED =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(15) VALUE
+			"GLFEED ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: FILE-STATUS=".
+		05  LOG-ERR-STATUS PIC X(2).
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      ******************************************************
+      * File status and counts
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+	01  GLJRNL-FILE-STATUS.
+           	05  GLJRNL-STATUS-1	PIC X.
+           	05  GLJRNL-STATUS-2	PIC X.
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  TODAYS-DATE		PIC 9(8).
+	01  TRADE-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  JE-COUNT		PIC 9(6) COMP-5 VALUE ZERO.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+      *
+       START-GLFEED.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	OPEN INPUT BLOTTER-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN BLOTTER" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+	OPEN OUTPUT GLJRNL-FILE.
+	IF GLJRNL-STATUS-1 NOT = "0"
+		MOVE "OPEN GLJRNL" TO LOG-ERR-ROUTINE
+		MOVE GLJRNL-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE BLOTTER-FILE
+		PERFORM A-999-EXIT.
+	PERFORM READ-LOOP UNTIL DONE-READING.
+	CLOSE BLOTTER-FILE.
+	CLOSE GLJRNL-FILE.
+	MOVE TRADE-COUNT TO RPT-TRADE-COUNT.
+	MOVE JE-COUNT TO RPT-JE-COUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TITLE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without finishing the feed
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Feed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read one trade, stopping at end of file
+      ******************************************************
+       READ-LOOP.
+	READ BLOTTER-FILE NEXT RECORD
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		IF FILE-BLOTTER-DATE = TODAYS-DATE
+			ADD 1 TO TRADE-COUNT
+			PERFORM POST-ONE-TRADE
+		END-IF
+	END-IF.
+      ******************************************************
+      *  Turn one blotter entry into a balanced debit/credit
+      *  journal-entry pair
+      ******************************************************
+       POST-ONE-TRADE.
+	COMPUTE TRADE-VALUE ROUNDED =
+		FILE-BLOTTER-AMOUNT * FILE-BLOTTER-PRICE.
+	MOVE FILE-BLOTTER-DATE TO JE-DATE.
+	MOVE FILE-BLOTTER-ACCOUNT TO JE-ACCOUNT.
+	MOVE FILE-BLOTTER-FUND TO JE-FUND.
+	MOVE FILE-BLOTTER-ORDER-REF TO JE-ORDER-REF.
+	IF FILE-BLOTTER-IS-BUY
+		MOVE FILE-BLOTTER-FUND TO DEBIT-ACCT
+		MOVE CASH-GL-ACCT TO CREDIT-ACCT
+		MOVE "FUND BUY" TO JE-DESCRIPTION
+	ELSE IF FILE-BLOTTER-IS-SELL
+		MOVE CASH-GL-ACCT TO DEBIT-ACCT
+		MOVE FILE-BLOTTER-FUND TO CREDIT-ACCT
+		MOVE "FUND SELL" TO JE-DESCRIPTION
+	ELSE
+		MOVE CASH-GL-ACCT TO DEBIT-ACCT
+		MOVE DIV-GL-ACCT TO CREDIT-ACCT
+		MOVE "DISTRIBUTION" TO JE-DESCRIPTION
+	END-IF
+	PERFORM WRITE-DEBIT-LINE.
+	PERFORM WRITE-CREDIT-LINE.
+      ******************************************************
+      *  Write the debit half of the pair
+      ******************************************************
+       WRITE-DEBIT-LINE.
+	MOVE DEBIT-ACCT TO JE-GL-ACCOUNT.
+	MOVE TRADE-VALUE TO JE-DEBIT-AMOUNT.
+	MOVE ZERO TO JE-CREDIT-AMOUNT.
+	PERFORM WRITE-JE-LINE.
+      ******************************************************
+      *  Write the credit half of the pair
+      ******************************************************
+       WRITE-CREDIT-LINE.
+	MOVE CREDIT-ACCT TO JE-GL-ACCOUNT.
+	MOVE ZERO TO JE-DEBIT-AMOUNT.
+	MOVE TRADE-VALUE TO JE-CREDIT-AMOUNT.
+	PERFORM WRITE-JE-LINE.
+      ******************************************************
+      *  Common write/error-check for one journal-entry line
+      ******************************************************
+       WRITE-JE-LINE.
+	WRITE GLJRNL-ITEM.
+	IF GLJRNL-STATUS-1 NOT = "0"
+		MOVE "WRITE GLJRNL" TO LOG-ERR-ROUTINE
+		MOVE GLJRNL-STATUS-1 TO LOG-ERR-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE BLOTTER-FILE
+		CLOSE GLJRNL-FILE
+		PERFORM A-999-EXIT.
+	ADD 1 TO JE-COUNT.
+      ******************************************************
+      * Log messages to the userlog
+      ******************************************************
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
