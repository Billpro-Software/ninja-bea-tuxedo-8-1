@@ -0,0 +1,288 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/REJPROC.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/REJPROC.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * REJPROC is a batch reprocessing job for the suspense
+      * records BUYSR writes to REJECT.IT when an order fails
+      * or is refused after TPSVCSTART.  It walks REJECT.IT
+      * from the beginning with START/READ NEXT, the same way
+      * POSSR browses CUST-FILE, and resubmits each suspended
+      * order to BUYSR with one TPCALL per record.  A record
+      * that now succeeds -- including one BUYSR recognizes as
+      * already posted through BUYSR's order-reference dedup
+      * check -- is deleted from the suspense file; a record
+      * that fails again is left on file with its attempt count
+      * bumped and its reason updated, so the next run knows how
+      * many times this order has already been tried.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. REJPROC.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	SELECT REJECT-FILE ASSIGN "REJECT.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-REJECT-KEY
+		STATUS FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+      ******************************************************
+      * One suspended order per record, keyed by account,
+      * fund and the date/time it was suspended.
+      ******************************************************
+	FD  REJECT-FILE; RECORD 119.
+	01  REJECT-ITEM.
+	     03  FILE-REJECT-KEY.
+		05  FILE-REJECT-ACCOUNT	PIC X(10).
+		05  FILE-REJECT-FUND		PIC X(10).
+		05  FILE-REJECT-DATE		PIC 9(8).
+		05  FILE-REJECT-TIME		PIC 9(8).
+	     03  FILE-REJECT-AMOUNT		PIC 9(7)V999.
+	     03  FILE-REJECT-ORDER-REF		PIC X(20).
+	     03  FILE-REJECT-REASON		PIC X(50).
+	     03  FILE-REJECT-ATTEMPTS		PIC 9(3).
+	WORKING-STORAGE SECTION.
+      *****************************************************
+      * Tuxedo definitions
+      *****************************************************
+	01  TPTYPE-REC.
+	COPY TPTYPE.
+      *
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      *
+	01  TPSVCDEF-REC.
+	COPY TPSVCDEF.
+      *
+	01  TPINFDEF-REC VALUE LOW-VALUES.
+	COPY TPINFDEF.
+      *****************************************************
+      * Log messages definitions
+      *****************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(12) VALUE
+			"REJPROC   =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(15) VALUE
+			"REJPROC ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE
+			" FAILED: TP-STATUS = ".
+		05  LOG-ERR-TP-STATUS PIC S9(9).
+	01  LOGREC.
+		05  FILLER	PIC X(7) VALUE
+			"LOAD =>".
+		05  REC-ACCOUNT	PIC X(10).
+		05  FILLER	PIC X(8) VALUE
+			" FUND=>".
+		05  REC-FUND	PIC X(10).
+		05  FILLER	PIC X(9) VALUE
+			" RESULT=>".
+		05  REC-RESULT	PIC X(20).
+      *
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+	01  LOGREC-LEN		PIC S9(9)  COMP-5.
+      *
+	01  USER-DATA-REC 	PIC X(75).
+      *****************************************************
+      * This record will be sent to and from the server
+      * This is a VIEW record refer to the customer position
+      *****************************************************
+	01 CUST-REC.
+	COPY CUST.
+      *
+	77 REC-FOUND		PIC S9(9) COMP-5 VALUE 1.
+      ******************************************************
+      * A suspense record is retried no more than this many
+      * times -- past that it is left on file, untouched,
+      * for someone to look at by hand
+      ******************************************************
+	77 MAX-ATTEMPTS		PIC 9(3) VALUE 5.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  FILE-STATUS.
+           	05  STATUS-1	PIC X.
+           	05  STATUS-2	PIC X.
+      ******************************************************
+      * Counts and end-of-file control
+      ******************************************************
+	01  EOF-SWITCH		PIC X VALUE "N".
+		88  DONE-READING	VALUE "Y".
+	01  START-SWITCH	PIC X VALUE "N".
+		88  START-FAILED	VALUE "Y".
+	01  RETRY-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  FAIL-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  SKIP-COUNT		PIC 9(5) COMP-5 VALUE ZERO.
+	01  RPT-TOTAL.
+		05  FILLER	PIC X(16) VALUE "RESUBMITTED   =>".
+		05  RPT-RETRY-COUNT	PIC ZZZZ9.
+		05  FILLER	PIC X(16) VALUE "  STILL FAILED=>".
+		05  RPT-FAIL-COUNT	PIC ZZZZ9.
+		05  FILLER	PIC X(16) VALUE "  EXHAUSTED   =>".
+		05  RPT-SKIP-COUNT	PIC ZZZZ9.
+      *
+       	LINKAGE SECTION.
+      *
+       	PROCEDURE DIVISION.
+       START-REJPROC.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+	MOVE LENGTH OF LOGREC TO LOGREC-LEN.
+      *
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	OPEN I-O REJECT-FILE.
+	IF STATUS-1 NOT = "0"
+		MOVE "OPEN REJECT" TO LOG-ERR-ROUTINE
+		MOVE STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM A-999-EXIT.
+      *****************************************************
+      * Now register as an ATMI client, the same way any of
+      * this application's interactive clients do.
+      *****************************************************
+	MOVE SPACES TO USRNAME.
+	MOVE SPACES TO CLTNAME.
+	MOVE SPACES TO PASSWD.
+	MOVE SPACES TO GRPNAME.
+	MOVE ZERO TO DATALEN.
+	SET TPU-DIP TO TRUE.
+      *
+        CALL "TPINITIALIZE" USING TPINFDEF-REC
+		USER-DATA-REC
+		TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPINITIALI" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		CLOSE REJECT-FILE
+		PERFORM A-999-EXIT.
+      ******************************************************
+      *  Position REJECT-FILE at the first record on file
+      ******************************************************
+	MOVE LOW-VALUES TO FILE-REJECT-KEY.
+	START REJECT-FILE KEY IS NOT LESS THAN FILE-REJECT-KEY
+		INVALID KEY SET START-FAILED TO TRUE.
+	IF START-FAILED
+		MOVE "No Suspended Orders" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+	ELSE
+		PERFORM RETRY-LOOP UNTIL DONE-READING.
+	CLOSE REJECT-FILE.
+	CALL "TPTERM" USING TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPTERM " TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR.
+	MOVE RETRY-COUNT TO RPT-RETRY-COUNT.
+	MOVE FAIL-COUNT TO RPT-FAIL-COUNT.
+	MOVE SKIP-COUNT TO RPT-SKIP-COUNT.
+	DISPLAY SPACE.
+	DISPLAY RPT-TOTAL.
+	MOVE "Completed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      * Leave without reprocessing
+      ******************************************************
+       A-999-EXIT.
+	MOVE "Exiting without Reprocessing" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+	STOP RUN.
+      ******************************************************
+      *  Read the next suspense record and either retry it or
+      *  skip it, stopping at end of file
+      ******************************************************
+       RETRY-LOOP.
+	READ REJECT-FILE NEXT RECORD
+		AT END SET DONE-READING TO TRUE.
+	IF NOT DONE-READING
+		IF FILE-REJECT-ATTEMPTS >= MAX-ATTEMPTS
+			ADD 1 TO SKIP-COUNT
+		ELSE
+			PERFORM RETRY-ORDER
+		END-IF.
+      ******************************************************
+      *  Resubmit one suspended order to BUYSR
+      ******************************************************
+       RETRY-ORDER.
+	MOVE FILE-REJECT-ACCOUNT TO CUST-ACCOUNT.
+	MOVE FILE-REJECT-FUND TO CUST-FUND.
+	MOVE FILE-REJECT-AMOUNT TO CUST-AMOUNT.
+	MOVE FILE-REJECT-ORDER-REF TO CUST-ORDER-REF.
+      *
+	MOVE LENGTH OF CUST-REC TO LEN.
+	MOVE "VIEW" TO REC-TYPE.
+	MOVE "cust" TO SUB-TYPE.
+	MOVE "BUYSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+      *
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			CUST-REC
+			TPTYPE-REC
+			CUST-REC
+			TPSTATUS-REC.
+	MOVE FILE-REJECT-ACCOUNT TO REC-ACCOUNT.
+	MOVE FILE-REJECT-FUND TO REC-FUND.
+	IF TPOK AND APPL-RETURN-CODE = REC-FOUND
+		MOVE "RESUBMITTED" TO REC-RESULT
+		ADD 1 TO RETRY-COUNT
+		DELETE REJECT-FILE RECORD
+	ELSE
+		IF NOT TPOK
+			MOVE "TPCALL" TO LOG-ERR-ROUTINE
+			MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+			PERFORM DO-USERLOG-ERR
+			MOVE "Resubmit Failed" TO FILE-REJECT-REASON
+		ELSE
+			MOVE "Resubmit Rejected" TO FILE-REJECT-REASON
+		END-IF
+		MOVE "STILL FAILED" TO REC-RESULT
+		ADD 1 TO FAIL-COUNT
+		ADD 1 TO FILE-REJECT-ATTEMPTS
+		REWRITE REJECT-ITEM
+		IF STATUS-1 NOT = "0"
+			MOVE "REWRITE REJECT" TO LOG-ERR-ROUTINE
+			MOVE STATUS-1 TO LOG-ERR-TP-STATUS
+			PERFORM DO-USERLOG-ERR
+		END-IF
+	END-IF.
+	CALL "USERLOG" USING LOGREC
+			LOGREC-LEN
+			TPSTATUS-REC.
+      ******************************************************
+      * Log messages to the userlog
+      ******************************************************
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
