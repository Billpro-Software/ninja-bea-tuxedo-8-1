@@ -0,0 +1,880 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) samples/atmi/STOCKAPP/MENU.cbl	$Revision: 1.1 $"
+      * static	char	sccsid[] = "@(#) samples/atmi/STOCKAPP/MENU.cbl	$Revision: 1.1 $";
+      *
+      ******************************************************
+      * MENU is a single front end over the separate BUY,
+      * SELL, quote, position and account screens a teller
+      * used to have to run as separate programs.  It
+      * registers once with TPINITIALIZE, displays a number
+      * menu, and dispatches each choice to the same service
+      * the standalone client for that function already
+      * calls -- BUYSR, SELLSR, FUNDPRSR, POSSR or CUSTSR --
+      * returning to the menu after each one instead of
+      * exiting, until the teller picks EXIT.
+      ******************************************************
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. MENU.
+	AUTHOR. TUXEDO DEVELOPMENT.
+	ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+	SOURCE-COMPUTER.  USL-486.
+	OBJECT-COMPUTER.  USL-486.
+      *
+	SPECIAL-NAMES. CONSOLE IS CRT.
+      *
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+      ******************************************************
+      * OPERATOR.IT holds the real operator IDs and passwords
+      * a teller signs on with -- checked here, before the
+      * client ever registers with TPINITIALIZE, rather than
+      * leaving USRNAME/PASSWD blank the way the batch loaders
+      * still do.
+      ******************************************************
+	SELECT OPERATOR-FILE ASSIGN "OPERATOR.IT"
+		ORGANIZATION INDEXED
+		ACCESS DYNAMIC
+		RECORD KEY FILE-OPERATOR-ID
+		STATUS OPERATOR-FILE-STATUS.
+	DATA DIVISION.
+	FILE SECTION.
+	FD  OPERATOR-FILE; RECORD 52.
+	01  OPERATOR-ITEM.
+	     03  FILE-OPERATOR-ID		PIC X(10).
+	     03  FILE-OPERATOR-PASSWORD	PIC X(10).
+	     03  FILE-OPERATOR-NAME		PIC X(30).
+	     03  FILE-OPERATOR-STATUS		PIC X(01).
+		 88  FILE-OPERATOR-IS-ACTIVE	VALUE "A".
+	     03  FILE-OPERATOR-ROLE		PIC X(01).
+		 88  FILE-OPERATOR-IS-PRICING	VALUE "P".
+		 88  FILE-OPERATOR-IS-TRADER	VALUE "T".
+		 88  FILE-OPERATOR-IS-INQUIRY	VALUE "I" " ".
+	WORKING-STORAGE SECTION.
+      ******************************************************
+      * File status
+      ******************************************************
+ 	01  OPERATOR-FILE-STATUS.
+           	05  OPERATOR-STATUS-1	PIC X.
+           	05  OPERATOR-STATUS-2	PIC X.
+      ******************************************************
+      * Sign-on screen and the operator ID carried forward
+      * as this session's identity
+      ******************************************************
+	01  SIGNON-HEAD.
+		05  FILLER	PIC X(20).
+		05  FILLER	PIC X(18) VALUE
+			"STOCKAPP SIGN-ON".
+		05  FILLER	PIC X(80).
+		05  ASK-OPID	PIC X(22) VALUE
+				"OPERATOR ID [        ]".
+		05  FILLER	PIC X(58).
+		05  ASK-OPPASS	PIC X(22) VALUE
+				"PASSWORD    [        ]".
+		05  FILLER	PIC X(58).
+	01  SIGNON-ENTER REDEFINES SIGNON-HEAD.
+		05  FILLER	PIC X(118).
+		05  FILLER	PIC X(13).
+		05  CRT-OPID	PIC X(10).
+		05  FILLER	PIC X(58).
+		05  FILLER	PIC X(13).
+		05  CRT-OPPASS	PIC X(10).
+		05  FILLER	PIC X(58).
+	01  OPERATOR-SWITCH	PIC X VALUE "N".
+		88  SIGNON-FAILED	VALUE "Y".
+	01  SESSION-OPERATOR	PIC X(10).
+	01  SESSION-ROLE	PIC X(01).
+		88  SESSION-IS-TRADER	VALUE "T".
+      *****************************************************
+      * Tuxedo definitions
+      *****************************************************
+	01  TPTYPE-REC.
+	COPY TPTYPE.
+      *
+	01 TPSTATUS-REC.
+	COPY TPSTATUS.
+      *
+	01  TPSVCDEF-REC.
+	COPY TPSVCDEF.
+      *
+	01  TPINFDEF-REC VALUE LOW-VALUES.
+	COPY TPINFDEF.
+      *****************************************************
+      * Log messages definitions
+      *****************************************************
+	01  LOGMSG.
+		05  FILLER	PIC X(7) VALUE  "MENU =>".
+		05  LOGMSG-TEXT	PIC X(50).
+	01  LOGMSG-ERR.
+		05  FILLER	PIC X(11) VALUE  "MENU ERR =>".
+		05  LOG-ERR-ROUTINE PIC X(10).
+		05  FILLER	PIC X(21) VALUE " FAILED: TP-STATUS = ".
+		05  LOG-ERR-TP-STATUS PIC S9(9).
+	01  LOGMSG-LEN		PIC S9(9)  COMP-5.
+	01  LOGMSG-ERR-LEN	PIC S9(9)  COMP-5.
+      *
+	01  USER-DATA-REC 	PIC X(75).
+      *****************************************************
+      * VIEW records exchanged with the services behind each
+      * menu choice
+      *****************************************************
+	01 CUST-REC.
+	COPY CUST.
+      *
+	01 QUOTE-REC.
+	COPY QUOTE.
+      *
+	01 POSLIST-REC.
+	COPY POSLIST.
+      *
+	01 CUSTMAS-REC.
+	COPY CUSTMAS.
+      *
+	77 REC-FOUND 		PIC S9(9) COMP-5 VALUE 1.
+	77 REC-NOT-FOUND 	PIC S9(9) COMP-5 VALUE 2.
+      *****************************************************
+      * Buffer TPCALLed to NORMSR to upper-case and
+      * left-justify an account or fund code before it is sent
+      * on to BUYSR or SELLSR
+      *****************************************************
+	01 NORM-REC		PIC X(10).
+      *****************************************************
+      * Main menu screen
+      *****************************************************
+	01  MENU-SCREEN.
+		05  FILLER	PIC X(20).
+		05  FILLER	PIC X(22) VALUE
+			"STOCKAPP TELLER MENU".
+		05  FILLER	PIC X(80).
+		05  FILLER	PIC X(30) VALUE
+			"  1  BUY A FUND".
+		05  FILLER	PIC X(80).
+		05  FILLER	PIC X(30) VALUE
+			"  2  SELL A FUND".
+		05  FILLER	PIC X(80).
+		05  FILLER	PIC X(30) VALUE
+			"  3  FUND PRICE QUOTE".
+		05  FILLER	PIC X(80).
+		05  FILLER	PIC X(30) VALUE
+			"  4  VIEW ACCOUNT POSITIONS".
+		05  FILLER	PIC X(80).
+		05  FILLER	PIC X(30) VALUE
+			"  5  MAINTAIN CUSTOMER ACCOUNT".
+		05  FILLER	PIC X(80).
+		05  FILLER	PIC X(30) VALUE
+			"  6  MULTI-FUND PRICE QUOTE".
+		05  FILLER	PIC X(80).
+		05  FILLER	PIC X(30) VALUE
+			"  9  EXIT".
+		05  FILLER	PIC X(80).
+		05  ASK-CHOICE	PIC X(19) VALUE
+			"ENTER CHOICE [   ]".
+		05  FILLER	PIC X(61).
+	01  MENU-ENTER REDEFINES MENU-SCREEN.
+		05  FILLER	PIC X(690).
+		05  FILLER	PIC X(14).
+		05  CRT-CHOICE	PIC 9(01).
+		05  FILLER	PIC X(61).
+      *****************************************************
+      * Buy/Sell screen -- shared by choices 1 and 2
+      *****************************************************
+	01  CUST-HEAD.
+		05  FILLER	PIC X(20).
+		05  ASK-HEAD	PIC X(14) VALUE "BUY/SELL FUND".
+		05  FILLER	PIC X(46).
+      *
+		05  ASK-ACCOUNT	PIC X(20) VALUE
+				"ACCOUNT [          ]".
+		05  FILLER PIC	X(60).
+      *
+		05  ASK-FUND 	PIC X(23) VALUE
+				"FUND/STOCK [          ]".
+		05  FILLER PIC	X(57).
+      *
+		05  ASK-AMOUNT 	PIC X(21) VALUE
+				"AMOUNT  [           ]".
+		05  FILLER 	PIC X(59).
+      *
+		05  ASK-PRICE 	PIC X(19) VALUE
+				"PRICE   [         ]".
+		05  FILLER	PIC X(61).
+		05  FILLER	PIC X(80).
+	01  ENTER-IT REDEFINES CUST-HEAD.
+		05  FILLER	PIC X(80).
+		05  FILLER	PIC X(9).
+		05  CRT-ACCOUNT	PIC X(10).
+		05  FILLER	PIC X(61).
+		05  FILLER	PIC X(12).
+		05  CRT-FUND	PIC X(10).
+		05  FILLER	PIC X(58).
+		05  FILLER	PIC X(9).
+		05  CRT-AMOUNT	PIC ZZZZZZ9.999.
+		05  FILLER 	PIC X(60).
+		05  FILLER 	PIC X(9).
+		05  CRT-PRICE 	PIC $$,$$9.99.
+		05  FILLER 	PIC X(62).
+		05  FILLER	PIC X(80).
+      *****************************************************
+      * Quote screen -- choice 3
+      *****************************************************
+	01 QUOTE-HEAD.
+		05  FILLER		PIC X(20).
+		05  ASK-QHEAD		PIC X(16) VALUE
+				"FUND PRICE  FORM".
+		05  FILLER		PIC X(44).
+		05  ASK-QFUND PIC 	X(23) VALUE
+				"FUND/STOCK [          ]".
+		05  FILLER PIC 		X(57).
+		05  ASK-BUY-PRICE 	PIC X(22) VALUE
+				"BUY PRICE  [         ]".
+		05  FILLER 		PIC X(58).
+		05  ASK-SELL-PRICE 	PIC X(22) VALUE
+				"SELL PRICE [         ]".
+		05  FILLER		PIC X(58).
+		05  FILLER		PIC X(80).
+	01  ENTER-QUOTE REDEFINES QUOTE-HEAD.
+		05  FILLER		PIC X(80).
+		05  FILLER		PIC X(12).
+		05  CRT-QFUND		PIC X(10).
+		05  FILLER		PIC X(58).
+		05  FILLER		PIC X(12).
+		05  CRT-BUY-PRICE	PIC $$$$$9.99.
+		05  FILLER 		PIC X(59).
+		05  FILLER 		PIC X(12).
+		05  CRT-SELL-PRICE 	PIC $$$$$9.99.
+		05  FILLER 		PIC X(59).
+		05  FILLER		PIC X(80).
+      *****************************************************
+      * Multi-fund quote screen -- choice 6.  Up to 5 fund
+      * codes go to FUNDPRSR in one TPCALL, via SUB-TYPE
+      * "multi", instead of one round trip per fund.
+      *****************************************************
+	01  MQUOTE-HEAD.
+		05  FILLER		PIC X(20).
+		05  FILLER		PIC X(22) VALUE
+				"MULTI-FUND PRICE QUOTE".
+		05  FILLER		PIC X(78).
+		05  ASK-MQFUND1		PIC X(23) VALUE
+				"FUND/STOCK [          ]".
+		05  FILLER		PIC X(57).
+		05  ASK-MQFUND2		PIC X(23) VALUE
+				"FUND/STOCK [          ]".
+		05  FILLER		PIC X(57).
+		05  ASK-MQFUND3		PIC X(23) VALUE
+				"FUND/STOCK [          ]".
+		05  FILLER		PIC X(57).
+		05  ASK-MQFUND4		PIC X(23) VALUE
+				"FUND/STOCK [          ]".
+		05  FILLER		PIC X(57).
+		05  ASK-MQFUND5		PIC X(23) VALUE
+				"FUND/STOCK [          ]".
+		05  FILLER		PIC X(57).
+		05  FILLER		PIC X(80).
+	01  ENTER-MQUOTE REDEFINES MQUOTE-HEAD.
+		05  FILLER		PIC X(120).
+		05  FILLER		PIC X(12).
+		05  CRT-MQFUND1		PIC X(10).
+		05  FILLER		PIC X(58).
+		05  FILLER		PIC X(12).
+		05  CRT-MQFUND2		PIC X(10).
+		05  FILLER		PIC X(58).
+		05  FILLER		PIC X(12).
+		05  CRT-MQFUND3		PIC X(10).
+		05  FILLER		PIC X(58).
+		05  FILLER		PIC X(12).
+		05  CRT-MQFUND4		PIC X(10).
+		05  FILLER		PIC X(58).
+		05  FILLER		PIC X(12).
+		05  CRT-MQFUND5		PIC X(10).
+		05  FILLER		PIC X(58).
+		05  FILLER		PIC X(80).
+      *****************************************************
+      * Row subscript and display line used to print the
+      * multi-fund quote reply from FUNDPRSR
+      *****************************************************
+	01  MQ-ROW		PIC 9(4) COMP-5.
+	01  MQ-LINE.
+		05  FILLER		PIC X(10) VALUE "  FUND =>".
+		05  MQ-LINE-FUND	PIC X(10).
+		05  FILLER		PIC X(13) VALUE "  BUY =>".
+		05  MQ-LINE-BUY		PIC $$$$$9.99.
+		05  FILLER		PIC X(13) VALUE "  SELL =>".
+		05  MQ-LINE-SELL	PIC $$$$$9.99.
+      *****************************************************
+      * Positions screen -- choice 4
+      *****************************************************
+	01  POS-HEAD.
+		05  FILLER	PIC X(20).
+		05  FILLER	PIC X(19) VALUE
+			"ACCOUNT POSITIONS".
+		05  FILLER	PIC X(80).
+		05  ASK-PACCOUNT	PIC X(20) VALUE
+				"ACCOUNT [          ]".
+		05  FILLER	PIC X(60).
+	01  ENTER-POS REDEFINES POS-HEAD.
+		05  FILLER	PIC X(119).
+		05  FILLER	PIC X(9).
+		05  CRT-PACCOUNT	PIC X(10).
+		05  FILLER	PIC X(61).
+      *****************************************************
+      * Row subscript and display line used to print the
+      * positions reply from POSSR
+      *****************************************************
+	01  POS-ROW		PIC 9(4) COMP-5.
+	01  POS-LINE.
+		05  FILLER	PIC X(10) VALUE "  FUND =>".
+		05  POS-LINE-FUND	PIC X(10).
+		05  FILLER	PIC X(13) VALUE "  AMOUNT =>".
+		05  POS-LINE-AMOUNT	PIC ZZZZZZ9.999.
+      *****************************************************
+      * Account maintenance screen -- choice 5
+      *****************************************************
+	01  ACCT-HEAD.
+		05  FILLER	PIC X(20).
+		05  FILLER	PIC X(22) VALUE
+			"MAINTAIN ACCOUNT".
+		05  FILLER	PIC X(80).
+		05  ASK-AACCOUNT	PIC X(20) VALUE
+				"ACCOUNT [          ]".
+		05  FILLER	PIC X(60).
+		05  ASK-ANAME	PIC X(40) VALUE
+			"NAME    [                              ]".
+		05  FILLER	PIC X(40).
+		05  ASK-AADDR	PIC X(40) VALUE
+			"ADDRESS [                              ]".
+		05  FILLER	PIC X(40).
+		05  ASK-ASTATUS	PIC X(30) VALUE
+			"STATUS (A/C/F) [ ]".
+		05  FILLER	PIC X(50).
+	01  ENTER-ACCT REDEFINES ACCT-HEAD.
+		05  FILLER	PIC X(122).
+		05  FILLER	PIC X(9).
+		05  CRT-AACCOUNT	PIC X(10).
+		05  FILLER	PIC X(61).
+		05  FILLER	PIC X(9).
+		05  CRT-ANAME	PIC X(30).
+		05  FILLER	PIC X(41).
+		05  FILLER	PIC X(9).
+		05  CRT-AADDR	PIC X(30).
+		05  FILLER	PIC X(41).
+		05  FILLER	PIC X(16).
+		05  CRT-ASTATUS	PIC X(01).
+		05  FILLER	PIC X(63).
+      ******************************************************
+	PROCEDURE DIVISION.
+       START-MENU.
+	MOVE LENGTH OF LOGMSG TO LOGMSG-LEN.
+	MOVE LENGTH OF LOGMSG-ERR TO LOGMSG-ERR-LEN.
+      *
+	MOVE "Started" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+      *****************************************************
+      * An operator must sign on with a real ID/password on
+      * file in OPERATOR.IT before this client will register
+      * with the system at all.
+      *****************************************************
+	PERFORM SIGN-ON.
+	IF SIGNON-FAILED
+		MOVE "Sign-On Failed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		PERFORM EXIT-PROGRAM.
+      *****************************************************
+      * Now register the client with the system, carrying the
+      * signed-on operator's ID and password through to
+      * TPINITIALIZE instead of leaving them blank.
+      *****************************************************
+	MOVE SESSION-OPERATOR TO USRNAME.
+	MOVE SPACES TO CLTNAME.
+	MOVE CRT-OPPASS TO PASSWD.
+	MOVE SPACES TO GRPNAME.
+	MOVE ZERO TO DATALEN.
+	SET TPU-DIP TO TRUE.
+      *
+        CALL "TPINITIALIZE" USING TPINFDEF-REC
+		USER-DATA-REC
+		TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPINITIALI" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		PERFORM EXIT-PROGRAM.
+	MOVE "Operator Signed On" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+      *****************************************************
+      * Show the menu and dispatch the choice until EXIT
+      *****************************************************
+	MOVE SPACE TO MENU-ENTER.
+       SHOW-MENU.
+	DISPLAY SPACE.
+	DISPLAY MENU-SCREEN.
+	DISPLAY MENU-ENTER.
+	ACCEPT MENU-ENTER.
+	IF CRT-CHOICE = 1
+		PERFORM DO-BUY
+		GO TO SHOW-MENU
+	ELSE IF CRT-CHOICE = 2
+		PERFORM DO-SELL
+		GO TO SHOW-MENU
+	ELSE IF CRT-CHOICE = 3
+		PERFORM DO-QUOTE
+		GO TO SHOW-MENU
+	ELSE IF CRT-CHOICE = 4
+		PERFORM DO-POSITIONS
+		GO TO SHOW-MENU
+	ELSE IF CRT-CHOICE = 5
+		PERFORM DO-MAINTAIN
+		GO TO SHOW-MENU
+	ELSE IF CRT-CHOICE = 6
+		PERFORM DO-MULTI-QUOTE
+		GO TO SHOW-MENU
+	ELSE IF CRT-CHOICE = 9
+		PERFORM DO-TPTERM
+		PERFORM EXIT-PROGRAM
+	ELSE
+		GO TO SHOW-MENU.
+      *****************************************************
+      * Leave
+      *****************************************************
+       EXIT-PROGRAM.
+	DISPLAY SPACE.
+        STOP RUN.
+      ******************************************************
+      *  Prompt for an operator ID and password and check them
+      *  against OPERATOR-FILE.  An unknown ID, a wrong
+      *  password or an account that is not active all fail
+      *  sign-on the same way
+      ******************************************************
+       SIGN-ON.
+	OPEN INPUT OPERATOR-FILE.
+	IF OPERATOR-STATUS-1 NOT = "0"
+		MOVE "OPEN OPERATOR" TO LOG-ERR-ROUTINE
+		MOVE OPERATOR-STATUS-1 TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		SET SIGNON-FAILED TO TRUE
+		GO TO SIGN-ON-EXIT.
+	DISPLAY SPACE.
+	DISPLAY SIGNON-HEAD.
+	MOVE SPACE TO SIGNON-ENTER.
+	DISPLAY SIGNON-ENTER.
+	ACCEPT SIGNON-ENTER.
+	MOVE CRT-OPID TO FILE-OPERATOR-ID.
+	READ OPERATOR-FILE.
+	IF OPERATOR-STATUS-1 NOT = "0"
+		MOVE "Unknown Operator ID" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		SET SIGNON-FAILED TO TRUE
+	ELSE IF CRT-OPPASS NOT = FILE-OPERATOR-PASSWORD
+		MOVE "Incorrect Password" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		SET SIGNON-FAILED TO TRUE
+	ELSE IF NOT FILE-OPERATOR-IS-ACTIVE
+		MOVE "Operator Not Active" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		SET SIGNON-FAILED TO TRUE
+	ELSE
+		MOVE CRT-OPID TO SESSION-OPERATOR
+		MOVE FILE-OPERATOR-ROLE TO SESSION-ROLE.
+	CLOSE OPERATOR-FILE.
+       SIGN-ON-EXIT.
+	EXIT.
+      ******************************************************
+      *  Choice 1 -- buy a fund, via BUYSR
+      ******************************************************
+       DO-BUY.
+	DISPLAY SPACE.
+	DISPLAY CUST-HEAD.
+	MOVE SPACE TO ENTER-IT.
+	DISPLAY ENTER-IT.
+	ACCEPT ENTER-IT.
+	IF CRT-ACCOUNT = SPACES
+		GO TO DO-BUY-EXIT.
+	IF NOT SESSION-IS-TRADER
+		MOVE "Not Authorized To Trade" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		DISPLAY ENTER-IT
+		GO TO DO-BUY-EXIT.
+	MOVE CRT-ACCOUNT TO NORM-REC.
+	PERFORM NORMALIZE-CODE.
+	MOVE NORM-REC TO CRT-ACCOUNT.
+	MOVE CRT-FUND TO NORM-REC.
+	PERFORM NORMALIZE-CODE.
+	MOVE NORM-REC TO CRT-FUND.
+	MOVE CRT-ACCOUNT TO CUST-ACCOUNT.
+	MOVE CRT-FUND TO CUST-FUND.
+	MOVE CRT-AMOUNT TO CUST-AMOUNT.
+	MOVE SPACES TO CUST-ORDER-REF.
+      *
+	MOVE LENGTH OF CUST-REC TO LEN.
+	MOVE "VIEW" TO REC-TYPE.
+	MOVE "cust" TO SUB-TYPE.
+	MOVE "BUYSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+      *
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			CUST-REC
+			TPTYPE-REC
+			CUST-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		MOVE "Buy Failed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		GO TO DO-BUY-EXIT.
+	IF APPL-RETURN-CODE = REC-FOUND
+		MOVE "Buy Completed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE DEC-DGTS OF CUST-PRICE TO CRT-PRICE
+		DISPLAY ENTER-IT
+	ELSE
+		MOVE "Buy Rejected" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		DISPLAY ENTER-IT.
+       DO-BUY-EXIT.
+	EXIT.
+      ******************************************************
+      *  Choice 2 -- sell a fund, via SELLSR
+      ******************************************************
+       DO-SELL.
+	DISPLAY SPACE.
+	DISPLAY CUST-HEAD.
+	MOVE SPACE TO ENTER-IT.
+	DISPLAY ENTER-IT.
+	ACCEPT ENTER-IT.
+	IF CRT-ACCOUNT = SPACES
+		GO TO DO-SELL-EXIT.
+	IF NOT SESSION-IS-TRADER
+		MOVE "Not Authorized To Trade" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		DISPLAY ENTER-IT
+		GO TO DO-SELL-EXIT.
+	MOVE CRT-ACCOUNT TO NORM-REC.
+	PERFORM NORMALIZE-CODE.
+	MOVE NORM-REC TO CRT-ACCOUNT.
+	MOVE CRT-FUND TO NORM-REC.
+	PERFORM NORMALIZE-CODE.
+	MOVE NORM-REC TO CRT-FUND.
+	MOVE CRT-ACCOUNT TO CUST-ACCOUNT.
+	MOVE CRT-FUND TO CUST-FUND.
+	MOVE CRT-AMOUNT TO CUST-AMOUNT.
+      *
+	MOVE LENGTH OF CUST-REC TO LEN.
+	MOVE "VIEW" TO REC-TYPE.
+	MOVE "cust" TO SUB-TYPE.
+	MOVE "SELLSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+      *
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			CUST-REC
+			TPTYPE-REC
+			CUST-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		MOVE "Sell Failed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		GO TO DO-SELL-EXIT.
+	IF APPL-RETURN-CODE = REC-FOUND
+		MOVE "Sell Completed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE DEC-DGTS OF CUST-PRICE TO CRT-PRICE
+		DISPLAY ENTER-IT
+	ELSE
+		MOVE "Sell Rejected" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		DISPLAY ENTER-IT.
+       DO-SELL-EXIT.
+	EXIT.
+      ******************************************************
+      *  Choice 3 -- look up a fund price, via FUNDPRSR
+      ******************************************************
+       DO-QUOTE.
+	DISPLAY SPACE.
+	DISPLAY QUOTE-HEAD.
+	MOVE SPACE TO ENTER-QUOTE.
+	DISPLAY ENTER-QUOTE.
+	ACCEPT ENTER-QUOTE.
+	IF CRT-QFUND = SPACES
+		GO TO DO-QUOTE-EXIT.
+	MOVE CRT-QFUND TO QUOTE-FUND.
+	MOVE ZEROS TO CRT-BUY-PRICE.
+	MOVE ZEROS TO CRT-SELL-PRICE.
+      *
+	MOVE LENGTH OF QUOTE-REC TO LEN.
+	MOVE "VIEW" TO REC-TYPE.
+	MOVE "quote" TO SUB-TYPE.
+	MOVE "FUNDPRSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+      *
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			QUOTE-REC
+			TPTYPE-REC
+			QUOTE-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		MOVE "Quote Failed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		GO TO DO-QUOTE-EXIT.
+	IF APPL-RETURN-CODE = REC-FOUND
+		MOVE "Quote Found" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		MOVE DEC-DGTS OF QUOTE-SELL-PRICE TO CRT-SELL-PRICE
+		MOVE DEC-DGTS OF QUOTE-BUY-PRICE TO CRT-BUY-PRICE
+		DISPLAY ENTER-QUOTE
+	ELSE
+		MOVE "Quote Not Found" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		DISPLAY ENTER-QUOTE.
+       DO-QUOTE-EXIT.
+	EXIT.
+      ******************************************************
+      *  Choice 6 -- look up up to five fund prices in one
+      *  TPCALL, via FUNDPRSR SUB-TYPE "multi", instead of
+      *  one round trip per fund as choice 3 does
+      ******************************************************
+       DO-MULTI-QUOTE.
+	DISPLAY SPACE.
+	DISPLAY MQUOTE-HEAD.
+	MOVE SPACE TO ENTER-MQUOTE.
+	DISPLAY ENTER-MQUOTE.
+	ACCEPT ENTER-MQUOTE.
+	MOVE ZERO TO QUOTE-MULTI-COUNT.
+	IF CRT-MQFUND1 NOT = SPACES
+		ADD 1 TO QUOTE-MULTI-COUNT
+		MOVE CRT-MQFUND1 TO QUOTE-MULTI-FUND (QUOTE-MULTI-COUNT).
+	IF CRT-MQFUND2 NOT = SPACES
+		ADD 1 TO QUOTE-MULTI-COUNT
+		MOVE CRT-MQFUND2 TO QUOTE-MULTI-FUND (QUOTE-MULTI-COUNT).
+	IF CRT-MQFUND3 NOT = SPACES
+		ADD 1 TO QUOTE-MULTI-COUNT
+		MOVE CRT-MQFUND3 TO QUOTE-MULTI-FUND (QUOTE-MULTI-COUNT).
+	IF CRT-MQFUND4 NOT = SPACES
+		ADD 1 TO QUOTE-MULTI-COUNT
+		MOVE CRT-MQFUND4 TO QUOTE-MULTI-FUND (QUOTE-MULTI-COUNT).
+	IF CRT-MQFUND5 NOT = SPACES
+		ADD 1 TO QUOTE-MULTI-COUNT
+		MOVE CRT-MQFUND5 TO QUOTE-MULTI-FUND (QUOTE-MULTI-COUNT).
+	IF QUOTE-MULTI-COUNT = ZERO
+		GO TO DO-MULTI-QUOTE-EXIT.
+      *
+	MOVE LENGTH OF QUOTE-REC TO LEN.
+	MOVE "VIEW" TO REC-TYPE.
+	MOVE "multi" TO SUB-TYPE.
+	MOVE "FUNDPRSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+      *
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			QUOTE-REC
+			TPTYPE-REC
+			QUOTE-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		MOVE "Multi-Fund Quote Failed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		GO TO DO-MULTI-QUOTE-EXIT.
+	DISPLAY SPACE.
+	PERFORM SHOW-MULTI-QUOTE
+		VARYING MQ-ROW FROM 1 BY 1
+		UNTIL MQ-ROW > QUOTE-MULTI-COUNT.
+	MOVE "Multi-Fund Quote Displayed" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+       DO-MULTI-QUOTE-EXIT.
+	EXIT.
+      ******************************************************
+      *  Display one row of the multi-fund quote reply --
+      *  QUOTE-MULTI-FOUND (MQ-ROW) = "N" leaves the price
+      *  fields zero, same as choice 3's "Quote Not Found"
+      ******************************************************
+       SHOW-MULTI-QUOTE.
+	MOVE QUOTE-MULTI-FUND (MQ-ROW) TO MQ-LINE-FUND.
+	MOVE DEC-DGTS OF QUOTE-MULTI-BUY-PRICE (MQ-ROW) TO MQ-LINE-BUY.
+	MOVE DEC-DGTS OF QUOTE-MULTI-SELL-PRICE (MQ-ROW) TO MQ-LINE-SELL.
+	DISPLAY MQ-LINE.
+      ******************************************************
+      *  Choice 4 -- browse every position for an account,
+      *  via POSSR
+      ******************************************************
+       DO-POSITIONS.
+	DISPLAY SPACE.
+	DISPLAY POS-HEAD.
+	MOVE SPACE TO ENTER-POS.
+	DISPLAY ENTER-POS.
+	ACCEPT ENTER-POS.
+	IF CRT-PACCOUNT = SPACES
+		GO TO DO-POSITIONS-EXIT.
+	MOVE CRT-PACCOUNT TO POSLIST-ACCOUNT.
+      *
+	MOVE LENGTH OF POSLIST-REC TO LEN.
+	MOVE "VIEW" TO REC-TYPE.
+	MOVE "poslist" TO SUB-TYPE.
+	MOVE "POSSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+      *
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			POSLIST-REC
+			TPTYPE-REC
+			POSLIST-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		MOVE "Browse Failed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		GO TO DO-POSITIONS-EXIT.
+	IF APPL-RETURN-CODE = REC-FOUND
+		DISPLAY SPACE
+		PERFORM SHOW-POSITION
+			VARYING POS-ROW FROM 1 BY 1
+			UNTIL POS-ROW > POSLIST-COUNT
+		MOVE "Positions Displayed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+	ELSE
+		DISPLAY SPACE
+		DISPLAY "NO POSITIONS FOR THIS ACCOUNT"
+		MOVE "No Positions" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG.
+       DO-POSITIONS-EXIT.
+	EXIT.
+      ******************************************************
+      *  Display one row of the positions reply
+      ******************************************************
+       SHOW-POSITION.
+	MOVE POSLIST-FUND(POS-ROW) TO POS-LINE-FUND.
+	MOVE POSLIST-AMOUNT(POS-ROW) TO POS-LINE-AMOUNT.
+	DISPLAY POS-LINE.
+      ******************************************************
+      *  Choice 5 -- add or update an account, via CUSTSR
+      ******************************************************
+       DO-MAINTAIN.
+	DISPLAY SPACE.
+	DISPLAY ACCT-HEAD.
+	MOVE SPACE TO ENTER-ACCT.
+	DISPLAY ENTER-ACCT.
+	ACCEPT ENTER-ACCT.
+	IF CRT-AACCOUNT = SPACES
+		GO TO DO-MAINTAIN-EXIT.
+	MOVE CRT-AACCOUNT TO CUSTMAS-ACCOUNT.
+	MOVE CRT-ANAME TO CUSTMAS-NAME.
+	MOVE CRT-AADDR TO CUSTMAS-ADDRESS.
+	MOVE CRT-ASTATUS TO CUSTMAS-STATUS.
+      *
+	MOVE LENGTH OF CUSTMAS-REC TO LEN.
+	MOVE "VIEW" TO REC-TYPE.
+	MOVE "custmas" TO SUB-TYPE.
+	MOVE "CUSTSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+      *
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			CUSTMAS-REC
+			TPTYPE-REC
+			CUSTMAS-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR
+		MOVE "Maintain Failed" TO LOGMSG-TEXT
+		PERFORM DO-USERLOG
+		GO TO DO-MAINTAIN-EXIT.
+	MOVE "Account Maintained" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+       DO-MAINTAIN-EXIT.
+	EXIT.
+      *****************************************************
+      * TPCALL NORMSR to upper-case and left-justify NORM-REC
+      * in place before the caller moves it on into CUST-
+      * ACCOUNT/CUST-FUND -- a TPCALL failure just leaves
+      * NORM-REC as the operator typed it rather than aborting
+      * the trade over a normalization glitch
+      *****************************************************
+       NORMALIZE-CODE.
+	MOVE LENGTH OF NORM-REC TO LEN.
+	MOVE "STRING" TO REC-TYPE.
+	MOVE "NORMSR" TO SERVICE-NAME.
+	SET TPBLOCK TO TRUE.
+	SET TPNOTRAN TO TRUE.
+	SET TPNOTIME TO TRUE.
+	SET TPSIGRSTRT TO TRUE.
+	SET TPNOCHANGE TO TRUE.
+	CALL "TPCALL" USING TPSVCDEF-REC
+			TPTYPE-REC
+			NORM-REC
+			TPTYPE-REC
+			NORM-REC
+			TPSTATUS-REC.
+	IF NOT TPOK
+		MOVE "TPCALL" TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR.
+      *****************************************************
+      * Clean up
+      *****************************************************
+       DO-TPTERM.
+	CALL "TPTERM" USING TPSTATUS-REC.
+	IF  NOT TPOK
+		MOVE "TPTERM " TO LOG-ERR-ROUTINE
+		MOVE TP-STATUS TO LOG-ERR-TP-STATUS
+		PERFORM DO-USERLOG-ERR.
+	MOVE "Ended" TO LOGMSG-TEXT.
+	PERFORM DO-USERLOG.
+      *****************************************************
+      * Log messages to the userlog
+      *****************************************************
+       DO-USERLOG.
+	CALL "USERLOG" USING LOGMSG
+		LOGMSG-LEN
+		TPSTATUS-REC.
+       DO-USERLOG-ERR.
+	CALL "USERLOG" USING LOGMSG-ERR
+		LOGMSG-ERR-LEN
+		TPSTATUS-REC.
