@@ -0,0 +1,35 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) cobinclude/TPSVCDEF.cpy	$Revision: 1.1 $"
+      *
+      *****************************************************
+      * TPSVCDEF - service/call definition record.  Used on
+      * TPSVCSTART to describe the service instance that was
+      * dispatched, and on TPCALL to describe the call being
+      * issued (service name and call option flags).
+      *****************************************************
+           05  SERVICE-NAME		PIC X(16).
+           05  CALL-TPBLOCK-SW	PIC X VALUE "Y".
+               88  TPBLOCK		VALUE "Y".
+               88  TPNOBLOCK		VALUE "N".
+           05  CALL-TPTRAN-SW		PIC X VALUE "N".
+               88  TPTRAN		VALUE "Y".
+               88  TPNOTRAN		VALUE "N".
+           05  CALL-TPTIME-SW		PIC X VALUE "Y".
+               88  TPTIME		VALUE "Y".
+               88  TPNOTIME		VALUE "N".
+           05  CALL-TPSIGRSTRT-SW	PIC X VALUE "N".
+               88  TPSIGRSTRT		VALUE "Y".
+               88  TPNOSIGRSTRT	VALUE "N".
+           05  CALL-TPCHANGE-SW	PIC X VALUE "N".
+               88  TPCHANGE		VALUE "Y".
+               88  TPNOCHANGE		VALUE "N".
