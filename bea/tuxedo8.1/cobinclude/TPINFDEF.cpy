@@ -0,0 +1,25 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) cobinclude/TPINFDEF.cpy	$Revision: 1.1 $"
+      *
+      *****************************************************
+      * TPINFDEF - client registration info passed on
+      * TPINITIALIZE.
+      *****************************************************
+           05  USRNAME		PIC X(30).
+           05  CLTNAME		PIC X(30).
+           05  PASSWD		PIC X(30).
+           05  GRPNAME		PIC X(30).
+           05  DATALEN		PIC S9(9) COMP-5.
+           05  TPINIT-FLAGS-SW	PIC X VALUE "N".
+               88  TPU-DIP		VALUE "D".
+               88  TPU-SIG		VALUE "S".
