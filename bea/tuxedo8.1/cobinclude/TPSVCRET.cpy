@@ -0,0 +1,22 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) cobinclude/TPSVCRET.cpy	$Revision: 1.1 $"
+      *
+      *****************************************************
+      * TPSVCRET - holds the outcome a service is about to
+      * hand back on its TPRETURN: the success/fail switch
+      * and the application return code (urcode).
+      *****************************************************
+           05  SVC-RETURN-SW		PIC X VALUE "F".
+               88  TPSUCCESS		VALUE "S".
+               88  TPFAIL		VALUE "F".
+           05  APPL-CODE		PIC S9(9) COMP-5 VALUE ZERO.
