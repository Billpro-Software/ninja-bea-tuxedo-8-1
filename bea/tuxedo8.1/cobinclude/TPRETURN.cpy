@@ -0,0 +1,25 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) cobinclude/TPRETURN.cpy	$Revision: 1.1 $"
+      *
+      *****************************************************
+      * TPRETURN - procedural copy member.  Hands control
+      * back to the Tuxedo dispatcher with the service's
+      * success/fail switch (TPSVCRET-REC), the outgoing
+      * buffer type (TPTYPE-REC) and the buffer itself
+      * (DATA-REC, supplied by the including program via
+      * REPLACING).
+      *****************************************************
+           CALL "TPRETURN" USING TPSVCRET-REC
+                   TPTYPE-REC
+                   DATA-REC
+                   TPSTATUS-REC.
