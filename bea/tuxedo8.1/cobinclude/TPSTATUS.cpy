@@ -0,0 +1,25 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) cobinclude/TPSTATUS.cpy	$Revision: 1.1 $"
+      *
+      *****************************************************
+      * TPSTATUS - the status record passed back from every
+      * ATMI verb (TPINITIALIZE, TPSVCSTART, TPCALL, TPTERM).
+      * TP-STATUS is the ATMI-level status of the call itself;
+      * APPL-RETURN-CODE carries the application return code
+      * (urcode) set by the called service's TPRETURN.
+      *****************************************************
+           05  TP-STATUS		PIC S9(9) COMP-5 VALUE ZERO.
+               88  TPOK			VALUE ZERO.
+           05  TP-TRUNC-SW		PIC X VALUE "N".
+               88  TPTRUNCATE		VALUE "Y".
+           05  APPL-RETURN-CODE	PIC S9(9) COMP-5 VALUE ZERO.
