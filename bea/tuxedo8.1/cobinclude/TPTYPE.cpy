@@ -0,0 +1,21 @@
+      *	(c) 2003 BEA Systems, Inc. All Rights Reserved.
+      *
+      *	Copyright (c) 1992 USL
+      * All rights reserved
+      *
+      *	THIS IS UNPUBLISHED PROPRIETARY
+      *	SOURCE CODE OF USL
+      *	The copyright notice above does not
+      *	evidence any actual or intended
+      *	publication of such source code.
+      *
+      * #ident	"@(#) cobinclude/TPTYPE.cpy	$Revision: 1.1 $"
+      *
+      *****************************************************
+      * TPTYPE - describes the type/subtype and length of
+      * a buffer exchanged on a TPSVCSTART, TPCALL or
+      * TPRETURN.  COPY TPTYPE as an 01-level record.
+      *****************************************************
+           05  LEN			PIC S9(9) COMP-5.
+           05  REC-TYPE		PIC X(8).
+           05  SUB-TYPE		PIC X(16).
